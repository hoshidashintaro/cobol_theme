@@ -1,28 +1,304 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UPDATE01.
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
+       *>----------------------------------------------------------------------------
+       *>商品マスタ更新処理
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        UPDATE01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       INPUT-OUTPUT                       SECTION.
        FILE-CONTROL.
-          SELECT TEST-FILE ASSIGN TO 'test01.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS IN-FILE-STATUS.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD TEST-FILE.
-               01 IN-FILE-REC PIC X(10).
-           WORKING-STORAGE SECTION.
-               01 IN-FILE-STATUS PIC XX.
-       PROCEDURE DIVISION.
-           OPEN INPUT TEST-FILE.
-           PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-               READ TEST-FILE
-                   AT END
-                      DISPLAY "READ END";
-                   NOT AT END
-                      DISPLAY IN-FILE-REC
-               END-READ
-           END-PERFORM.
-           CLOSE TEST-FILE.
-       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>[入力]商品マスタ更新トランザクションファイル
+       *>----------------------------------------------------------------------------
+       SELECT    IN01-KOUSIN-FILE     ASSIGN       TO   "IN01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      STATUS IN-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[入出力]商品マスタファイル（キー編成）
+       *>----------------------------------------------------------------------------
+       SELECT    MST01-SHOHIN-MASTER  ASSIGN       TO   "MST01.txt"
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE   IS DYNAMIC
+                                      RECORD KEY    IS MST01-SHOHIN-KEY
+                                      STATUS MST-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]更新エラーファイル
+       *>----------------------------------------------------------------------------
+       SELECT    ERR01-ERROR-FILE     ASSIGN       TO   "ERR01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       *>----------------------------------------------------------------------------
+       *>[入力]商品マスタ更新トランザクションファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   IN01-KOUSIN-FILE.
+       01   IN01-RECODE.
+            03   IN01-TORIHIKI-KUBUN          PIC X(001).
+                 88   IN01-TSUIKA              VALUE "A".
+                 88   IN01-HENKOU              VALUE "C".
+                 88   IN01-SAKUZYO             VALUE "D".
+            03   IN01-SHOHIN-ZYOHOU.
+                 05   IN01-SHOHIN-CODE         PIC X(002).
+                 05   IN01-SHOHIN-NO           PIC 9(004).
+            03   IN01-SHOHIN-MEI               PIC X(010).
+            03   IN01-ZAIKO-SU                 PIC 9(004).
+       *>----------------------------------------------------------------------------
+       *>[入出力]商品マスタファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   MST01-SHOHIN-MASTER.
+       01   MST01-RECODE.
+            03   MST01-SHOHIN-KEY.
+                 05   MST01-SHOHIN-CODE        PIC X(002).
+                 05   MST01-SHOHIN-NO          PIC 9(004).
+            03   MST01-SHOHIN-MEI              PIC X(010).
+            03   MST01-ZAIKO-SU                PIC 9(004).
+       *>----------------------------------------------------------------------------
+       *>[出力]更新エラーファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   ERR01-ERROR-FILE.
+       01   ERR01-RECODE.
+            03   ERR01-TORIHIKI-KUBUN          PIC X(001).
+            03   ERR01-SHOHIN-ZYOHOU.
+                 05   ERR01-SHOHIN-CODE        PIC X(002).
+                 05   ERR01-SHOHIN-NO          PIC 9(004).
+            03   ERR01-ERROR-KUBUN             PIC X(015).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE                    SECTION.
+       *>
+       *>--手続き部で「MAIN-PROC」を終了させる際の定数となる--
+       77   CST-END                           PIC X(004) VALUE "END ".
+       *>
+       01   WRK-WORK-AREA.
+            *>--手続き部で「MAIN-PROC」を終了させる際の変数となる--
+            03   WRK-AT-END                   PIC X(004).
+            *>--マスタへ反映（追加・変更・削除）した件数をカウントする変数--
+            03   WRK-OUT-COUNT                PIC 9(006).
+            *>--更新エラー（反映できなかったトランザクション）件数--
+            03   WRK-ERROR-COUNT              PIC 9(006).
+       *>
+       01   MST-FILE-STATUS                   PIC XX.
+       01   IN-FILE-STATUS                    PIC XX.
+       *>
+       *>--処理が終了したときに終了したことを証明するメッセージを表記する--
+       01   MS1-MESSAGE-AREA.
+            03   FILLER                       PIC X(040)
+                          VALUE "UPDATE01の更新結果".
+       *>
+       *>--処理が終了した際に更新件数を表示する--
+       01   MS2-MESSAGE-AREA.
+            03   FILLER                       PIC X(030)
+                                 VALUE "マスタ更新件数：".
+            03   MSG2-COUNT                   PIC ZZZ,ZZ9.
+       *>
+       *>--入出力異常発生時に表示するメッセージ--
+       01   MS9-MESSAGE-AREA.
+            03   FILLER                       PIC X(039)
+                       VALUE "IN01-KOUSIN-FILE入出力異常 STATUS=".
+            03   MSG9-STATUS                  PIC X(002).
+       *>--処理が終了した際に更新エラー件数を表示する--
+       01   MS3-MESSAGE-AREA.
+            03   FILLER                       PIC X(030)
+                                 VALUE "更新エラー件数：".
+            03   MSG3-COUNT                   PIC ZZZ,ZZ9.
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION.
+       *>
+           PERFORM   INIT-PROC.
+       *>
+           PERFORM   MAIN-PROC  UNTIL   WRK-AT-END   =   CST-END.
+       *>
+           PERFORM   TERM-PROC.
+       *>
+           STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                         SECTION.
+       *>
+       *>  作業領域の初期化
+           MOVE   SPACE      TO   WRK-AT-END.
+       *>
+           MOVE   ZERO       TO   WRK-OUT-COUNT.
+           MOVE   ZERO       TO   WRK-ERROR-COUNT.
+       *>
+       *>ファイルのオープン
+           OPEN   INPUT    IN01-KOUSIN-FILE
+                  OUTPUT   ERR01-ERROR-FILE
+                  I-O      MST01-SHOHIN-MASTER.
+       *>
+       *>更新トランザクションファイルの読み込み
+           PERFORM KOUSIN-FILE-READ-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                         SECTION.
+       *>
+       *>ファイルのクローズ
+           CLOSE   IN01-KOUSIN-FILE
+                   MST01-SHOHIN-MASTER
+                   ERR01-ERROR-FILE.
+       *>
+       *>更新件数・エラー件数の表示
+           MOVE   WRK-OUT-COUNT   TO   MSG2-COUNT.
+           MOVE   WRK-ERROR-COUNT TO   MSG3-COUNT.
+       *>
+           DISPLAY   MS1-MESSAGE-AREA UPON CONSOLE.
+           DISPLAY   MS2-MESSAGE-AREA UPON CONSOLE.
+           DISPLAY   MS3-MESSAGE-AREA UPON CONSOLE.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>主処理（取引区分ごとにマスタへ反映）
+       *>----------------------------------------------------------------------------
+       MAIN-PROC                          SECTION.
+       *>
+           IF   IN01-TSUIKA   THEN
+                PERFORM   TSUIKA-PROC
+           ELSE   IF   IN01-HENKOU   THEN
+                PERFORM   HENKOU-PROC
+           ELSE   IF   IN01-SAKUZYO   THEN
+                PERFORM   SAKUZYO-PROC
+           ELSE
+                MOVE   "KUBUN-ASYOU"   TO   ERR01-ERROR-KUBUN
+                PERFORM   ERROR-FILE-WRITE-PROC
+           END-IF.
+       *>
+           PERFORM   KOUSIN-FILE-READ-PROC.
+       *>
+       MAIN-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>追加処理
+       *>----------------------------------------------------------------------------
+       TSUIKA-PROC                        SECTION.
+       *>
+           MOVE   IN01-SHOHIN-CODE   TO   MST01-SHOHIN-CODE.
+           MOVE   IN01-SHOHIN-NO     TO   MST01-SHOHIN-NO.
+           MOVE   IN01-SHOHIN-MEI    TO   MST01-SHOHIN-MEI.
+           MOVE   IN01-ZAIKO-SU      TO   MST01-ZAIKO-SU.
+       *>
+           WRITE   MST01-RECODE.
+       *>
+           IF   MST-FILE-STATUS   =   "00"   THEN
+                ADD   1   TO   WRK-OUT-COUNT
+           ELSE
+                MOVE   "TORO-ZUMI"   TO   ERR01-ERROR-KUBUN
+                PERFORM   ERROR-FILE-WRITE-PROC
+           END-IF.
+       *>
+       TSUIKA-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>変更処理
+       *>----------------------------------------------------------------------------
+       HENKOU-PROC                        SECTION.
+       *>
+           MOVE   IN01-SHOHIN-CODE   TO   MST01-SHOHIN-CODE.
+           MOVE   IN01-SHOHIN-NO     TO   MST01-SHOHIN-NO.
+       *>
+           READ   MST01-SHOHIN-MASTER
+               INVALID     KEY
+                     MOVE   "GAITO-NASHI"   TO   ERR01-ERROR-KUBUN
+                     PERFORM   ERROR-FILE-WRITE-PROC
+       *>
+               NOT   INVALID   KEY
+                     MOVE   IN01-SHOHIN-MEI   TO   MST01-SHOHIN-MEI
+                     MOVE   IN01-ZAIKO-SU     TO   MST01-ZAIKO-SU
+                     REWRITE   MST01-RECODE
+                     ADD   1   TO   WRK-OUT-COUNT
+       *>
+           END-READ.
+       *>
+       HENKOU-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>削除処理
+       *>----------------------------------------------------------------------------
+       SAKUZYO-PROC                       SECTION.
+       *>
+           MOVE   IN01-SHOHIN-CODE   TO   MST01-SHOHIN-CODE.
+           MOVE   IN01-SHOHIN-NO     TO   MST01-SHOHIN-NO.
+       *>
+           READ   MST01-SHOHIN-MASTER
+               INVALID     KEY
+                     MOVE   "GAITO-NASHI"   TO   ERR01-ERROR-KUBUN
+                     PERFORM   ERROR-FILE-WRITE-PROC
+       *>
+               NOT   INVALID   KEY
+                     DELETE   MST01-SHOHIN-MASTER
+                     ADD   1   TO   WRK-OUT-COUNT
+       *>
+           END-READ.
+       *>
+       SAKUZYO-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>更新エラーファイルの書き込み処理
+       *>----------------------------------------------------------------------------
+       ERROR-FILE-WRITE-PROC              SECTION.
+       *>
+           MOVE   IN01-TORIHIKI-KUBUN   TO   ERR01-TORIHIKI-KUBUN.
+           MOVE   IN01-SHOHIN-CODE      TO   ERR01-SHOHIN-CODE.
+           MOVE   IN01-SHOHIN-NO        TO   ERR01-SHOHIN-NO.
+       *>
+           WRITE   ERR01-RECODE.
+       *>
+           ADD   1   TO   WRK-ERROR-COUNT.
+       *>
+       ERROR-FILE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>更新トランザクションファイルの読み込み
+       *>----------------------------------------------------------------------------
+       KOUSIN-FILE-READ-PROC SECTION.
+       *>
+           READ   IN01-KOUSIN-FILE
+             AT   END
+                  MOVE   "END"   TO   WRK-AT-END
+           END-READ.
+       *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN-FILE-STATUS NOT = "00"
+                AND   IN-FILE-STATUS NOT = "10"   THEN
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
+       *>
+       KOUSIN-FILE-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>入力ファイルの入出力異常処理（異常終了）
+       *>----------------------------------------------------------------------------
+       FILE-STATUS-ERROR-PROC SECTION.
+       *>
+           MOVE   IN-FILE-STATUS   TO   MSG9-STATUS.
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
