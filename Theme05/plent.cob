@@ -23,6 +23,11 @@
        SELECT    OT01-SHOHIN-MASTER    ASSIGN       TO   "OT01.txt"
                                        ORGANIZATION IS LINE SEQUENTIAL.
        *>----------------------------------------------------------------------------
+       *>[出力]在庫僅少アラートファイル
+       *>----------------------------------------------------------------------------
+       SELECT    ALT01-ZAIKO-ALERT     ASSIGN       TO   "ALT01.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
        *>データ部
        *>----------------------------------------------------------------------------
        DATA                               DIVISION.
@@ -48,6 +53,16 @@
             03   OT01-SHOHIN-MEI              PIC X(010).
             03   OT01-ZAIKO-SU                PIC 9(004).
        *>----------------------------------------------------------------------------
+       *>在庫僅少アラートファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   ALT01-ZAIKO-ALERT.
+       01   ALT01-RECODE.
+            03   ALT01-SHOHIN-ZYOHOU.
+                 05   ALT01-SHOHIN-CODE       PIC X(002).
+                 05   ALT01-SHOHIN-NO         PIC 9(004).
+            03   ALT01-SHOHIN-MEI             PIC X(010).
+            03   ALT01-ZAIKO-SU               PIC 9(004).
+       *>----------------------------------------------------------------------------
        *>作業領域の定義
        *>----------------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
@@ -55,12 +70,17 @@
        *>--手続き部で「MAIN-PROC」を終了させる際の定数となる--
        77   CST-END                           PIC X(004) VALUE "END ".
        *>
+       *>--在庫僅少と判定する閾値（この数量以下でアラート対象）--
+       77   CST-ZAIKO-SHOUGEN                 PIC 9(004) VALUE 0010.
+       *>
        *>
        01   WRK-WORK-AREA.
             *>--手続き部で「MAIN-PROC」を終了させる際の変数となる--
             03   WRK-AT-END                   PIC X(004).
             *>--書き込み件数をカウントする変数--
             03   WRK-OUT-COUNT                PIC 9(006).
+            *>--在庫僅少アラート件数をカウントする変数--
+            03   WRK-ALERT-COUNT              PIC 9(006).
        *>
        *>商品マスタファイルマッチング領域
        01   KY01-SHOHIN-M.
@@ -82,7 +102,19 @@
             *>--ZZZ,ZZ9：整数部3けた（ゼロサプレス）＋カンマ＋整数部3けた（ゼロサプレス）--
             *>--ゼロサプレス：数値としての本来の表示に直す時に使う--
             03   MSG2-COUNT                   PIC ZZZ,ZZ9.
+       *>
+       *>--処理が終了した際に在庫僅少アラート件数を表示する--
+       01   MS3-MESSAGE-AREA.
+            03   FILLER                       PIC X(033)
+                    VALUE "アラートファイル件数：".
+            03   MSG3-COUNT                   PIC ZZZ,ZZ9.
        01   IN-FILE-STATUS PIC XX.
+       *>
+       *>--入出力異常発生時に表示するメッセージ--
+       01   MS9-MESSAGE-AREA.
+            03   FILLER                       PIC X(042)
+                  VALUE "IN01-SHOHIN-MASTER入出力異常 STATUS=".
+            03   MSG9-STATUS                  PIC X(002).
        *>----------------------------------------------------------------------------
        *>手続き部
        *>----------------------------------------------------------------------------
@@ -104,13 +136,15 @@
            MOVE   SPACE      TO   WRK-AT-END.
        *>
            MOVE   ZERO       TO   WRK-OUT-COUNT.
+           MOVE   ZERO       TO   WRK-ALERT-COUNT.
        *>
        *>  マッチングキーの初期化（ステータス）
            MOVE   ZERO       TO KY01-STATUS.
        *>
        *>ファイルのオープン
            OPEN   INPUT    IN01-SHOHIN-MASTER
-                  OUTPUT   OT01-SHOHIN-MASTER.
+                  OUTPUT   OT01-SHOHIN-MASTER
+                           ALT01-ZAIKO-ALERT.
        *>
        *>商品マスタファイルの読み込み
            PERFORM SHOHIN-MASTER-READ-PROC.
@@ -125,13 +159,16 @@
        *>
        *>ファイルのクローズ
            CLOSE   IN01-SHOHIN-MASTER
-                   OT01-SHOHIN-MASTER.
+                   OT01-SHOHIN-MASTER
+                   ALT01-ZAIKO-ALERT.
        *>
        *>入出力件数の表示
            MOVE   WRK-OUT-COUNT TO MSG2-COUNT.
+           MOVE   WRK-ALERT-COUNT TO MSG3-COUNT.
        *>
            DISPLAY   MS1-MESSAGE-AREA UPON CONSOLE.
            DISPLAY   MS2-MESSAGE-AREA UPON CONSOLE.
+           DISPLAY   MS3-MESSAGE-AREA UPON CONSOLE.
        *>
        TERM-PROC-EXIT.
        *>
@@ -140,10 +177,18 @@
        *>主処理
        *>----------------------------------------------------------------------------
        MAIN-PROC                          SECTION.
-       PERFORM   UNTIL   KY01-SHOHIN-CODE =   ""
-       PERFORM SHOHIN-MASTER-READ-PROC
-       END-PERFORM.
+       *>
+           PERFORM   WRITE-PROC.
+       *>
+           IF   KY01-ZAIKO-SU   <=   CST-ZAIKO-SHOUGEN   THEN
+                PERFORM   ALERT-WRITE-PROC
+           END-IF.
+       *>
+           PERFORM   SHOHIN-MASTER-READ-PROC.
+       *>
        MAIN-PROC-EXIT.
+       *>
+           EXIT.
        *>----------------------------------------------------------------------------
        *>書き込み処理
        *>----------------------------------------------------------------------------
@@ -163,11 +208,27 @@
        *>
            EXIT.
        *>----------------------------------------------------------------------------
+       *>書き込み処理（在庫僅少アラート分）
+       *>----------------------------------------------------------------------------
+       ALERT-WRITE-PROC                   SECTION.
+       *>
+           MOVE   IN01-SHOHIN-CODE   TO   ALT01-SHOHIN-CODE.
+           MOVE   IN01-SHOHIN-NO     TO   ALT01-SHOHIN-NO.
+           MOVE   IN01-SHOHIN-MEI    TO   ALT01-SHOHIN-MEI.
+           MOVE   IN01-ZAIKO-SU      TO   ALT01-ZAIKO-SU.
+       *>
+           WRITE ALT01-RECODE.
+       *>
+           ADD   1   TO   WRK-ALERT-COUNT.
+       *>
+       ALERT-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
        *>商品マスタファイルの読み込み
        *>----------------------------------------------------------------------------
        SHOHIN-MASTER-READ-PROC SECTION.
        *>
-       PERFORM   UNTIL   IN-FILE-STATUS NOT =   "00"
            READ   IN01-SHOHIN-MASTER
              AT   END
                   MOVE   "END"   TO   WRK-AT-END
@@ -175,14 +236,32 @@
        *>
             NOT   AT   END
                 MOVE   IN01-SHOHIN-CODE   TO   KY01-SHOHIN-CODE
-                *>----MOVE   IN01-SHOHIN-NO     TO   KY01-SHOHIN-NO
-                *>----MOVE   IN01-SHOHIN-MEI    TO   KY01-SHOHIN-MEI
-                *>----MOVE   IN01-ZAIKO-SU      TO   KY01-ZAIKO-SU
-                DISPLAY IN01-RECODE
-            END-READ
-       END-PERFORM.
+                MOVE   IN01-SHOHIN-NO     TO   KY01-SHOHIN-NO
+                MOVE   IN01-SHOHIN-MEI    TO   KY01-SHOHIN-MEI
+                MOVE   IN01-ZAIKO-SU      TO   KY01-ZAIKO-SU
+           END-READ.
+       *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN-FILE-STATUS NOT = "00"
+                AND   IN-FILE-STATUS NOT = "10"   THEN
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
        *>
        SHOHIN-MASTER-READ-PROC-EXIT.
        *>
            EXIT.
+       *>----------------------------------------------------------------------------
+       *>入力ファイルの入出力異常処理（異常終了）
+       *>----------------------------------------------------------------------------
+       FILE-STATUS-ERROR-PROC             SECTION.
+       *>
+           MOVE   IN-FILE-STATUS   TO   MSG9-STATUS.
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
        
