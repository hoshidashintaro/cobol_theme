@@ -1,17 +1,346 @@
-       IDENTIFICATION              DIVISION.
-       PROGRAM-ID.                 LOOP_SAMPLE01.
+       *>----------------------------------------------------------------------------
+       *>課題５ 納期（出荷日）計算処理
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        NOUKI_SAMPLE01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       INPUT-OUTPUT                       SECTION.
+       FILE-CONTROL.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイル（受注日・納期営業日数）
+       *>----------------------------------------------------------------------------
+       SELECT    IN01-CHUMON-FILE    ASSIGN       TO   "IN01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     STATUS IN-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]出荷日計算結果ファイル
+       *>----------------------------------------------------------------------------
+       SELECT    OT01-NOUKI-FILE     ASSIGN       TO   "OT01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   IN01-CHUMON-FILE.
+       01   IN01-RECODE.
+            03   IN01-ZYUTYU-BANGOU          PIC X(005).
+            03   IN01-ZYUTYU-HIZUKE          PIC 9(008).
+            03   IN01-NOUKI-EIGYOU-SU        PIC 9(002).
+       *>----------------------------------------------------------------------------
+       *>[出力]出荷日計算結果ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   OT01-NOUKI-FILE.
+       01   OT01-RECODE.
+            03   OT01-ZYUTYU-BANGOU          PIC X(005).
+            03   OT01-ZYUTYU-HIZUKE          PIC 9(008).
+            03   OT01-NOUKI-EIGYOU-SU        PIC 9(002).
+            03   OT01-SHUKKA-HIZUKE          PIC 9(008).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE                    SECTION.
        *>
-       ENVIRONMENT                 DIVISION.
-       DATA                        DIVISION.
+       *>--手続き部で「MAIN-PROC」を終了させる際の定数となる--
+       77   CST-END                           PIC X(004) VALUE "END ".
        *>
-       WORKING-STORAGE             SECTION.
-           01 WK-SUJI              PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
-       *>指定回数繰り返す処理
-           PERFORM WK-SUJI TIMES
-               ADD 2 3 4 5 6 7 8 9 10 TO WK-SUJI
-           END-PERFORM.
+       *>--１か月分の末日テーブル（平年）。２月は閏年判定で読み替える--
+       01   CST-MATSUBI-TBL.
+            03   CST-MATSUBI-01              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-02              PIC 9(002) VALUE 28.
+            03   CST-MATSUBI-03              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-04              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-05              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-06              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-07              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-08              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-09              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-10              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-11              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-12              PIC 9(002) VALUE 31.
+       01   CST-MATSUBI-R REDEFINES CST-MATSUBI-TBL.
+            03   CST-MATSUBI                 PIC 9(002) OCCURS 12.
+       *>
+       01   WRK-WORK-AREA.
+            *>--手続き部で「MAIN-PROC」を終了させる際の変数となる--
+            03   WRK-AT-END                   PIC X(004).
+            *>--書き込み件数をカウントする変数--
+            03   WRK-OUT-COUNT                PIC 9(006).
+       *>
+       *>--出荷日計算用の日付分解領域（西暦年・月・日）--
+       01   WRK-HIZUKE-AREA.
+            03   WRK-NEN                      PIC 9(004).
+            03   WRK-GETU                     PIC 9(002).
+            03   WRK-HI                       PIC 9(002).
+       *>
+       *>--閏年判定・月末日取得用の作業領域--
+       01   WRK-KEISAN-AREA.
+            03   WRK-ZYURUI-NEN4              PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN100            PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN400            PIC 9(002) COMP.
+            03   WRK-URUU-FLG                 PIC X(001).
+                 88   WRK-URUU-NENDO           VALUE "1".
+            03   WRK-MATSUBI                  PIC 9(002) COMP.
+       *>
+       *>--曜日判定用の作業領域（０＝日・１＝月・・・６＝土）--
+       01   WRK-YOUBI-AREA.
+            03   WRK-YOUBI                    PIC 9(001) COMP.
+            03   WRK-YOUBI-M                  PIC 9(002) COMP.
+            03   WRK-YOUBI-Y                  PIC 9(004) COMP.
+            03   WRK-YOUBI-K                  PIC 9(002) COMP.
+            03   WRK-YOUBI-J                  PIC 9(002) COMP.
+            03   WRK-YOUBI-H                  PIC S9(004) COMP.
+            03   WRK-YOUBI-H2                 PIC S9(004) COMP.
+       *>
+       *>--納期営業日数の計算カウンタ--
+       01   WRK-NOUKI-AREA.
+            03   WRK-EIGYOU-COUNT             PIC 9(002).
+       *>
+       *>--処理が終了したときに終了したことを証明するメッセージを表記する--
+       01   MS1-MESSAGE-AREA.
+            03   FILLER                       PIC X(040)
+                          VALUE "NOUKI_SAMPLE01の出力結果".
+       *>
+       *>--処理が終了した際に出力件数を表示する--
+       01   MS2-MESSAGE-AREA.
+            03   FILLER                       PIC X(030)
+                                 VALUE "出力ファイル件数：".
+            03   MSG2-COUNT                   PIC ZZZ,ZZ9.
+       01   IN-FILE-STATUS PIC XX.
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION.
+       *>
+           PERFORM   INIT-PROC.
+       *>
+           PERFORM   MAIN-PROC  UNTIL   WRK-AT-END   =   CST-END.
+       *>
+           PERFORM   TERM-PROC.
        *>
-           DISPLAY WK-SUJI.
            STOP RUN.
-       END PROGRAM LOOP_SAMPLE01.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                         SECTION.
+       *>
+       *>  作業領域の初期化
+           MOVE   SPACE      TO   WRK-AT-END.
+       *>
+           MOVE   ZERO       TO   WRK-OUT-COUNT.
+       *>
+       *>ファイルのオープン
+           OPEN   INPUT    IN01-CHUMON-FILE
+                  OUTPUT   OT01-NOUKI-FILE.
+       *>
+       *>受注ファイルの読み込み
+           PERFORM CHUMON-FILE-READ-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                         SECTION.
+       *>
+       *>ファイルのクローズ
+           CLOSE   IN01-CHUMON-FILE
+                   OT01-NOUKI-FILE.
+       *>
+       *>入出力件数の表示
+           MOVE   WRK-OUT-COUNT TO MSG2-COUNT.
+       *>
+           DISPLAY   MS1-MESSAGE-AREA UPON CONSOLE.
+           DISPLAY   MS2-MESSAGE-AREA UPON CONSOLE.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>主処理
+       *>----------------------------------------------------------------------------
+       MAIN-PROC                          SECTION.
+       *>
+       *>  受注日を年・月・日に分解
+           MOVE   IN01-ZYUTYU-HIZUKE(1:4)   TO   WRK-NEN.
+           MOVE   IN01-ZYUTYU-HIZUKE(5:2)   TO   WRK-GETU.
+           MOVE   IN01-ZYUTYU-HIZUKE(7:2)   TO   WRK-HI.
+       *>
+       *>  受注日の曜日を求める
+           PERFORM   YOUBI-CALC-PROC.
+       *>
+       *>  納期営業日数の分だけ営業日を進める
+           MOVE   ZERO   TO   WRK-EIGYOU-COUNT.
+       *>
+           PERFORM   HIZUKE-SUSUMERU-PROC
+               UNTIL   WRK-EIGYOU-COUNT   >=   IN01-NOUKI-EIGYOU-SU.
+       *>
+       *>  出荷日の編集・書き込み
+           PERFORM   WRITE-PROC.
+       *>
+       *>  受注ファイルの読み込み
+           PERFORM   CHUMON-FILE-READ-PROC.
+       *>
+       MAIN-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>書き込み処理
+       *>----------------------------------------------------------------------------
+       WRITE-PROC                         SECTION.
+       *>
+           MOVE   IN01-ZYUTYU-BANGOU     TO   OT01-ZYUTYU-BANGOU.
+           MOVE   IN01-ZYUTYU-HIZUKE     TO   OT01-ZYUTYU-HIZUKE.
+           MOVE   IN01-NOUKI-EIGYOU-SU   TO   OT01-NOUKI-EIGYOU-SU.
+       *>
+           MOVE   WRK-NEN                TO   OT01-SHUKKA-HIZUKE(1:4).
+           MOVE   WRK-GETU               TO   OT01-SHUKKA-HIZUKE(5:2).
+           MOVE   WRK-HI                 TO   OT01-SHUKKA-HIZUKE(7:2).
+       *>
+           WRITE OT01-RECODE.
+       *>
+           ADD   1   TO   WRK-OUT-COUNT.
+       *>
+       WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>受注ファイルの読み込み
+       *>----------------------------------------------------------------------------
+       CHUMON-FILE-READ-PROC SECTION.
+       *>
+           READ   IN01-CHUMON-FILE
+             AT   END
+                  MOVE   "END"   TO   WRK-AT-END
+           END-READ.
+       *>
+       CHUMON-FILE-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>日付を１日進め、土日を除く営業日数をカウントする処理
+       *>----------------------------------------------------------------------------
+       HIZUKE-SUSUMERU-PROC               SECTION.
+       *>
+       *>  月末日の取得（２月は閏年判定で読み替え）
+           PERFORM   MATSUBI-CALC-PROC.
+       *>
+       *>  日を１日進める
+           ADD   1   TO   WRK-HI.
+       *>
+           IF   WRK-HI   >   WRK-MATSUBI   THEN
+                MOVE   1   TO   WRK-HI
+                ADD    1   TO   WRK-GETU
+                IF   WRK-GETU   >   12   THEN
+                     MOVE   1   TO   WRK-GETU
+                     ADD    1   TO   WRK-NEN
+                END-IF
+           END-IF.
+       *>
+       *>  曜日を１日進める（６＝土の次は０＝日）
+           IF   WRK-YOUBI   =   6   THEN
+                MOVE   0   TO   WRK-YOUBI
+           ELSE
+                ADD    1   TO   WRK-YOUBI
+           END-IF.
+       *>
+       *>  土（６）・日（０）以外を営業日としてカウント
+           IF   WRK-YOUBI   NOT =   0
+           AND  WRK-YOUBI   NOT =   6   THEN
+                ADD   1   TO   WRK-EIGYOU-COUNT
+           END-IF.
+       *>
+       HIZUKE-SUSUMERU-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>処理中の年月の末日を「WRK-MATSUBI」へ求める処理
+       *>----------------------------------------------------------------------------
+       MATSUBI-CALC-PROC                  SECTION.
+       *>
+           MOVE   CST-MATSUBI(WRK-GETU)   TO   WRK-MATSUBI.
+       *>
+           IF   WRK-GETU   =   2   THEN
+                PERFORM   URUUDOSHI-HANTEI-PROC
+                IF   WRK-URUU-NENDO   THEN
+                     MOVE   29   TO   WRK-MATSUBI
+                END-IF
+           END-IF.
+       *>
+       MATSUBI-CALC-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>処理中の年「WRK-NEN」が閏年かどうかを判定する処理
+       *>----------------------------------------------------------------------------
+       URUUDOSHI-HANTEI-PROC               SECTION.
+       *>
+           MOVE   "0"   TO   WRK-URUU-FLG.
+       *>
+           DIVIDE   WRK-NEN   BY   4   GIVING   WRK-ZYURUI-NEN4
+                REMAINDER   WRK-ZYURUI-NEN4.
+           DIVIDE   WRK-NEN   BY   100   GIVING   WRK-ZYURUI-NEN100
+                REMAINDER   WRK-ZYURUI-NEN100.
+           DIVIDE   WRK-NEN   BY   400   GIVING   WRK-ZYURUI-NEN400
+                REMAINDER   WRK-ZYURUI-NEN400.
+       *>
+           IF   WRK-ZYURUI-NEN400   =   ZERO   THEN
+                MOVE   "1"   TO   WRK-URUU-FLG
+           ELSE
+                IF   WRK-ZYURUI-NEN4   =   ZERO
+                AND  WRK-ZYURUI-NEN100   NOT =   ZERO   THEN
+                     MOVE   "1"   TO   WRK-URUU-FLG
+                END-IF
+           END-IF.
+       *>
+       URUUDOSHI-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>受注日（WRK-NEN・WRK-GETU・WRK-HI）の曜日をツェラーの公式で求める処理
+       *>----------------------------------------------------------------------------
+       YOUBI-CALC-PROC                    SECTION.
+       *>
+           MOVE   WRK-GETU   TO   WRK-YOUBI-M.
+           MOVE   WRK-NEN    TO   WRK-YOUBI-Y.
+       *>
+       *>  １月・２月は前年の１３月・１４月として計算する
+           IF   WRK-YOUBI-M   <   3   THEN
+                ADD    12   TO   WRK-YOUBI-M
+                SUBTRACT   1   FROM   WRK-YOUBI-Y
+           END-IF.
+       *>
+           DIVIDE   WRK-YOUBI-Y   BY   100   GIVING   WRK-YOUBI-J
+                REMAINDER   WRK-YOUBI-K.
+       *>
+       *>  ツェラーの公式　ｈ＝（日＋（１３×（月＋１））／５＋Ｋ＋Ｋ／４＋Ｊ／４＋５×Ｊ）ＭＯＤ　７
+           COMPUTE   WRK-YOUBI-H   =
+                     WRK-HI
+                     + ( ( 13 * ( WRK-YOUBI-M + 1 ) ) / 5 )
+                     + WRK-YOUBI-K
+                     + ( WRK-YOUBI-K / 4 )
+                     + ( WRK-YOUBI-J / 4 )
+                     + ( 5 * WRK-YOUBI-J ).
+       *>
+           DIVIDE   WRK-YOUBI-H   BY   7   GIVING   WRK-YOUBI-H2
+                REMAINDER   WRK-YOUBI-H.
+       *>
+       *>  ツェラーの公式は０＝土・１＝日・・・６＝金なので０＝日・・・６＝土に変換する
+           IF   WRK-YOUBI-H   =   0   THEN
+                MOVE   6   TO   WRK-YOUBI
+           ELSE
+                COMPUTE   WRK-YOUBI   =   WRK-YOUBI-H   -   1
+           END-IF.
+       *>
+       YOUBI-CALC-PROC-EXIT.
+       *>
+           EXIT.
