@@ -1,27 +1,119 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INOUT_OUTPUT01.
-
-       ENVIRONMENT DIVISION.
-       
-       INPUT-OUTPUT SECTION.
+       *>----------------------------------------------------------------------------
+       *>実行番号（バッチID）発行処理
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        INOUT_OUTPUT01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       INPUT-OUTPUT                       SECTION.
        FILE-CONTROL.
-       SELECT TEST-FILE ASSIGN TO 'test.txt'
-       ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-           FILE SECTION.
-               FD TEST-FILE.
-                  01 OUT-FILE-REC PIC 99.
-           WORKING-STORAGE SECTION.
-               01 TEST_NUM PIC 9(2).
-       PROCEDURE DIVISION.
-           MAIN SECTION.
-                OPEN OUTPUT TEST-FILE.
-
-                MOVE 10 TO TEST_NUM.
-                MOVE TEST_NUM TO OUT-FILE-REC.
-
-                WRITE OUT-FILE-REC.
-                DISPLAY OUT-FILE-REC
-                CLOSE TEST-FILE.
-       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>[出力]実行番号スタンプ済みファイル
+       *>----------------------------------------------------------------------------
+       SELECT    TEST-FILE          ASSIGN       TO   "test.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>[入出力]前回実行番号を保持する制御ファイル
+       *>----------------------------------------------------------------------------
+       SELECT    CTL01-RUNID-FILE   ASSIGN       TO   "CTL01.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    STATUS CTL-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       *>----------------------------------------------------------------------------
+       *>[出力]実行番号スタンプ済みファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   TEST-FILE.
+       01   OUT-FILE-REC                    PIC 9(006).
+       *>----------------------------------------------------------------------------
+       *>[入出力]実行番号制御ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   CTL01-RUNID-FILE.
+       01   CTL01-RECODE.
+            03   CTL01-RUN-ID                PIC 9(006).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE                    SECTION.
+       *>
+       *>--今回発行する実行番号（前回実行番号＋１）--
+       01   WRK-RUN-ID                      PIC 9(006).
+       *>
+       01   CTL-FILE-STATUS                 PIC XX.
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION.
+       *>
+           PERFORM   RUNID-GET-PROC.
+       *>
+           PERFORM   RUNID-WRITE-PROC.
+       *>
+           PERFORM   RUNID-SAVE-PROC.
+       *>
+           STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>前回実行番号の取得（制御ファイルが無い初回実行時はゼロから開始）
+       *>----------------------------------------------------------------------------
+       RUNID-GET-PROC                    SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RUN-ID.
+       *>
+           OPEN   INPUT   CTL01-RUNID-FILE.
+       *>
+           IF   CTL-FILE-STATUS   =   "00"   THEN
+                READ   CTL01-RUNID-FILE
+                  AT       END
+                           MOVE   ZERO           TO   WRK-RUN-ID
+                  NOT   AT END
+                           MOVE   CTL01-RUN-ID    TO   WRK-RUN-ID
+                END-READ
+                CLOSE   CTL01-RUNID-FILE
+           END-IF.
+       *>
+           ADD   1   TO   WRK-RUN-ID.
+       *>
+       RUNID-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>今回の実行番号を出力ファイルへスタンプする処理
+       *>----------------------------------------------------------------------------
+       RUNID-WRITE-PROC                  SECTION.
+       *>
+           OPEN   OUTPUT   TEST-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   OUT-FILE-REC.
+       *>
+           WRITE   OUT-FILE-REC.
+       *>
+           DISPLAY   OUT-FILE-REC   UPON   CONSOLE.
+       *>
+           CLOSE   TEST-FILE.
+       *>
+       RUNID-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>今回の実行番号を制御ファイルへ保存し、次回実行へ引き継ぐ処理
+       *>----------------------------------------------------------------------------
+       RUNID-SAVE-PROC                   SECTION.
+       *>
+           OPEN   OUTPUT   CTL01-RUNID-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   CTL01-RUN-ID.
+       *>
+           WRITE   CTL01-RECODE.
+       *>
+           CLOSE   CTL01-RUNID-FILE.
+       *>
+       RUNID-SAVE-PROC-EXIT.
+       *>
+           EXIT.
