@@ -1,34 +1,207 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. INPUT02.
-
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
+       *>----------------------------------------------------------------------------
+       *>汎用ファイル読み込みユーティリティ（入出力ステータス監査ログ付き）
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        INPUT02.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       INPUT-OUTPUT                       SECTION.
        FILE-CONTROL.
-          SELECT TEST-FILE ASSIGN TO 'test02.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              STATUS IN-FILE-STATUS.
-
-       DATA DIVISION.
-           FILE SECTION.
-               FD TEST-FILE.
-                  01 IN-FILE-REC PIC X(20).
-           WORKING-STORAGE SECTION.
-               01 IN-FILE-STATUS PIC XX.
-       PROCEDURE DIVISION.
-           MAIN SECTION.
-                OPEN INPUT TEST-FILE.
-
-                PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-
-                    READ TEST-FILE
-
-                        AT END
-                            DISPLAY "READ END"
-
-                        NOT AT END
-                            DISPLAY IN-FILE-STATUS
-                    END-READ
-                END-PERFORM.
-                CLOSE TEST-FILE.
-       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>[入力]読み込み対象ファイル
+       *>----------------------------------------------------------------------------
+       SELECT    TEST-FILE          ASSIGN       TO   "test02.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    STATUS IN-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]入出力ステータス監査ログファイル
+       *>----------------------------------------------------------------------------
+       SELECT    LOG01-STATUS-LOG   ASSIGN       TO   "LOG01.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       *>----------------------------------------------------------------------------
+       *>[入力]読み込み対象ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   TEST-FILE.
+       01   IN-FILE-REC                     PIC X(020).
+       *>----------------------------------------------------------------------------
+       *>[出力]入出力ステータス監査ログファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   LOG01-STATUS-LOG.
+       01   LOG01-RECODE.
+            03   LOG01-REC-NO                PIC 9(006).
+            03   LOG01-STATUS                PIC X(002).
+            03   LOG01-KUBUN                 PIC X(015).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE                    SECTION.
+       *>
+       *>--手続き部で「MAIN-PROC」を終了させる際の定数となる--
+       77   CST-END                           PIC X(004) VALUE "END ".
+       *>
+       01   WRK-WORK-AREA.
+            *>--手続き部で「MAIN-PROC」を終了させる際の変数となる--
+            03   WRK-AT-END                   PIC X(004).
+            *>--読み込みを試みたレコード件数（ステータスログの行番号となる）--
+            03   WRK-READ-COUNT               PIC 9(006).
+            *>--監査ログへの書き込み件数--
+            03   WRK-LOG-COUNT                PIC 9(006).
+       *>
+       01   IN-FILE-STATUS                    PIC XX.
+       *>
+       *>--空行／重複行チェックモードの起動指定（コマンドラインより取得）--
+       01   WRK-PARM-AREA                     PIC X(010).
+       01   WRK-VALIDATE-SW                   PIC X(001).
+            88   WRK-VALIDATE-MODE             VALUE "Y".
+       *>
+       *>--直前に読み込んだレコードの退避領域（重複判定用）--
+       01   WRK-PREV-REC                      PIC X(020).
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION.
+       *>
+           PERFORM   INIT-PROC.
+       *>
+           PERFORM   MAIN-PROC  UNTIL   WRK-AT-END   =   CST-END.
+       *>
+           PERFORM   TERM-PROC.
+       *>
+           STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                         SECTION.
+       *>
+       *>  作業領域の初期化
+           MOVE   SPACE      TO   WRK-AT-END.
+       *>
+           MOVE   ZERO       TO   WRK-READ-COUNT.
+           MOVE   ZERO       TO   WRK-LOG-COUNT.
+       *>
+       *>  重複判定用の直前レコード退避領域をどの実データとも一致しない
+       *>  値で初期化する
+           MOVE   HIGH-VALUE TO   WRK-PREV-REC.
+       *>
+       *>  空行／重複行チェックモードの起動指定の取得
+           PERFORM   PARAMETER-GET-PROC.
+       *>
+       *>ファイルのオープン
+           OPEN   INPUT    TEST-FILE
+                  OUTPUT   LOG01-STATUS-LOG.
+       *>
+       *>読み込み対象ファイルの読み込み
+           PERFORM TEST-FILE-READ-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>空行／重複行チェックモードの起動指定の取得
+       *>  コマンドラインに "VALIDATE" が指定された場合のみ検証を行う
+       *>----------------------------------------------------------------------------
+       PARAMETER-GET-PROC                 SECTION.
+       *>
+           MOVE   SPACE             TO   WRK-PARM-AREA.
+           ACCEPT  WRK-PARM-AREA    FROM   COMMAND-LINE.
+       *>
+           IF   WRK-PARM-AREA   =   "VALIDATE"   THEN
+                MOVE   "Y"   TO   WRK-VALIDATE-SW
+           ELSE
+                MOVE   "N"   TO   WRK-VALIDATE-SW
+           END-IF.
+       *>
+       PARAMETER-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                         SECTION.
+       *>
+       *>ファイルのクローズ
+           CLOSE   TEST-FILE
+                   LOG01-STATUS-LOG.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>主処理
+       *>----------------------------------------------------------------------------
+       MAIN-PROC                          SECTION.
+       *>
+           DISPLAY   IN-FILE-STATUS   UPON   CONSOLE.
+       *>
+           PERFORM   TEST-FILE-READ-PROC.
+       *>
+       MAIN-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>読み込み対象ファイルの読み込みとステータス監査ログの書き込み
+       *>----------------------------------------------------------------------------
+       TEST-FILE-READ-PROC SECTION.
+       *>
+           ADD   1   TO   WRK-READ-COUNT.
+       *>
+           READ   TEST-FILE
+             AT   END
+                  DISPLAY   "READ END"   UPON   CONSOLE
+           END-READ.
+       *>
+           IF   IN-FILE-STATUS   NOT =   "00"   THEN
+                IF   IN-FILE-STATUS   =   "10"   THEN
+                     MOVE   "EOF-NORMAL"       TO   LOG01-KUBUN
+                ELSE
+                     MOVE   "IO-ERROR"         TO   LOG01-KUBUN
+                END-IF
+                MOVE   WRK-READ-COUNT          TO   LOG01-REC-NO
+                MOVE   IN-FILE-STATUS          TO   LOG01-STATUS
+                WRITE   LOG01-RECODE
+                ADD   1   TO   WRK-LOG-COUNT
+                MOVE   "END"                   TO   WRK-AT-END
+           ELSE
+                IF   WRK-VALIDATE-MODE   THEN
+                     PERFORM   VALIDATE-RECORD-PROC
+                END-IF
+           END-IF.
+       *>
+       TEST-FILE-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>空行／重複行チェック（検証モード時のみ監査ログへ記録する）
+       *>----------------------------------------------------------------------------
+       VALIDATE-RECORD-PROC                SECTION.
+       *>
+           IF   IN-FILE-REC   =   SPACE   THEN
+                MOVE   WRK-READ-COUNT   TO   LOG01-REC-NO
+                MOVE   IN-FILE-STATUS   TO   LOG01-STATUS
+                MOVE   "BLANK-LINE"     TO   LOG01-KUBUN
+                WRITE   LOG01-RECODE
+                ADD   1   TO   WRK-LOG-COUNT
+           ELSE
+                IF   IN-FILE-REC   =   WRK-PREV-REC   THEN
+                     MOVE   WRK-READ-COUNT   TO   LOG01-REC-NO
+                     MOVE   IN-FILE-STATUS   TO   LOG01-STATUS
+                     MOVE   "DUPLICATE"      TO   LOG01-KUBUN
+                     WRITE   LOG01-RECODE
+                     ADD   1   TO   WRK-LOG-COUNT
+                END-IF
+           END-IF.
+       *>
+           MOVE   IN-FILE-REC   TO   WRK-PREV-REC.
+       *>
+       VALIDATE-RECORD-PROC-EXIT.
+       *>
+           EXIT.
