@@ -0,0 +1,336 @@
+       *>----------------------------------------------------------------------------
+       *>日次バッチ突合確認表作成プログラム
+       *>  件数集計（PLENT002）・受注マッチング（TEST0001）・
+       *>  売上集計（SAMPLE0001）が共通監査ログへ書き込んだ実行実績を
+       *>  対象日分だけ突き合わせ、１枚の突合確認表にまとめて出力する。
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   RECON01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+       *>----------------------------------------------------------------------------
+       *>[入力]共通監査ログファイル（各ジョブの実行実績）
+       *>----------------------------------------------------------------------------
+       SELECT   AUD01-AUDIT-LOG     ASSIGN       TO "AUD01.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL
+                                    STATUS       IS AUD-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]日次バッチ突合確認表ファイル
+       *>----------------------------------------------------------------------------
+       SELECT   RCN01-RECON-FILE    ASSIGN       TO "RCN01.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                          DIVISION.
+       FILE                          SECTION.
+       *>----------------------------------------------------------------------------
+       *>共通監査ログファイルのレイアウト定義（AUDIT_LOG01と同一レイアウト）
+       *>----------------------------------------------------------------------------
+       FD   AUD01-AUDIT-LOG.
+       01   AUD01-AUDIT-REC.
+            03   AUD-JOB-NAME               PIC X(020).
+            03   FILLER                     PIC X(001).
+            03   AUD-RUN-ID                 PIC 9(006).
+            03   FILLER                     PIC X(001).
+            03   AUD-RUN-DATE               PIC 9(008).
+            03   FILLER                     PIC X(001).
+            03   AUD-RUN-TIME               PIC 9(006).
+            03   FILLER                     PIC X(001).
+            03   AUD-IN-COUNT               PIC 9(006).
+            03   FILLER                     PIC X(001).
+            03   AUD-OUT-COUNT              PIC 9(006).
+            03   FILLER                     PIC X(001).
+            03   AUD-ERROR-COUNT            PIC 9(006).
+       *>----------------------------------------------------------------------------
+       *>突合確認表ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   RCN01-RECON-FILE.
+       01   RCN01-RECODE                                  PIC X(080).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE               SECTION.
+       *>
+       77   CST-END                     PIC X(004) VALUE "END".
+       *>
+       *>--突合対象ジョブの一覧（ジョブ名・見出しラベル）を固定値で定義する--
+       77   CST-MAX-RECON-JOB           PIC 9(001) VALUE 3.
+       01   CST-RECON-JOB-TBL.
+            03   CST-RECON-JOB-01.
+                 05 FILLER     PIC X(020) VALUE "PLENT002".
+                 05 FILLER     PIC X(020)
+                           VALUE "受注件数集計".
+            03   CST-RECON-JOB-02.
+                 05 FILLER     PIC X(020) VALUE "TEST0001".
+                 05 FILLER     PIC X(020)
+                           VALUE "受注照合".
+            03   CST-RECON-JOB-03.
+                 05 FILLER     PIC X(020) VALUE "SAMPLE0001".
+                 05 FILLER     PIC X(020)
+                           VALUE "売上集計".
+       01   CST-RECON-JOB-R   REDEFINES   CST-RECON-JOB-TBL.
+            03   CST-RECON-JOB-ENT                OCCURS 3.
+                 05   CST-RECON-JOB-NAME          PIC X(020).
+                 05   CST-RECON-JOB-LABEL         PIC X(020).
+       *>
+       *>--突合結果の積み上げテーブル（対象日分の最新実績を保持する）--
+       01   WRK-RECON-TBL.
+            03   WRK-RECON-ENT                    OCCURS 3.
+                 05   WRK-RECON-JOB-NAME           PIC X(020).
+                 05   WRK-RECON-JOB-LABEL          PIC X(020).
+                 05   WRK-RECON-IN-COUNT           PIC 9(006).
+                 05   WRK-RECON-OUT-COUNT          PIC 9(006).
+                 05   WRK-RECON-ERROR-COUNT        PIC 9(006).
+                 05   WRK-RECON-FOUND-SW           PIC X(001).
+                      88   WRK-RECON-FOUND                VALUE "Y".
+       01   WRK-RECON-IDX                     PIC 9(001).
+       01   WRK-RECON-NG-COUNT                PIC 9(001).
+       *>
+       01   WRK-AT-END-AUD                    PIC X(004).
+       01   AUD-FILE-STATUS                   PIC XX.
+       *>
+       *>--対象日（実行日）の退避領域--
+       01   WRK-RUN-DATE                      PIC 9(008).
+       01   WRK-RUN-DATE-H.
+            03   WRK-RUN-NEN                   PIC 9(004).
+            03   WRK-RUN-GETU                  PIC 9(002).
+            03   WRK-RUN-HI                    PIC 9(002).
+       *>----------------------------------------------------------------------------
+       *>印刷用パーツ定義
+       *>----------------------------------------------------------------------------
+       01   HD01-RECON-MIDASHI.
+            03   FILLER                       PIC X(030)
+                                 VALUE "日次バッチ突合確認表".
+            03   FILLER                       PIC X(012)
+                                 VALUE "対象日：".
+            03   HD01-RECON-NEN               PIC 9(004).
+            03   FILLER                       PIC X(001) VALUE "/".
+            03   HD01-RECON-GETU              PIC 9(002).
+            03   FILLER                       PIC X(001) VALUE "/".
+            03   HD01-RECON-HI                PIC 9(002).
+       *>
+       01   HD01-RECON-DETAIL.
+            03   FILLER                       PIC X(012)
+                                 VALUE "ジョブ：".
+            03   HD01-RECON-JOB-NAME          PIC X(020).
+            03   FILLER                       PIC X(012)
+                                 VALUE "内容：".
+            03   HD01-RECON-JOB-LABEL         PIC X(020).
+            03   FILLER                       PIC X(012)
+                                 VALUE "件数：".
+            03   HD01-RECON-COUNT             PIC ZZZ,ZZ9.
+            03   FILLER                       PIC X(003) VALUE SPACE.
+            03   HD01-RECON-STATUS            PIC X(010).
+       *>
+       01   HD01-RECON-WARN.
+            03   FILLER                       PIC X(033)
+                     VALUE "突合未実行ジョブ件数：".
+            03   HD01-RECON-NG-COUNT          PIC 9(001).
+       *>
+       *>--処理が終了したときに終了したことを証明するメッセージを表記する--
+       01   MS1-MESSAGE-AREA.
+            03   FILLER                       PIC X(040)
+                          VALUE "RECON01の出力結果".
+       *>
+       *>--突合未実行ジョブ検出時に表示するメッセージ--
+       01   MS5-MESSAGE-AREA.
+            03   FILLER                       PIC X(033)
+                 VALUE "突合未実行ジョブあり：".
+            03   MSG5-NG-COUNT                PIC 9(001).
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                     DIVISION.
+       *>
+           PERFORM   INIT-PROC.
+       *>
+           PERFORM   AUD01-MATCH-PROC
+                    UNTIL   WRK-AT-END-AUD = CST-END.
+       *>
+           PERFORM   TERM-PROC.
+       *>
+       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                     SECTION.
+       *>
+       *>  作業領域の初期化
+           MOVE   SPACE   TO   WRK-AT-END-AUD.
+           MOVE   ZERO    TO   WRK-RECON-NG-COUNT.
+       *>
+       *>  対象日（実行日）の取得
+           ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+           MOVE     WRK-RUN-DATE   TO     WRK-RUN-DATE-H.
+       *>
+       *>  突合対象ジョブテーブルの初期化
+           PERFORM   RECON-TBL-INIT-PROC
+                    VARYING   WRK-RECON-IDX   FROM   1   BY   1
+                    UNTIL   WRK-RECON-IDX   >   CST-MAX-RECON-JOB.
+       *>
+       *>  ファイルのオープン
+           OPEN   INPUT    AUD01-AUDIT-LOG
+                  OUTPUT   RCN01-RECON-FILE.
+       *>
+       *>  監査ログファイルが存在する場合のみ読み込みを行う
+           IF   AUD-FILE-STATUS   =   "00"   THEN
+                PERFORM   AUD01-READ-PROC
+           ELSE
+                MOVE   "END"   TO   WRK-AT-END-AUD
+           END-IF.
+       *>
+       *>  見出しの印刷
+           PERFORM   RECON-MIDASHI-WRITE-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>突合対象ジョブテーブルの初期化（１件分）
+       *>----------------------------------------------------------------------------
+       RECON-TBL-INIT-PROC            SECTION.
+       *>
+           MOVE   CST-RECON-JOB-NAME(WRK-RECON-IDX)    TO
+                       WRK-RECON-JOB-NAME(WRK-RECON-IDX).
+           MOVE   CST-RECON-JOB-LABEL(WRK-RECON-IDX)   TO
+                       WRK-RECON-JOB-LABEL(WRK-RECON-IDX).
+       *>
+           MOVE   ZERO    TO   WRK-RECON-IN-COUNT(WRK-RECON-IDX).
+           MOVE   ZERO    TO   WRK-RECON-OUT-COUNT(WRK-RECON-IDX).
+           MOVE   ZERO    TO   WRK-RECON-ERROR-COUNT(WRK-RECON-IDX).
+           MOVE   SPACE   TO   WRK-RECON-FOUND-SW(WRK-RECON-IDX).
+       *>
+       RECON-TBL-INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>見出しの印刷処理
+       *>----------------------------------------------------------------------------
+       RECON-MIDASHI-WRITE-PROC       SECTION.
+       *>
+           MOVE    WRK-RUN-NEN        TO   HD01-RECON-NEN.
+           MOVE    WRK-RUN-GETU       TO   HD01-RECON-GETU.
+           MOVE    WRK-RUN-HI         TO   HD01-RECON-HI.
+       *>
+           MOVE    SPACE              TO   RCN01-RECODE.
+           WRITE   RCN01-RECODE       FROM   HD01-RECON-MIDASHI.
+       *>
+       RECON-MIDASHI-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]共通監査ログファイルの読み込みと突合
+       *>----------------------------------------------------------------------------
+       AUD01-MATCH-PROC               SECTION.
+       *>
+       *>  対象日分の実績のみ突合対象とする
+           IF   AUD-RUN-DATE   =   WRK-RUN-DATE   THEN
+                PERFORM   RECON-TBL-LOOKUP-PROC
+                         VARYING   WRK-RECON-IDX   FROM   1   BY   1
+                         UNTIL   WRK-RECON-IDX   >   CST-MAX-RECON-JOB
+           END-IF.
+       *>
+           PERFORM   AUD01-READ-PROC.
+       *>
+       AUD01-MATCH-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>突合対象ジョブテーブルの突合チェック（１件分・一致時は実績を更新）
+       *>----------------------------------------------------------------------------
+       RECON-TBL-LOOKUP-PROC          SECTION.
+       *>
+           IF   WRK-RECON-JOB-NAME(WRK-RECON-IDX)   =
+                                          AUD-JOB-NAME   THEN
+                MOVE   AUD-IN-COUNT      TO
+                            WRK-RECON-IN-COUNT(WRK-RECON-IDX)
+                MOVE   AUD-OUT-COUNT     TO
+                            WRK-RECON-OUT-COUNT(WRK-RECON-IDX)
+                MOVE   AUD-ERROR-COUNT   TO
+                            WRK-RECON-ERROR-COUNT(WRK-RECON-IDX)
+                MOVE   "Y"               TO
+                            WRK-RECON-FOUND-SW(WRK-RECON-IDX)
+           END-IF.
+       *>
+       RECON-TBL-LOOKUP-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]共通監査ログファイルの読み込み
+       *>----------------------------------------------------------------------------
+       AUD01-READ-PROC                 SECTION.
+       *>
+           READ AUD01-AUDIT-LOG
+               AT    END
+                     MOVE   "END"   TO   WRK-AT-END-AUD
+           END-READ.
+       *>
+       AUD01-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                     SECTION.
+       *>
+       *>  突合結果（ジョブ別）の印刷
+           PERFORM   RECON-LINE-WRITE-PROC
+                    VARYING   WRK-RECON-IDX   FROM   1   BY   1
+                    UNTIL   WRK-RECON-IDX   >   CST-MAX-RECON-JOB.
+       *>
+       *>  突合未実行ジョブがある場合は警告行を印刷する
+           IF   WRK-RECON-NG-COUNT   >   ZERO   THEN
+                MOVE      WRK-RECON-NG-COUNT   TO   HD01-RECON-NG-COUNT
+                MOVE      SPACE                TO   RCN01-RECODE
+                WRITE     RCN01-RECODE       FROM   HD01-RECON-WARN
+       *>
+                MOVE      WRK-RECON-NG-COUNT   TO   MSG5-NG-COUNT
+                DISPLAY   MS5-MESSAGE-AREA   UPON   CONSOLE
+                MOVE      4                  TO      RETURN-CODE
+           END-IF.
+       *>
+           DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+       *>  ファイルのクローズ（監査ログは存在した場合のみクローズする）
+           IF   AUD-FILE-STATUS   =   "00"   THEN
+                CLOSE   AUD01-AUDIT-LOG
+           END-IF.
+       *>
+           CLOSE   RCN01-RECON-FILE.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>突合結果（ジョブ別）の編集・印刷（テーブル１件分）
+       *>----------------------------------------------------------------------------
+       RECON-LINE-WRITE-PROC          SECTION.
+       *>
+           MOVE   WRK-RECON-JOB-NAME(WRK-RECON-IDX)    TO
+                             HD01-RECON-JOB-NAME.
+           MOVE   WRK-RECON-JOB-LABEL(WRK-RECON-IDX)   TO
+                             HD01-RECON-JOB-LABEL.
+           MOVE   WRK-RECON-OUT-COUNT(WRK-RECON-IDX)   TO
+                             HD01-RECON-COUNT.
+       *>
+           IF   WRK-RECON-FOUND(WRK-RECON-IDX)   THEN
+                MOVE   "OK"             TO   HD01-RECON-STATUS
+           ELSE
+                MOVE   "未実行"         TO   HD01-RECON-STATUS
+                ADD    1                TO   WRK-RECON-NG-COUNT
+           END-IF.
+       *>
+           MOVE   SPACE                TO   RCN01-RECODE.
+           WRITE  RCN01-RECODE       FROM   HD01-RECON-DETAIL.
+       *>
+       RECON-LINE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
