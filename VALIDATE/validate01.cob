@@ -0,0 +1,394 @@
+       *>----------------------------------------------------------------------------
+       *>マッチング処理前の入力ファイル事前検証
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   VALID01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       INPUT-OUTPUT                  SECTION.
+       FILE-CONTROL.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイル
+       *>----------------------------------------------------------------------------
+       SELECT   IN01-ZYUTYU-FILE     ASSIGN        TO "IN01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     STATUS IN1-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[入力]商品マスタファイル
+       *>----------------------------------------------------------------------------
+       SELECT   IN02-SHOHIN-MASTER   ASSIGN       TO "IN02.txt"
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE  IS SEQUENTIAL
+                                     RECORD KEY   IS IN02-SHOHIN-CODE
+                                     STATUS IN2-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]事前検証エラーファイル
+       *>----------------------------------------------------------------------------
+       SELECT   VAL01-VALIDATE-FILE  ASSIGN      TO "VAL01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                          DIVISION.
+       FILE                          SECTION.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルのレイアウト定義（TEST0001と同一レイアウト）
+       *>----------------------------------------------------------------------------
+       FD   IN01-ZYUTYU-FILE.
+       01   IN01-RECODE.
+          03   IN01-RECORD-KUBUN                    PIC X(001).
+                88   IN01-HEADER-REC                VALUE "1".
+                88   IN01-DETAIL-REC                VALUE "2".
+          03   IN01-ZYUTYU-BANGOU.
+                05   IN01-MISEBAN                   PIC X(003).
+                05   IN01-TYUMON-BANGOU             PIC 9(005).
+          03   IN01-SHOHIN-ZYOHOU.
+                05   IN01-SHOHIN-CODE.
+                      07   IN01-BUNRUI-CODE         PIC X(002).
+                      07   IN01-SHOHIN-NO           PIC 9(004).
+          03   IN01-TYUMON-ZYOHOU.
+                05   IN01-TYUMON-SU                 PIC S9(003).
+                05   IN01-UKETUKE-NICHIZI.
+                      07   IN01-HIDUKE              PIC 9(006).
+                      07   IN01-ZIKAN               PIC 9(004).
+                05   IN01-TANTOSYA-CODE.
+                      07   IN01-BUSHO-CODE          PIC X(003).
+                      07   IN01-TANTOSYA-BANGOU     PIC 9(004).
+       *>
+       *>  [入力]受注ファイル ヘッダレコードのレイアウト定義（TEST0001と同一）
+       01   IN01-HEADER-RECODE   REDEFINES   IN01-RECODE.
+          03   IN01-HD-KUBUN                        PIC X(001).
+          03   IN01-HD-ZYUTYU-BANGOU.
+                05   IN01-HD-MISEBAN                PIC X(003).
+                05   IN01-HD-TYUMON-BANGOU          PIC 9(005).
+          03   IN01-HD-KOKYAKU-BANGOU               PIC 9(006).
+          03   FILLER                               PIC X(020).
+       *>----------------------------------------------------------------------------
+       *>商品マスタファイルのレイアウト定義（TEST0001と同一レイアウト）
+       *>----------------------------------------------------------------------------
+       FD   IN02-SHOHIN-MASTER.
+       01   IN02-RECODE.
+          03   IN02-SHOHIN-CODE.
+                05 IN02-BUNRUI-CODE                 PIC X(002).
+                05 IN02-SHOHIN-NO                   PIC 9(004).
+          03   IN02-SHOHIN-MI                       PIC X(020).
+          03   IN02-ZAIKO-SU                        PIC 9(004).
+          03   IN02-TANKA                           PIC 9(005).
+       *>----------------------------------------------------------------------------
+       *>[出力]事前検証エラーファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   VAL01-VALIDATE-FILE.
+       01   VAL01-RECODE.
+          03   VAL01-FILE-KUBUN                     PIC X(007).
+          03   VAL01-KEY-INFO                       PIC X(009).
+          03   VAL01-ERROR-KUBUN                     PIC X(015).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE               SECTION.
+       *>
+       77   CST-END                     PIC X(004) VALUE "END".
+       *>
+       01   WRK-WOEK-AREA.
+             03   WRK-AT-END-IN01                   PIC X(004).
+             03   WRK-AT-END-IN02                   PIC X(004).
+             03   WRK-IN01-COUNT                     PIC 9(006).
+             03   WRK-IN02-COUNT                     PIC 9(006).
+             03   WRK-ERROR-COUNT                    PIC 9(006).
+             03   WRK-TOTAL-COUNT                     PIC 9(006).
+       *>
+       01   IN1-FILE-STATUS                          PIC XX.
+       01   IN2-FILE-STATUS                          PIC XX.
+       *>
+       *>--処理が終了したときに終了したことを証明するメッセージを表記する--
+       01   MS1-MESSAGE-AREA.
+             03   FILLER                             PIC X(040)
+                           VALUE "VALID01の出力結果".
+       *>
+       *>--検証件数を表示する--
+       01   MS2-MESSAGE-AREA.
+             03   FILLER                             PIC X(030)
+                                  VALUE "検証件数：".
+             03   MSG2-COUNT                         PIC ZZZ,ZZ9.
+       *>
+       *>--検証エラー件数を表示する--
+       01   MS3-MESSAGE-AREA.
+             03   FILLER                             PIC X(033)
+                     VALUE "検証エラー件数：".
+             03   MSG3-COUNT                         PIC ZZZ,ZZ9.
+       *>
+       *>--入出力異常発生時に表示するメッセージ--
+       01   MS9-MESSAGE-AREA.
+             03   FILLER                             PIC X(041)
+                     VALUE "入力ファイル入出力異常 STATUS=".
+             03   MSG9-FILE-KUBUN                    PIC X(007).
+             03   MSG9-STATUS                        PIC X(002).
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                     DIVISION.
+       *>
+       PERFORM   INIT-PROC.
+       *>
+       PERFORM   IN01-VALIDATE-PROC   UNTIL   WRK-AT-END-IN01 = CST-END.
+       *>
+       PERFORM   IN02-VALIDATE-PROC   UNTIL   WRK-AT-END-IN02 = CST-END.
+       *>
+       PERFORM   TERM-PROC.
+       *>
+       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                     SECTION.
+       *>
+       *>作業領域の初期化
+           MOVE   SPACE   TO   WRK-AT-END-IN01.
+           MOVE   SPACE   TO   WRK-AT-END-IN02.
+       *>
+           MOVE   ZERO    TO   WRK-IN01-COUNT.
+           MOVE   ZERO    TO   WRK-IN02-COUNT.
+           MOVE   ZERO    TO   WRK-ERROR-COUNT.
+       *>
+       *>ファイルのオープン
+           OPEN   INPUT    IN01-ZYUTYU-FILE
+                           IN02-SHOHIN-MASTER
+                  OUTPUT   VAL01-VALIDATE-FILE.
+       *>
+       *>[入力]受注ファイルの読み込み
+           PERFORM    IN01-READ-PROC.
+       *>
+       *>商品マスタファイルの読み込み
+           PERFORM    IN02-READ-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                     SECTION.
+       *>
+       *>ファイルのクローズ
+           CLOSE   IN01-ZYUTYU-FILE
+                   IN02-SHOHIN-MASTER
+                   VAL01-VALIDATE-FILE.
+       *>
+       *>件数の表示
+           MOVE   WRK-IN01-COUNT    TO   WRK-TOTAL-COUNT.
+           ADD    WRK-IN02-COUNT    TO   WRK-TOTAL-COUNT.
+           MOVE   WRK-TOTAL-COUNT   TO   MSG2-COUNT.
+           MOVE   WRK-ERROR-COUNT   TO   MSG3-COUNT.
+       *>
+           DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS2-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS3-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+       *>  エラーを検出した場合は後続のマッチング処理を止められるように
+       *>  条件コードを設定する（中断はせず、呼び出し元で判定させる）
+           IF   WRK-ERROR-COUNT   >   ZERO   THEN
+                MOVE   4   TO   RETURN-CODE
+           END-IF.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルの項目検証処理
+       *>----------------------------------------------------------------------------
+       IN01-VALIDATE-PROC            SECTION.
+       *>
+           IF   IN01-RECODE   NOT =   SPACE   THEN
+       *>
+                IF   IN01-HEADER-REC   THEN
+                     PERFORM   IN01-HEADER-VALIDATE-PROC
+                ELSE
+                     PERFORM   IN01-DETAIL-VALIDATE-PROC
+                END-IF
+       *>
+                ADD   1   TO   WRK-IN01-COUNT
+       *>
+           END-IF.
+       *>
+           PERFORM   IN01-READ-PROC.
+       *>
+       IN01-VALIDATE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルの項目検証処理（ヘッダレコード分）
+       *>----------------------------------------------------------------------------
+       IN01-HEADER-VALIDATE-PROC            SECTION.
+       *>
+           IF   IN01-HD-MISEBAN     =   SPACE   THEN
+                MOVE   "IN01-MISEBAN-NG"   TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-HD-TYUMON-BANGOU   NOT   NUMERIC   THEN
+                MOVE   "IN01-BANGOU-NG"     TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-HD-KOKYAKU-BANGOU    NOT   NUMERIC   THEN
+                MOVE   "IN01-KOKYAKU-NG"     TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           END-IF
+           END-IF
+           END-IF.
+       *>
+       IN01-HEADER-VALIDATE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルの項目検証処理（明細レコード分）
+       *>----------------------------------------------------------------------------
+       IN01-DETAIL-VALIDATE-PROC            SECTION.
+       *>
+           IF   IN01-MISEBAN     =   SPACE   THEN
+                MOVE   "IN01-MISEBAN-NG"   TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-TYUMON-BANGOU   NOT   NUMERIC   THEN
+                MOVE   "IN01-BANGOU-NG"     TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-SHOHIN-NO        NOT   NUMERIC   THEN
+                MOVE   "IN01-SHOHIN-NG"      TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-TYUMON-SU         NOT   NUMERIC   THEN
+                MOVE   "IN01-SU-NG"          TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-HIDUKE            NOT   NUMERIC   THEN
+                MOVE   "IN01-HIDUKE-NG"      TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-ZIKAN             NOT   NUMERIC   THEN
+                MOVE   "IN01-ZIKAN-NG"       TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           ELSE   IF   IN01-TANTOSYA-BANGOU   NOT   NUMERIC   THEN
+                MOVE   "IN01-TANTO-NG"       TO   VAL01-ERROR-KUBUN
+                PERFORM   VALIDATE-FILE-WRITE-IN01-PROC
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+       *>
+       IN01-DETAIL-VALIDATE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>商品マスタファイルの項目検証処理
+       *>----------------------------------------------------------------------------
+       IN02-VALIDATE-PROC            SECTION.
+       *>
+           IF   IN02-RECODE   NOT =   SPACE   THEN
+       *>
+                IF   IN02-SHOHIN-NO   NOT   NUMERIC   THEN
+                     MOVE   "IN02-SHOHIN-NG"      TO   VAL01-ERROR-KUBUN
+                     PERFORM   VALIDATE-FILE-WRITE-IN02-PROC
+                ELSE   IF   IN02-ZAIKO-SU   NOT   NUMERIC   THEN
+                     MOVE   "IN02-ZAIKO-NG"       TO   VAL01-ERROR-KUBUN
+                     PERFORM   VALIDATE-FILE-WRITE-IN02-PROC
+                ELSE   IF   IN02-TANKA      NOT   NUMERIC   THEN
+                     MOVE   "IN02-TANKA-NG"       TO   VAL01-ERROR-KUBUN
+                     PERFORM   VALIDATE-FILE-WRITE-IN02-PROC
+                END-IF
+                END-IF
+                END-IF
+       *>
+                ADD   1   TO   WRK-IN02-COUNT
+       *>
+           END-IF.
+       *>
+           PERFORM   IN02-READ-PROC.
+       *>
+       IN02-VALIDATE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>事前検証エラーファイルへの書き込み処理（受注ファイル分）
+       *>----------------------------------------------------------------------------
+       VALIDATE-FILE-WRITE-IN01-PROC       SECTION.
+       *>
+           MOVE   "IN01"            TO   VAL01-FILE-KUBUN.
+           MOVE   IN01-RECODE(1:9)  TO   VAL01-KEY-INFO.
+       *>
+           WRITE   VAL01-RECODE.
+       *>
+           ADD     1                TO   WRK-ERROR-COUNT.
+       *>
+       VALIDATE-FILE-WRITE-IN01-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>事前検証エラーファイルへの書き込み処理（商品マスタ分）
+       *>----------------------------------------------------------------------------
+       VALIDATE-FILE-WRITE-IN02-PROC       SECTION.
+       *>
+           MOVE   "IN02"            TO   VAL01-FILE-KUBUN.
+           MOVE   IN02-RECODE(1:6)  TO   VAL01-KEY-INFO.
+       *>
+           WRITE   VAL01-RECODE.
+       *>
+           ADD     1                TO   WRK-ERROR-COUNT.
+       *>
+       VALIDATE-FILE-WRITE-IN02-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルの読み込み
+       *>----------------------------------------------------------------------------
+       IN01-READ-PROC                SECTION.
+       *>
+           READ IN01-ZYUTYU-FILE
+               AT    END
+                     MOVE   "END"              TO WRK-AT-END-IN01
+           END-READ.
+       *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN1-FILE-STATUS NOT = "00"
+           AND  IN1-FILE-STATUS NOT = "10" THEN
+                MOVE   "IN01"            TO   MSG9-FILE-KUBUN
+                MOVE   IN1-FILE-STATUS   TO   MSG9-STATUS
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
+       *>
+       IN01-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>商品マスタファイルの読み込み
+       *>----------------------------------------------------------------------------
+       IN02-READ-PROC                SECTION.
+       *>
+           READ IN02-SHOHIN-MASTER
+               AT    END
+                     MOVE   "END"              TO WRK-AT-END-IN02
+           END-READ.
+       *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN2-FILE-STATUS NOT = "00"
+           AND  IN2-FILE-STATUS NOT = "10" THEN
+                MOVE   "IN02"            TO   MSG9-FILE-KUBUN
+                MOVE   IN2-FILE-STATUS   TO   MSG9-STATUS
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
+       *>
+       IN02-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>入力ファイルの入出力異常処理（異常終了）
+       *>----------------------------------------------------------------------------
+       FILE-STATUS-ERROR-PROC          SECTION.
+       *>
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
