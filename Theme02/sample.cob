@@ -4,7 +4,7 @@
        *>見出し部
        *>*********************************************************
        IDENTIFICATION                DIVISION.
-       PROGRAM-ID.                   TEST0001.
+       PROGRAM-ID.                   THEME0002.
        *>*********************************************************
        *>環境部
        *>*********************************************************
@@ -28,6 +28,11 @@
        SELECT OUT-URIAGE-SHOUSAI ASSIGN       TO "OD01.txt"
                                  ORGANIZATION IS LINE SEQUENTIAL.
        *>*********************************************************
+       *>[出力]商品マスタ未該当例外ファイル
+       *>*********************************************************
+       SELECT EXC1-URIAGE-EXCEPTION ASSIGN     TO "EXC01.txt"
+                                 ORGANIZATION IS LINE SEQUENTIAL.
+       *>*********************************************************
        *>データ部
        *>*********************************************************
        DATA                          DIVISION.
@@ -41,8 +46,8 @@
               05 IN1-SHOHIN-CODE     PIC 9(005).
               05 IN1-SHURUI          PIC 9(003).
           03 IN1-SUURYO-TOTAL        PIC 9(003).
-          03 IN1-KAKAKU              PIC 9(005).
-          03 FILLER                  PIC X(024).
+          03 IN1-KAKAKU              PIC 9(005)V99.
+          03 FILLER                  PIC X(022).
        *>*********************************************************
        *>商品マスタファイルのレイアウト定義
        *>*********************************************************
@@ -61,8 +66,20 @@
           03 OUT-SHURUI              PIC 9(003).
           03 OUT-SHOHIN-MEI          PIC X(040).
           03 OUT-SUURYO-TOTAL        PIC 9(003).
-          03 OUT-KAKAKU              PIC 9(005).
-          03 OUT-KINGAKU-TOTAL       PIC 9(008).
+          03 OUT-KAKAKU              PIC 9(005)V99.
+          03 OUT-KINGAKU-TOTAL       PIC 9(008)V99.
+          03 OUT-SHOUHI-ZEI          PIC 9(007)V99.
+          03 OUT-ZEIKOMI-KINGAKU     PIC 9(008)V99.
+       *>*********************************************************
+       *>商品マスタ未該当例外ファイルのレイアウト定義
+       *>*********************************************************
+       FD EXC1-URIAGE-EXCEPTION.
+       01 EXC1-RECODE.
+          03 EXC1-SHOHIN-CODE        PIC 9(005).
+          03 EXC1-SHURUI             PIC 9(003).
+          03 EXC1-SUURYO-TOTAL       PIC 9(003).
+          03 EXC1-KAKAKU             PIC 9(005)V99.
+          03 EXC1-ERROR-KUBUN        PIC X(015).
        *>*********************************************************
        *>作業領域の定義
        *>*********************************************************
@@ -70,9 +87,13 @@
        *>
        77 CST-END                    PIC X(004) VALUE "END ".
        *>
+       *>消費税率（10％）
+       77 CST-ZEI-RITU               PIC 9V99   VALUE 0.10.
+       *>
        01 WRK-WOEK-AREA.
            03 WRK-AT-END             PIC X(004).
            03 WRK-OUT-COUNT          PIC 9(004).
+           03 WRK-EXCEPTION-COUNT    PIC 9(004).
            03 WRK-SHOUHIN-MEI        PIC X(040).
        *>
        *>売上明細ファイルマッチングキー領域
@@ -95,6 +116,11 @@
            03 FILLER                 PIC X(028)
                         VALUE "出力ファイル件数：".
            03 MSG2-COUNT             PIC ZZZ,ZZ9.
+       *>
+       01 MS3-MESSAGE-AREA.
+           03 FILLER                 PIC X(028)
+                        VALUE "例外ファイル件数：".
+           03 MSG3-COUNT             PIC ZZZ,ZZ9.
        *>*********************************************************
        *>手続き部
        *>*********************************************************
@@ -116,6 +142,7 @@
            MOVE   SPACE   TO   WRK-AT-END.
        *>
            MOVE   ZERO    TO   WRK-OUT-COUNT.
+           MOVE   ZERO    TO   WRK-EXCEPTION-COUNT.
        *>
        *>マッチングキーの初期化（ステータス）
            MOVE   ZERO    TO   KY1-STATUS
@@ -124,7 +151,8 @@
        *>ファイルのオープン
            OPEN   INPUT    IN1-URIAGE-MEISAI
                            IN2-SHOUHIN-MASTER
-                  OUTPUT   OUT-URIAGE-SHOUSAI.
+                  OUTPUT   OUT-URIAGE-SHOUSAI
+                           EXC1-URIAGE-EXCEPTION.
        *>
        *>売上明細ファイルの読み込み
            PERFORM    URIAGE-MEISAI-READ-PROC.
@@ -143,13 +171,16 @@
        *>ファイルのクローズ
            CLOSE   IN1-URIAGE-MEISAI
                    IN2-SHOUHIN-MASTER
-                   OUT-URIAGE-SHOUSAI.
+                   OUT-URIAGE-SHOUSAI
+                   EXC1-URIAGE-EXCEPTION.
        *>
-       *>入出力件数の表示 （ここがエラー表示に変わる）
-           MOVE   WRK-OUT-COUNT   TO   MSG2-COUNT.
+       *>入出力件数・例外件数の表示
+           MOVE   WRK-OUT-COUNT         TO   MSG2-COUNT.
+           MOVE   WRK-EXCEPTION-COUNT   TO   MSG3-COUNT.
        *>
            DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
            DISPLAY   MS2-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS3-MESSAGE-AREA   UPON   CONSOLE.
        *>
        TERM-PROC-EXIT.
        *>
@@ -174,14 +205,11 @@
        *>      売上明細の読み込み
                PERFORM   SHOUHIN-MASTER-READ-PROC
        *>
-       *>  売上明細ファイルだけの場合
+       *>  売上明細ファイルだけの場合（商品マスタに該当なし）
            ELSE   IF   KY1-URI-MEISAI < KY2-SHOUHIN-M THEN
        *>
-       *>      一時（退避）領域をスペースでクリア
-               MOVE   SPACE   TO   WRK-SHOUHIN-MEI
-       *>
-       *>      売上詳細ファイルの編集と出力
-               PERFORM   URIAGE-SHOUSAI-WRITE-PROC
+       *>      商品マスタ未該当例外ファイルへ出力
+               PERFORM   EXCEPTION-FILE-WRITE-PROC
        *>
        *>      売上明細ファイルの読み込み
                PERFORM   URIAGE-MEISAI-READ-PROC
@@ -211,8 +239,15 @@
            MOVE   IN1-SUURYO-TOTAL    TO   OUT-SUURYO-TOTAL.
            MOVE   IN1-KAKAKU          TO   OUT-KAKAKU.
        *>
-       *>  金額の計算
-           COMPUTE   OUT-KINGAKU-TOTAL = IN1-SUURYO-TOTAL * IN1-KAKAKU.
+       *>  金額の計算（単価が小数を持つため共通ルーチンは使わず算出する）
+           COMPUTE   OUT-KINGAKU-TOTAL ROUNDED =
+                     IN1-SUURYO-TOTAL * IN1-KAKAKU.
+       *>
+       *>  消費税・税込金額の計算
+           COMPUTE   OUT-SHOUHI-ZEI ROUNDED =
+                     OUT-KINGAKU-TOTAL * CST-ZEI-RITU.
+           COMPUTE   OUT-ZEIKOMI-KINGAKU =
+                     OUT-KINGAKU-TOTAL + OUT-SHOUHI-ZEI.
        *>
        *>  出力ファイルへ書き込む
            WRITE OUT-RECODE.
@@ -224,6 +259,26 @@
        *>
            EXIT.
        *>*********************************************************
+       *>商品マスタ未該当例外ファイルの編集・書き込み処理
+       *>*********************************************************
+       EXCEPTION-FILE-WRITE-PROC    SECTION.
+       *>
+           MOVE   IN1-SHOHIN-CODE     TO   EXC1-SHOHIN-CODE.
+           MOVE   IN1-SHURUI          TO   EXC1-SHURUI.
+           MOVE   IN1-SUURYO-TOTAL    TO   EXC1-SUURYO-TOTAL.
+           MOVE   IN1-KAKAKU          TO   EXC1-KAKAKU.
+           MOVE   "GAITO-NASHI"       TO   EXC1-ERROR-KUBUN.
+       *>
+       *>  例外ファイルへ書き込む
+           WRITE EXC1-RECODE.
+       *>
+       *>  書き込み件数のカウント
+           ADD   1                    TO   WRK-EXCEPTION-COUNT.
+       *>
+       EXCEPTION-FILE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>*********************************************************
        *>売上明細ファイルの読み込み
        *>*********************************************************
        URIAGE-MEISAI-READ-PROC       SECTION.
