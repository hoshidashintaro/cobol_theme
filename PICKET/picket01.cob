@@ -0,0 +1,356 @@
+       *>----------------------------------------------------------------------------
+       *>受注ファイルからのピッキングリスト発行
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        PICKET01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       INPUT-OUTPUT                       SECTION.
+       FILE-CONTROL.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイル（マッチング済み）
+       *>----------------------------------------------------------------------------
+       SELECT    IN01-ZYUTYU-FILE    ASSIGN       TO   "OT01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     STATUS IN-FILE-STATUS.
+       *>----------------------------------------------------------------------------
+       *>[出力]ピッキングリスト
+       *>----------------------------------------------------------------------------
+       SELECT    PRT01-PICK-TICKET   ASSIGN       TO   "PRT01.txt"
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                               DIVISION.
+       FILE                               SECTION.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   IN01-ZYUTYU-FILE.
+       01   IN01-RECODE.
+            03   IN01-ZYUTYU-BANGOU.
+                 05   IN01-MISEBAN            PIC X(003).
+                 05   IN01-TYUMON-BANGOU      PIC 9(005).
+            03   IN01-SHOHIN-ZYOHOU.
+                 05   IN01-SHOHIN-CODE.
+                      07   IN01-BUNRUI-CODE   PIC X(002).
+                      07   IN01-SHOHIN-NO     PIC 9(004).
+                 05   IN01-SHOHIN-MI          PIC X(020).
+            03   IN01-TYUMON-ZYOHOU.
+                 05   IN01-TYUMON-SU          PIC S9(003).
+                 05   IN01-UKETUKE-NICHIZI.
+                      07   IN01-HIDUKE        PIC 9(006).
+                      07   IN01-ZIKAN         PIC 9(004).
+                 05   IN01-TANTOSYA-CODE.
+                      07   IN01-BUSHO-CODE         PIC X(003).
+                      07   IN01-TANTOSYA-BANGOU    PIC 9(004).
+            03   IN01-TANKA                   PIC 9(005).
+            03   IN01-KINGAKU                 PIC S9(008).
+            03   IN01-KOKYAKU-BANGOU          PIC 9(006).
+            03   IN01-KOKYAKU-MEI             PIC X(020).
+            03   IN01-KOKYAKU-ZYUSHO          PIC X(040).
+       *>
+       *>  トレーラレコード判定用の再定義（OT01-ZYUTYU-FILEのトレーラを除外する）
+       01   IN01-TRAILER-CHECK   REDEFINES   IN01-RECODE.
+            03   IN01-TRAILER-CODE            PIC X(007).
+            03   FILLER                       PIC X(066).
+       *>
+       *>  ヘッダレコード判定用の再定義（OT01-ZYUTYU-FILEのヘッダを除外する）
+       01   IN01-HEADER-CHECK   REDEFINES   IN01-RECODE.
+            03   IN01-HEADER-CODE             PIC X(006).
+            03   FILLER                       PIC X(067).
+       *>----------------------------------------------------------------------------
+       *>[出力]ピッキングリストのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   PRT01-PICK-TICKET.
+       01   PRT01-RECODE                      PIC X(080).
+       *>----------------------------------------------------------------------------
+       *>作業領域の定義
+       *>----------------------------------------------------------------------------
+       WORKING-STORAGE                    SECTION.
+       *>
+       *>--手続き部で「MAIN-PROC」を終了させる際の定数となる--
+       77   CST-END                           PIC X(004) VALUE "END".
+       *>
+       *>--改ページとなる印刷行数の上限--
+       77   CST-MAX-LINE                      PIC 9(002) VALUE 50.
+       *>
+       01   WRK-WORK-AREA.
+            03   WRK-AT-END                   PIC X(004).
+            03   WRK-OUT-COUNT                PIC 9(006).
+            03   WRK-LINE-COUNT               PIC 9(002).
+            03   WRK-PAGE-COUNT               PIC 9(003).
+       *>
+       01  IN-FILE-STATUS                    PIC XX.
+       *>
+       *>実行日の退避領域
+       01   WRK-RUN-DATE                      PIC 9(008).
+       01   WRK-RUN-DATE-H.
+            03   WRK-RUN-NEN                  PIC 9(004).
+            03   WRK-RUN-GETU                 PIC 9(002).
+            03   WRK-RUN-HI                   PIC 9(002).
+       *>----------------------------------------------------------------------------
+       *>印刷用パーツ定義
+       *>----------------------------------------------------------------------------
+       01   HD01-MIDASHI-1.
+            03   FILLER                       PIC X(024)
+                                 VALUE "ピッキングリスト".
+            03   FILLER                       PIC X(012)
+                                 VALUE "実行日：".
+            03   HD01-NEN                     PIC 9(004).
+            03   FILLER                       PIC X(001)
+                                 VALUE "/".
+            03   HD01-GETU                    PIC 9(002).
+            03   FILLER                       PIC X(001)
+                                 VALUE "/".
+            03   HD01-HI                      PIC 9(002).
+            03   FILLER                       PIC X(010)
+                                 VALUE SPACE.
+       *>
+       01   HD01-MIDASHI-2.
+            03   FILLER                       PIC X(012)
+                                 VALUE "ページ：".
+            03   HD01-PAGE                    PIC ZZ9.
+       *>
+       01   HD02-TICKET-LINE1.
+            03   FILLER                       PIC X(012)
+                                 VALUE "店番：".
+            03   HD02-MISEBAN                 PIC X(003).
+            03   FILLER                       PIC X(018)
+                                 VALUE "　受注番号：".
+            03   HD02-TYUMON-BANGOU           PIC ZZZZ9.
+            03   FILLER                       PIC X(018)
+                                 VALUE "　顧客番号：".
+            03   HD02-KOKYAKU-BANGOU          PIC ZZZZZ9.
+       *>
+       01   HD05-TICKET-LINE4.
+            03   FILLER                       PIC X(012)
+                                 VALUE "顧客名：".
+            03   HD05-KOKYAKU-MEI             PIC X(020).
+            03   FILLER                       PIC X(016)
+                                 VALUE "　届け先：".
+            03   HD05-KOKYAKU-ZYUSHO          PIC X(040).
+       *>
+       01   HD03-TICKET-LINE2.
+            03   FILLER                       PIC X(018)
+                                 VALUE "商品コード：".
+            03   HD03-BUNRUI-CODE             PIC X(002).
+            03   HD03-SHOHIN-NO               PIC 9(004).
+            03   FILLER                       PIC X(016)
+                                 VALUE "　商品名：".
+            03   HD03-SHOHIN-MI               PIC X(020).
+       *>
+       01   HD04-TICKET-LINE3.
+            03   FILLER                       PIC X(012)
+                                 VALUE "数量：".
+            03   HD04-TYUMON-SU               PIC -ZZ9.
+            03   FILLER                       PIC X(016)
+                                 VALUE "　担当：".
+            03   HD04-BUSHO-CODE              PIC X(003).
+            03   HD04-TANTOSYA-BANGOU         PIC 9(004).
+       *>
+       *>--処理が終了したときに終了したことを証明するメッセージを表記する--
+       01   MS1-MESSAGE-AREA.
+            03   FILLER                       PIC X(040)
+                          VALUE "PICKET01の出力結果".
+       *>
+       *>--処理が終了した際に出力件数を表示する--
+       01   MS2-MESSAGE-AREA.
+            03   FILLER                       PIC X(030)
+                                 VALUE "発行件数：".
+            03   MSG2-COUNT                   PIC ZZZ,ZZ9.
+       *>
+       *>--入出力異常発生時に表示するメッセージ--
+       01   MS9-MESSAGE-AREA.
+            03   FILLER                       PIC X(039)
+                  VALUE "IN01-ZYUTYU-FILE入出力異常 STATUS=".
+            03   MSG9-STATUS                  PIC X(002).
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION.
+       *>
+           PERFORM   INIT-PROC.
+       *>
+           PERFORM   MAIN-PROC   UNTIL   WRK-AT-END   =   CST-END.
+       *>
+           PERFORM   TERM-PROC.
+       *>
+           STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>初期処理
+       *>----------------------------------------------------------------------------
+       INIT-PROC                         SECTION.
+       *>
+       *>  作業領域の初期化
+           MOVE   SPACE      TO   WRK-AT-END.
+           MOVE   ZERO       TO   WRK-OUT-COUNT.
+           MOVE   ZERO       TO   WRK-LINE-COUNT.
+           MOVE   ZERO       TO   WRK-PAGE-COUNT.
+       *>
+       *>  実行日の取得
+           ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+           MOVE     WRK-RUN-DATE   TO     WRK-RUN-DATE-H.
+       *>
+       *>  ファイルのオープン
+           OPEN   INPUT    IN01-ZYUTYU-FILE
+                  OUTPUT   PRT01-PICK-TICKET.
+       *>
+       *>  見出しの印刷
+           PERFORM   MIDASHI-WRITE-PROC.
+       *>
+       *>  受注ファイルの読み込み
+           PERFORM   ZYUTYU-FILE-READ-PROC.
+       *>
+       INIT-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>終了処理
+       *>----------------------------------------------------------------------------
+       TERM-PROC                         SECTION.
+       *>
+       *>  ファイルのクローズ
+           CLOSE   IN01-ZYUTYU-FILE
+                   PRT01-PICK-TICKET.
+       *>
+       *>  発行件数の表示
+           MOVE   WRK-OUT-COUNT   TO   MSG2-COUNT.
+       *>
+           DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS2-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+       TERM-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>主処理（トレーラレコードを除く1件ごとにピッキングリストを発行）
+       *>----------------------------------------------------------------------------
+       MAIN-PROC                          SECTION.
+       *>
+           IF   IN01-TRAILER-CODE   NOT =   "TRAILER"
+           AND   IN01-HEADER-CODE   NOT =   "HEADER"   THEN
+                PERFORM   PAGE-BREAK-CHECK-PROC
+                PERFORM   TICKET-WRITE-PROC
+           END-IF.
+       *>
+           PERFORM   ZYUTYU-FILE-READ-PROC.
+       *>
+       MAIN-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>見出しの印刷処理（新ページごとに呼び出す）
+       *>----------------------------------------------------------------------------
+       MIDASHI-WRITE-PROC                 SECTION.
+       *>
+           ADD     1                  TO   WRK-PAGE-COUNT.
+           MOVE    ZERO               TO   WRK-LINE-COUNT.
+       *>
+           MOVE    WRK-RUN-NEN        TO   HD01-NEN.
+           MOVE    WRK-RUN-GETU       TO   HD01-GETU.
+           MOVE    WRK-RUN-HI         TO   HD01-HI.
+       *>
+           MOVE    SPACE              TO   PRT01-RECODE.
+           WRITE   PRT01-RECODE       FROM   HD01-MIDASHI-1.
+       *>
+           MOVE    WRK-PAGE-COUNT     TO   HD01-PAGE.
+           MOVE    SPACE              TO   PRT01-RECODE.
+           WRITE   PRT01-RECODE       FROM   HD01-MIDASHI-2.
+       *>
+       MIDASHI-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>改ページ判定処理（印刷行数が上限を超えたら見出しを再印刷）
+       *>----------------------------------------------------------------------------
+       PAGE-BREAK-CHECK-PROC               SECTION.
+       *>
+           IF   WRK-LINE-COUNT   >   CST-MAX-LINE   THEN
+                PERFORM   MIDASHI-WRITE-PROC
+           END-IF.
+       *>
+       PAGE-BREAK-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>ピッキングリスト１件分の編集・印刷処理
+       *>----------------------------------------------------------------------------
+       TICKET-WRITE-PROC                   SECTION.
+       *>
+           MOVE   IN01-MISEBAN          TO   HD02-MISEBAN.
+           MOVE   IN01-TYUMON-BANGOU    TO   HD02-TYUMON-BANGOU.
+           MOVE   IN01-KOKYAKU-BANGOU   TO   HD02-KOKYAKU-BANGOU.
+       *>
+           MOVE   SPACE                 TO   PRT01-RECODE.
+           WRITE  PRT01-RECODE          FROM   HD02-TICKET-LINE1.
+       *>
+           MOVE   IN01-KOKYAKU-MEI      TO   HD05-KOKYAKU-MEI.
+           MOVE   IN01-KOKYAKU-ZYUSHO   TO   HD05-KOKYAKU-ZYUSHO.
+       *>
+           MOVE   SPACE                 TO   PRT01-RECODE.
+           WRITE  PRT01-RECODE          FROM   HD05-TICKET-LINE4.
+       *>
+           MOVE   IN01-BUNRUI-CODE      TO   HD03-BUNRUI-CODE.
+           MOVE   IN01-SHOHIN-NO        TO   HD03-SHOHIN-NO.
+           MOVE   IN01-SHOHIN-MI        TO   HD03-SHOHIN-MI.
+       *>
+           MOVE   SPACE                 TO   PRT01-RECODE.
+           WRITE  PRT01-RECODE          FROM   HD03-TICKET-LINE2.
+       *>
+           MOVE   IN01-TYUMON-SU        TO   HD04-TYUMON-SU.
+           MOVE   IN01-BUSHO-CODE       TO   HD04-BUSHO-CODE.
+           MOVE   IN01-TANTOSYA-BANGOU  TO   HD04-TANTOSYA-BANGOU.
+       *>
+           MOVE   SPACE                 TO   PRT01-RECODE.
+           WRITE  PRT01-RECODE          FROM   HD04-TICKET-LINE3.
+       *>
+           MOVE   SPACE                 TO   PRT01-RECODE.
+           WRITE  PRT01-RECODE.
+       *>
+           ADD    1                     TO   WRK-OUT-COUNT.
+           ADD    5                     TO   WRK-LINE-COUNT.
+       *>
+       TICKET-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>[入力]受注ファイルの読み込み
+       *>----------------------------------------------------------------------------
+       ZYUTYU-FILE-READ-PROC                SECTION.
+       *>
+           READ   IN01-ZYUTYU-FILE
+             AT   END
+                  MOVE   "END"   TO   WRK-AT-END
+       *>
+            NOT   AT   END
+                  CONTINUE
+           END-READ.
+       *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN-FILE-STATUS NOT = "00"
+                AND   IN-FILE-STATUS NOT = "10"   THEN
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
+       *>
+       ZYUTYU-FILE-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
+       *>入力ファイルの入出力異常処理（異常終了）
+       *>----------------------------------------------------------------------------
+       FILE-STATUS-ERROR-PROC               SECTION.
+       *>
+           MOVE   IN-FILE-STATUS   TO   MSG9-STATUS.
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
