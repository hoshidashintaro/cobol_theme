@@ -21,6 +21,14 @@
        *>[入力]商品マスタファイル
        *>************************************************************************
        SELECT   IN02-SHOHIN-MASTER   ASSIGN       TO "IN02.txt"
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE  IS DYNAMIC
+                                     RECORD KEY   IS IN02-SHOHIN-CODE
+                                     STATUS       IS IN02-FILE-STATUS.
+       *>************************************************************************
+       *>[入力]顧客マスタファイル
+       *>************************************************************************
+       SELECT   IN03-KOKYAKU-MASTER  ASSIGN       TO "IN03.txt"
                                      ORGANIZATION IS LINE SEQUENTIAL.
        *>************************************************************************
        *>[出力]受注ファイル
@@ -28,6 +36,32 @@
        SELECT   OT01-ZYUTYU-FILE   ASSIGN       TO "OT01.txt"
                                    ORGANIZATION IS LINE SEQUENTIAL.
        *>************************************************************************
+       *>[出力]欠品（在庫不足）受注ファイル
+       *>************************************************************************
+       SELECT   BO01-BACKORDER-FILE ASSIGN      TO "BO01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[出力]受注マッチング例外（エラー）ファイル
+       *>************************************************************************
+       SELECT   REJ01-REJECT-FILE   ASSIGN      TO "REJ01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[出力]商品マスタ更新（在庫反映後）ファイル
+       *>************************************************************************
+       SELECT   UPD01-SHOHIN-MASTER  ASSIGN      TO "UPD01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[出力]月末受注ファイル保存（アーカイブ）ファイル
+       *>************************************************************************
+       SELECT   ARC01-ARCHIVE-FILE   ASSIGN      TO "ARC01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[入出力]前回実行番号を保持する制御ファイル
+       *>************************************************************************
+       SELECT   CTL01-RUNID-FILE    ASSIGN      TO "CTL01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   STATUS CTL-FILE-STATUS.
+       *>************************************************************************
        *>データ部
        *>************************************************************************
        DATA                          DIVISION.
@@ -37,6 +71,9 @@
        *>************************************************************************
        FD   IN01-ZYUTYU-FILE.
        01   IN01-RECODE.
+          03   IN01-RECORD-KUBUN                    PIC X(001).
+                88   IN01-HEADER-REC                VALUE "1".
+                88   IN01-DETAIL-REC                VALUE "2".
           03   IN01-ZYUTYU-BANGOU.
                 05   IN01-MISEBAN                   PIC X(003).
                 05   IN01-TYUMON-BANGOU             PIC 9(005).
@@ -45,13 +82,24 @@
                       07   IN01-BUNRUI-CODE         PIC X(002).
                       07   IN01-SHOHIN-NO           PIC 9(004).
           03   IN01-TYUMON-ZYOHOU.
-                05   IN01-TYUMON-SU                 PIC 9(003).
+                05   IN01-TYUMON-SU                 PIC S9(003).
                 05   IN01-UKETUKE-NICHIZI.
                       07   IN01-HIDUKE              PIC 9(006).
                       07   IN01-ZIKAN               PIC 9(004).
                 05   IN01-TANTOSYA-CODE.
                       07   IN01-BUSHO-CODE          PIC X(003).
                       07   IN01-TANTOSYA-BANGOU     PIC 9(004).
+       *>
+       *>  [入力]受注ファイル ヘッダレコードのレイアウト定義
+       *>  （１注文の先頭に置かれ、店番・注文番号・顧客番号を保持する。
+       *>    以降の明細行は次のヘッダが現れるまで同一注文として扱う）
+       01   IN01-HEADER-RECODE   REDEFINES   IN01-RECODE.
+          03   IN01-HD-KUBUN                        PIC X(001).
+          03   IN01-HD-ZYUTYU-BANGOU.
+                05   IN01-HD-MISEBAN                PIC X(003).
+                05   IN01-HD-TYUMON-BANGOU          PIC 9(005).
+          03   IN01-HD-KOKYAKU-BANGOU               PIC 9(006).
+          03   FILLER                               PIC X(020).
        *>************************************************************************
        *>商品マスタファイルのレイアウト定義
        *>************************************************************************
@@ -62,6 +110,15 @@
                 05 IN02-SHOHIN-NO                   PIC 9(004).
           03   IN02-SHOHIN-MI                       PIC X(020).
           03   IN02-ZAIKO-SU                        PIC 9(004).
+          03   IN02-TANKA                           PIC 9(005).
+       *>************************************************************************
+       *>顧客マスタファイルのレイアウト定義
+       *>************************************************************************
+       FD   IN03-KOKYAKU-MASTER.
+       01   IN03-RECODE.
+          03   IN03-KOKYAKU-BANGOU                  PIC 9(006).
+          03   IN03-KOKYAKU-MEI                     PIC X(020).
+          03   IN03-KOKYAKU-ZYUSHO                  PIC X(040).
        *>************************************************************************
        *>[出力]受注ファイルのレイアウト定義
        *>************************************************************************
@@ -76,13 +133,111 @@
                       07   OT01-SHOHIN-NO           PIC 9(004).
                 05   OT02-SHOHIN-MI                 PIC X(020).
           03   OT01-TYUMON-ZYOHOU.
-                05   OT01-TYUMON-SU                 PIC 9(003).
+                05   OT01-TYUMON-SU                 PIC S9(003).
                 05   OT01-UKETUKE-NICHIZI.
                       07   OT01-HIDUKE              PIC 9(006).
                       07   OT01-ZIKAN               PIC 9(004).
                 05   OT01-TANTOSYA-CODE.
                       07   OT01-BUSHO-CODE          PIC X(003).
                       07   OT01-TANTOSYA-BANGOU     PIC 9(004).
+          03   OT01-TANKA                           PIC 9(005).
+          03   OT01-KINGAKU                         PIC S9(008).
+          03   OT01-KOKYAKU-BANGOU                  PIC 9(006).
+          03   OT01-KOKYAKU-MEI                     PIC X(020).
+          03   OT01-KOKYAKU-ZYUSHO                  PIC X(040).
+       *>
+       *>  [出力]受注ファイル ヘッダレコードのレイアウト定義
+       01   OT01-HEADER-RECODE.
+          03   OT01-HD-CODE                         PIC X(006)
+                                              VALUE "HEADER".
+          03   OT01-HD-RUN-ID                       PIC 9(006).
+          03   OT01-HD-RUN-DATE                     PIC 9(008).
+          03   FILLER                               PIC X(053).
+       *>
+       *>  [出力]受注ファイル トレーラレコードのレイアウト定義
+       01   OT01-TRAILER-RECODE.
+          03   OT01-TRAILER-CODE                    PIC X(007)
+                                              VALUE "TRAILER".
+          03   OT01-TRAILER-COUNT                   PIC 9(006).
+          03   OT01-TR-TYUMON-SU-TOTAL              PIC S9(007).
+          03   FILLER                               PIC X(032).
+       *>************************************************************************
+       *>[出力]欠品受注ファイルのレイアウト定義
+       *>************************************************************************
+       FD   BO01-BACKORDER-FILE.
+       01   BO01-RECODE.
+          03   BO01-ZYUTYU-BANGOU.
+                05   BO01-MISEBAN                   PIC X(003).
+                05   BO01-TYUMON-BANGOU             PIC 9(005).
+          03   BO01-SHOHIN-CODE.
+                05   BO01-BUNRUI-CODE               PIC X(002).
+                05   BO01-SHOHIN-NO                 PIC 9(004).
+          03   BO01-TYUMON-SU                       PIC 9(003).
+          03   BO01-ZAIKO-SU                        PIC 9(004).
+       *>************************************************************************
+       *>[出力]受注マッチング例外ファイルのレイアウト定義
+       *>************************************************************************
+       FD   REJ01-REJECT-FILE.
+       01   REJ01-RECODE.
+          03   REJ01-ZYUTYU-BANGOU.
+                05   REJ01-MISEBAN                   PIC X(003).
+                05   REJ01-TYUMON-BANGOU             PIC 9(005).
+          03   REJ01-SHOHIN-CODE.
+                05   REJ01-BUNRUI-CODE               PIC X(002).
+                05   REJ01-SHOHIN-NO                 PIC 9(004).
+          03   REJ01-ERROR-KUBUN                     PIC X(015).
+       *>************************************************************************
+       *>[出力]商品マスタ更新ファイルのレイアウト定義
+       *>************************************************************************
+       FD   UPD01-SHOHIN-MASTER.
+       01   UPD01-RECODE.
+          03   UPD01-SHOHIN-CODE.
+                05 UPD01-BUNRUI-CODE                 PIC X(002).
+                05 UPD01-SHOHIN-NO                   PIC 9(004).
+          03   UPD01-SHOHIN-MI                       PIC X(020).
+          03   UPD01-ZAIKO-SU                        PIC 9(004).
+          03   UPD01-TANKA                           PIC 9(005).
+       *>************************************************************************
+       *>[出力]月末受注ファイル保存（アーカイブ）ファイルのレイアウト定義
+       *>  （受注ファイルと同一形式。月末のみ実データが書き込まれる）
+       *>************************************************************************
+       FD   ARC01-ARCHIVE-FILE.
+       01   ARC01-RECODE.
+          03   ARC01-ZYUTYU-BANGOU.
+                05   ARC01-MISEBAN                   PIC X(003).
+                05   ARC01-TYUMON-BANGOU             PIC 9(005).
+          03   ARC01-SHOHIN-ZYOHOU.
+                05   ARC01-SHOHIN-CODE.
+                      07   ARC01-BUNRUI-CODE         PIC X(002).
+                      07   ARC01-SHOHIN-NO           PIC 9(004).
+                05   ARC02-SHOHIN-MI                 PIC X(020).
+          03   ARC01-TYUMON-ZYOHOU.
+                05   ARC01-TYUMON-SU                 PIC S9(003).
+                05   ARC01-UKETUKE-NICHIZI.
+                      07   ARC01-HIDUKE              PIC 9(006).
+                      07   ARC01-ZIKAN               PIC 9(004).
+                05   ARC01-TANTOSYA-CODE.
+                      07   ARC01-BUSHO-CODE          PIC X(003).
+                      07   ARC01-TANTOSYA-BANGOU     PIC 9(004).
+          03   ARC01-TANKA                           PIC 9(005).
+          03   ARC01-KINGAKU                         PIC S9(008).
+          03   ARC01-KOKYAKU-BANGOU                  PIC 9(006).
+          03   ARC01-KOKYAKU-MEI                     PIC X(020).
+          03   ARC01-KOKYAKU-ZYUSHO                  PIC X(040).
+       *>
+       *>  [出力]アーカイブファイル トレーラレコードのレイアウト定義
+       01   ARC01-TRAILER-RECODE.
+          03   ARC01-TRAILER-CODE                    PIC X(007)
+                                              VALUE "TRAILER".
+          03   ARC01-TRAILER-COUNT                   PIC 9(006).
+          03   ARC01-TR-GETSUMATSU-HI                PIC 9(008).
+          03   FILLER                               PIC X(032).
+       *>************************************************************************
+       *>[入出力]実行番号制御ファイルのレイアウト定義
+       *>************************************************************************
+       FD   CTL01-RUNID-FILE.
+       01   CTL01-RECODE.
+          03   CTL01-RUN-ID                          PIC 9(006).
        *>************************************************************************
        *>作業領域の定義
        *>************************************************************************
@@ -90,12 +245,105 @@
        *>
        77   CST-END                     PIC X(004) VALUE "END".
        *>
+       *>--１か月分の末日テーブル（平年）。２月は閏年判定で読み替える--
+       01   CST-MATSUBI-TBL.
+            03   CST-MATSUBI-01              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-02              PIC 9(002) VALUE 28.
+            03   CST-MATSUBI-03              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-04              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-05              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-06              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-07              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-08              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-09              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-10              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-11              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-12              PIC 9(002) VALUE 31.
+       01   CST-MATSUBI-R REDEFINES CST-MATSUBI-TBL.
+            03   CST-MATSUBI                 PIC 9(002) OCCURS 12.
+       *>
        01   WRK-WOEK-AREA.
              03   WRK-AT-END                        PIC X(004).
              03   WRK-OUT-COUNT                     PIC 9(006).
              03   WRK-SHOHIN-MEI                    PIC X(020).
              03   WRK-BUNRUI-CODE                   PIC X(002).
              03   WRK-SHOHIN-NO                     PIC 9(004).
+             03   WRK-BACKORDER-COUNT               PIC 9(006).
+             03   WRK-TYUMON-SU-TOTAL               PIC S9(007).
+             03   WRK-IN-COUNT                      PIC 9(006).
+             03   WRK-REJECT-COUNT                  PIC 9(006).
+             03   WRK-RECON-TOTAL                   PIC 9(006).
+             03   WRK-UPD-COUNT                     PIC 9(006).
+             03   WRK-MASTER-FOUND-SW               PIC X(001).
+                  88   WRK-MASTER-FOUND             VALUE "Y".
+             03   WRK-ARC-COUNT                     PIC 9(006).
+             03   WRK-GETSUMATSU-SW                 PIC X(001).
+                  88   WRK-GETSUMATSU                VALUE "Y".
+             03   WRK-CUR-KOKYAKU-BANGOU            PIC 9(006).
+             03   WRK-CUR-KOKYAKU-MEI               PIC X(020).
+             03   WRK-CUR-KOKYAKU-ZYUSHO            PIC X(040).
+       *>
+       *>実行日の退避領域
+       01   IN02-FILE-STATUS                        PIC XX.
+       *>
+       01   WRK-RUN-DATE                            PIC 9(008).
+       01   WRK-RUN-DATE-H.
+             03   WRK-RUN-NEN                        PIC 9(004).
+             03   WRK-RUN-GETU                       PIC 9(002).
+             03   WRK-RUN-HI                         PIC 9(002).
+       *>
+       *>--今回発行する実行番号（前回実行番号＋１）--
+       01   WRK-RUN-ID                               PIC 9(006).
+       *>
+       01   CTL-FILE-STATUS                         PIC XX.
+       *>
+       *>--共通監査ログ書き込み用ジョブ名--
+       01   WRK-JOB-NAME                             PIC X(020)
+                                             VALUE "TEST0001".
+       *>
+       *>--受注番号重複検出用の既読受注番号テーブル--
+       77   CST-MAX-ZYUTYU-BANGOU        PIC 9(004) VALUE 9999.
+       01   WRK-ZYUTYU-BANGOU-TBL.
+            03   WRK-ZYUTYU-BANGOU-ENT        PIC X(008)
+                                     OCCURS 9999.
+       01   WRK-ZYUTYU-BANGOU-CNT             PIC 9(004).
+       01   WRK-ZYUTYU-IDX                    PIC 9(004).
+       01   WRK-DUPLICATE-SW                  PIC X(001).
+            88   WRK-DUPLICATE-FOUND           VALUE "Y".
+       *>
+       *>--今回の明細行が新しいヘッダ配下の先頭行かどうかの判定スイッチ--
+       *>  （１注文内の２行目以降の明細は同一受注番号を引き継ぐため、
+       *>    重複チェックはヘッダを読んだときの１回に限定する）
+       01   WRK-ZYUTYU-HEADER-SW              PIC X(001).
+            88   WRK-ZYUTYU-HEADER-READ         VALUE "Y".
+       *>
+       *>--顧客マスタの一括読み込み用テーブル（顧客番号で線形検索する）--
+       77   CST-MAX-KOKYAKU               PIC 9(004) VALUE 9999.
+       01   WRK-KOKYAKU-TBL.
+            03   WRK-KOKYAKU-ENT                 OCCURS 9999.
+                 05   WRK-KOKYAKU-BANGOU-T        PIC 9(006).
+                 05   WRK-KOKYAKU-MEI-T           PIC X(020).
+                 05   WRK-KOKYAKU-ZYUSHO-T        PIC X(040).
+       01   WRK-KOKYAKU-CNT                   PIC 9(004).
+       01   WRK-KOKYAKU-IDX                   PIC 9(004).
+       01   WRK-KOKYAKU-MITUKE-SW             PIC X(001).
+            88   WRK-KOKYAKU-MITUKE             VALUE "Y".
+       *>
+       *>--対象受注日時範囲の指定（コマンドラインパラメータより取得）--
+       *>  "開始日開始時刻終了日終了時刻"（各6桁日付＋4桁時刻）
+       *>  未指定の場合は全件を対象とする
+       01   WRK-PARM-AREA                     PIC X(020).
+       01   WRK-KIKAN-FROM                    PIC 9(010).
+       01   WRK-KIKAN-TO                      PIC 9(010).
+       01   WRK-ZYUTYU-HIDUKE-ZIKAN           PIC 9(010).
+       *>--閏年判定・月末日取得用の作業領域--
+       01   WRK-KEISAN-AREA.
+            03   WRK-ZYURUI-NEN4              PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN100            PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN400            PIC 9(002) COMP.
+            03   WRK-URUU-FLG                 PIC X(001).
+                 88   WRK-URUU-NENDO           VALUE "1".
+            03   WRK-MATSUBI                  PIC 9(002) COMP.
        *>
        01   MSG-TAIHI-AREA.
              03   MSG-SHOUHIN                       PIC X(015).
@@ -107,7 +355,7 @@
              03   KY1-STATUS                        PIC 9(001).
              03   KY1-BUNRUI-CODE                   PIC X(002).
              03   KY1-SHOHIN-NO                     PIC 9(004).
-             03   KY1-TYUMON-SU                     PIC 9(003).
+             03   KY1-TYUMON-SU                     PIC S9(003).
        *>
        *>商品マスタファイルマッチングキー領域
        01   KY2-SHOHIN-M.
@@ -115,6 +363,8 @@
            03   KY2-BUNRUI-CODE                     PIC X(002).
            03   KY2-SHOHIN-NO                       PIC 9(004).
            03   KY2-ZAIKO-SU                        PIC 9(004).
+           03   KY2-TANKA                           PIC 9(005).
+           03   KY2-SHOHIN-MI                       PIC X(020).
        *>
        01   MS1-MESSAGE-AREA.
            03   FILLER                              PIC X(030)
@@ -123,6 +373,34 @@
        01   MS2-MESSAGE-AREA.
            03   MSG2-MESSAGE-ERROR                  PIC X(050).
        *>
+       *>--終了時の突合（リコンサイル）チェックで表示する件数--
+       01   MS3-MESSAGE-AREA.
+           03   FILLER                              PIC X(015)
+                                              VALUE "入力件数：".
+           03   MSG3-COUNT                          PIC ZZZ,ZZ9.
+       *>
+       01   MS4-MESSAGE-AREA.
+           03   FILLER                              PIC X(024)
+                                       VALUE "出力＋例外件数：".
+           03   MSG4-COUNT                          PIC ZZZ,ZZ9.
+       *>
+       *>--入力件数と出力＋例外件数が一致しない場合の警告--
+       01   MS5-MESSAGE-AREA.
+           03   FILLER                              PIC X(045)
+                 VALUE "突合結果：件数不一致（要確認）".
+       *>
+       *>--商品マスタ更新件数の表示--
+       01   MS6-MESSAGE-AREA.
+           03   FILLER                              PIC X(024)
+                                       VALUE "マスタ更新件数：".
+           03   MSG6-COUNT                          PIC ZZZ,ZZ9.
+       *>
+       *>--月末アーカイブ件数の表示--
+       01   MS7-MESSAGE-AREA.
+           03   FILLER                              PIC X(030)
+                          VALUE "月末アーカイブ件数：".
+           03   MSG7-COUNT                          PIC ZZZ,ZZ9.
+       *>
        *>01   MS1-MESSAGE-AREA.
        *>    03   SAISYU-MESSAGE PIC X(060).
        *>
@@ -147,22 +425,66 @@
            MOVE   SPACE   TO   WRK-AT-END.
        *>
            MOVE   ZERO    TO   WRK-OUT-COUNT.
+       *>
+           MOVE   ZERO    TO   WRK-BACKORDER-COUNT.
+       *>
+           MOVE   ZERO    TO   WRK-TYUMON-SU-TOTAL.
+       *>
+           MOVE   ZERO    TO   WRK-IN-COUNT.
+       *>
+           MOVE   ZERO    TO   WRK-REJECT-COUNT.
+       *>
+           MOVE   ZERO    TO   WRK-UPD-COUNT.
+       *>
+           MOVE   SPACE   TO   WRK-MASTER-FOUND-SW.
+       *>
+           MOVE   ZERO    TO   WRK-ARC-COUNT.
+       *>
+           MOVE   SPACE   TO   WRK-GETSUMATSU-SW.
+       *>
+           MOVE   ZERO    TO   WRK-CUR-KOKYAKU-BANGOU.
+       *>
+           MOVE   ZERO    TO   WRK-ZYUTYU-BANGOU-CNT.
+           MOVE   SPACE   TO   WRK-DUPLICATE-SW.
+           MOVE   SPACE   TO   WRK-ZYUTYU-HEADER-SW.
        *>
        *>マッチングキーの初期化（ステータス）
            MOVE   ZERO    TO   KY1-STATUS
                                KY2-STATUS.
        *>
+       *>  実行日の取得と月末判定
+           PERFORM   RUN-DATE-GET-PROC.
+           PERFORM   GETSUMATSU-HANTEI-PROC.
+       *>
+       *>  対象受注日時範囲パラメータの取得
+           PERFORM   PARAMETER-GET-PROC.
+       *>
+       *>  今回実行番号の取得
+           PERFORM   RUNID-GET-PROC.
+       *>
+       *>顧客マスタファイルの一括読み込み
+           PERFORM   KOKYAKU-MASTER-LOAD-PROC.
+       *>
        *>ファイルのオープン
+       *>  商品マスタは受注明細ごとにキー検索・在庫更新するためI-Oで開く
            OPEN   INPUT    IN01-ZYUTYU-FILE
-                           IN02-SHOHIN-MASTER
-                  OUTPUT   OT01-ZYUTYU-FILE.
+                  I-O      IN02-SHOHIN-MASTER
+                  OUTPUT   OT01-ZYUTYU-FILE
+                           BO01-BACKORDER-FILE
+                           REJ01-REJECT-FILE
+                           UPD01-SHOHIN-MASTER
+                           ARC01-ARCHIVE-FILE.
+       *>
+       *>  受注ファイルへヘッダレコードを書き込む
+           MOVE   SPACE           TO   OT01-HEADER-RECODE.
+           MOVE   "HEADER"        TO   OT01-HD-CODE.
+           MOVE   WRK-RUN-ID      TO   OT01-HD-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   OT01-HD-RUN-DATE.
+           WRITE  OT01-HEADER-RECODE.
        *>
        *>[入力]受注ファイルの読み込み
            PERFORM    ZYUTYU-FILE-IN01-READ-PROC.
        *>
-       *>商品マスタファイルの読み込み
-           PERFORM    SHOHIN-MASTER-READ-PROC.
-       *>
        INIT-PROC-EXIT.
        *>
            EXIT.
@@ -171,110 +493,183 @@
        *>************************************************************************
        TERM-PROC                     SECTION.
        *>
+       *>[出力]受注ファイルへトレーラレコードの書き込み
+           MOVE   SPACE                  TO   OT01-TRAILER-RECODE.
+           MOVE   "TRAILER"              TO   OT01-TRAILER-CODE.
+           MOVE   WRK-OUT-COUNT          TO   OT01-TRAILER-COUNT.
+           MOVE   WRK-TYUMON-SU-TOTAL    TO   OT01-TR-TYUMON-SU-TOTAL.
+           WRITE  OT01-TRAILER-RECODE.
+       *>
+       *>  月末の場合はアーカイブファイルへもトレーラレコードを書き込む
+           IF   WRK-GETSUMATSU   THEN
+                MOVE   SPACE             TO   ARC01-TRAILER-RECODE
+                MOVE   "TRAILER"         TO   ARC01-TRAILER-CODE
+                MOVE   WRK-ARC-COUNT      TO   ARC01-TRAILER-COUNT
+                MOVE   WRK-RUN-DATE       TO   ARC01-TR-GETSUMATSU-HI
+                WRITE  ARC01-TRAILER-RECODE
+           END-IF.
+       *>
        *>ファイルのクローズ
            CLOSE   IN01-ZYUTYU-FILE
                    IN02-SHOHIN-MASTER
-                   OT01-ZYUTYU-FILE.
+                   OT01-ZYUTYU-FILE
+                   BO01-BACKORDER-FILE
+                   REJ01-REJECT-FILE
+                   UPD01-SHOHIN-MASTER
+                   ARC01-ARCHIVE-FILE.
+       *>
+       *>  今回実行番号の保存（次回実行へ引き継ぐ）
+           PERFORM   RUNID-SAVE-PROC.
+       *>
+       *>  入力件数と出力＋例外件数の突合チェック
+           PERFORM   RECONCILE-CHECK-PROC.
        *>
        *>入出力件数の表示
+       *>
+           MOVE   WRK-UPD-COUNT   TO   MSG6-COUNT.
+           DISPLAY   MS6-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   WRK-ARC-COUNT   TO   MSG7-COUNT.
+           DISPLAY   MS7-MESSAGE-AREA   UPON   CONSOLE.
        *>
            DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
 
        *>
+       *>  共通監査ログへの実行実績の記録
+           CALL   "AUDIT_LOG01"   USING   WRK-JOB-NAME
+                                          WRK-RUN-ID
+                                          WRK-IN-COUNT
+                                          WRK-OUT-COUNT
+                                          WRK-REJECT-COUNT.
+       *>
        TERM-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
+       *>終了時突合（リコンサイル）チェック処理
+       *>************************************************************************
+       RECONCILE-CHECK-PROC          SECTION.
+       *>
+       *>  出力ファイル件数と例外（欠品・該当マスタなし）件数の合算
+           MOVE   WRK-OUT-COUNT      TO   WRK-RECON-TOTAL.
+           ADD    WRK-REJECT-COUNT   TO   WRK-RECON-TOTAL.
+       *>
+           MOVE   WRK-IN-COUNT       TO   MSG3-COUNT.
+           MOVE   WRK-RECON-TOTAL    TO   MSG4-COUNT.
+       *>
+           DISPLAY   MS3-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS4-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+       *>  入力件数と出力＋例外件数が一致しない場合は警告表示
+           IF   WRK-IN-COUNT   NOT =   WRK-RECON-TOTAL   THEN
+                DISPLAY   MS5-MESSAGE-AREA   UPON   CONSOLE
+                MOVE      4                  TO      RETURN-CODE
+           END-IF.
+       *>
+       RECONCILE-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
        *>主処理
        *>************************************************************************
        MAIN-PROC                     SECTION.
        *>
-       *>  キーが一致
-           IF    KY1-BUNRUI-CODE    =   KY2-BUNRUI-CODE
-           AND   KY1-SHOHIN-NO      =   KY2-SHOHIN-NO
-           AND   KY1-TYUMON-SU     <=   KY2-ZAIKO-SU  THEN
+       *>  受注番号が重複（今回実行内で既読）の場合は例外ファイルへ回す
+           IF    WRK-DUPLICATE-FOUND   THEN
+       *>
+                 MOVE   "受注番号"        TO   MSG-SHOUHIN
+                 MOVE   " 重複検出"        TO   MSG-GAITONASHI
        *>
-       *>      商品名を一時（退避）領域へ待避
-               MOVE   IN02-SHOHIN-MI   TO   WRK-SHOHIN-MEI
+                 STRING
+                    MSG-SHOUHIN        DELIMITED   BY   SIZE
+                    MSG-GAITONASHI     DELIMITED   BY   SIZE
+                    INTO MSG2-MESSAGE-ERROR
+                 END-STRING
        *>
-       *>      [出力]受注ファイルの編集と出力
-               PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
+                 DISPLAY   MSG2-MESSAGE-ERROR     UPON   CONSOLE
+       *>
+       *>      [出力]例外ファイルへの書き込み（受注番号重複）
+                 MOVE   "BANGOU-CHOUFUKU"   TO   REJ01-ERROR-KUBUN
+                 PERFORM   REJECT-FILE-WRITE-PROC
        *>
-       *>      [入力]受注ファイルの読み込み
-               PERFORM   ZYUTYU-FILE-IN01-READ-PROC
+       *>      [入力]受注ファイルの読み込み（商品マスタ側は読み進めない）
+                 PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
-       *>      商品マスタの読み込み
-               PERFORM   SHOHIN-MASTER-READ-PROC
+       *>  重複でなければ、受注の商品コードで商品マスタを直接キー検索する
+           ELSE
+             PERFORM   SHOHIN-MASTER-KEY-READ-PROC
        *>
-       *>  [入力]受注ファイルの注文数が商品マスタよりも多い場合
-           ELSE   IF   KY1-BUNRUI-CODE   =   KY2-BUNRUI-CODE
-           AND         KY1-SHOHIN-NO     =   KY2-SHOHIN-NO
-           AND         KY1-TYUMON-SU     >   KY2-ZAIKO-SU THEN
+       *>  商品マスタに該当なし
+             IF   NOT   WRK-MASTER-FOUND   THEN
        *>
        *>      一時（退避）領域をスペースでクリア
-               MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
-               MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
-               MOVE   "商品コード"       TO   MSG-SHOUHIN
-               MOVE   " 在庫不足"        TO   MSG-GAITONASHI
-       *>
-               STRING
-                  MSG-SHOUHIN        DELIMITED   BY   SIZE
-                  WRK-BUNRUI-CODE    DELIMITED   BY   SIZE
-                  WRK-SHOHIN-NO      DELIMITED   BY   SIZE
-                  MSG-GAITONASHI     DELIMITED   BY   SIZE
-                  INTO MSG2-MESSAGE-ERROR
-               END-STRING
+                MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+                MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
+                MOVE   "商品コード"       TO   MSG-SHOUHIN
+                MOVE   " 該当マスタなし"  TO   MSG-GAITONASHI
        *>
-                 DISPLAY   MSG2-MESSAGE-ERROR     UPON   CONSOLE
+                STRING
+                   MSG-SHOUHIN        DELIMITED   BY   SIZE
+                   WRK-BUNRUI-CODE    DELIMITED   BY   SIZE
+                   WRK-SHOHIN-NO      DELIMITED   BY   SIZE
+                   MSG-GAITONASHI     DELIMITED   BY   SIZE
+                   INTO MSG2-MESSAGE-ERROR
+                END-STRING
        *>
-       *>      [入力]受注ファイルの編集と出力
-               *>*---PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
+                DISPLAY   MSG2-MESSAGE-ERROR     UPON   CONSOLE
        *>
-       *>      [入力]受注ファイルの読み込み
-               PERFORM   ZYUTYU-FILE-IN01-READ-PROC
+       *>          [出力]例外ファイルへの書き込み（該当マスタなし）
+                MOVE   "GAITO-NASHI"      TO   REJ01-ERROR-KUBUN
+                PERFORM   REJECT-FILE-WRITE-PROC
        *>
-       *>      商品マスタの読み込み
-               PERFORM   SHOHIN-MASTER-READ-PROC
+       *>          [入力]受注ファイルの読み込み
+                PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
-       *>  [入力]受注ファイルと商品マスタの商品マッチしないとき
-           ELSE IF KY1-BUNRUI-CODE  NOT  =   KY2-BUNRUI-CODE
-           OR      KY1-SHOHIN-NO    NOT  =   KY2-SHOHIN-NO     THEN
-           *>DISPLAY"マッチしない"
+       *>  在庫が注文数以上（キーが一致）
+             ELSE   IF   KY1-TYUMON-SU   <=   KY2-ZAIKO-SU   THEN
        *>
-       *>      一時（退避）領域をスペースでクリア
-               MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
-               MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
-               MOVE   "商品コード"       TO   MSG-SHOUHIN
-               MOVE   " 該当マスタなし"   TO   MSG-GAITONASHI
-               *>
-               STRING
-                  MSG-SHOUHIN        DELIMITED   BY   SIZE
-                  WRK-BUNRUI-CODE    DELIMITED   BY   SIZE
-                  WRK-SHOHIN-NO      DELIMITED   BY   SIZE
-                  MSG-GAITONASHI     DELIMITED   BY   SIZE
-                  INTO MSG2-MESSAGE-ERROR
-               END-STRING
-               *>
-                 DISPLAY   MSG2-MESSAGE-ERROR     UPON   CONSOLE
+       *>          商品名を一時（退避）領域へ待避
+                MOVE   IN02-SHOHIN-MI   TO   WRK-SHOHIN-MEI
+       *>
+       *>          [出力]受注ファイルの編集と出力
+                PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
+       *>
+       *>          商品マスタの在庫数の更新（出荷分を反映）
+                PERFORM   SHOHIN-MASTER-UPDATE-PROC
+       *>
+       *>          [入力]受注ファイルの読み込み
+                PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
-       *>      [入力]受注ファイルの読み込み
-               PERFORM   ZYUTYU-FILE-IN01-READ-PROC
-       *>      商品マスタの読み込み
-               PERFORM   SHOHIN-MASTER-READ-PROC
+       *>  [入力]受注ファイルの注文数が商品マスタの在庫数よりも多い場合
+             ELSE
        *>
-       *>  [入力]受注ファイルだけの場合
-           ELSE   IF   KY1-ZYUTYU-FILE < KY2-SHOHIN-M   THEN
+       *>          一時（退避）領域をスペースでクリア
+                MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+                MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
+                MOVE   "商品コード"       TO   MSG-SHOUHIN
+                MOVE   " 在庫不足"        TO   MSG-GAITONASHI
        *>
-       *>      商品マスタファイルの読み込み
-               PERFORM ZYUTYU-FILE-IN01-READ-PROC
-               *>PERFORM SHOHIN-MASTER-READ-PROC
+                STRING
+                   MSG-SHOUHIN        DELIMITED   BY   SIZE
+                   WRK-BUNRUI-CODE    DELIMITED   BY   SIZE
+                   WRK-SHOHIN-NO      DELIMITED   BY   SIZE
+                   MSG-GAITONASHI     DELIMITED   BY   SIZE
+                   INTO MSG2-MESSAGE-ERROR
+                END-STRING
        *>
-       *>  商品マスタファイルだけの場合
-           ELSE   IF   KY1-ZYUTYU-FILE > KY2-SHOHIN-M   THEN
+                DISPLAY   MSG2-MESSAGE-ERROR     UPON   CONSOLE
        *>
-               *>PERFORM ZYUTYU-FILE-IN01-READ-PROC
-       *>      商品マスタファイルの読み込み
-               PERFORM SHOHIN-MASTER-READ-PROC
+       *>          [出力]欠品（在庫不足）受注ファイルへの書き込み
+                PERFORM   BACKORDER-FILE-WRITE-PROC
+       *>
+       *>          [出力]例外ファイルへの書き込み（在庫不足）
+                MOVE   "ZAIKO-BUSOKU"     TO   REJ01-ERROR-KUBUN
+                PERFORM   REJECT-FILE-WRITE-PROC
+       *>
+       *>          [入力]受注ファイルの読み込み
+                PERFORM   ZYUTYU-FILE-IN01-READ-PROC
+       *>
+             END-IF
        *>
            END-IF.
        *>
@@ -304,19 +699,148 @@
        *>  商品名は一時領域の内容セット
            MOVE   WRK-SHOHIN-MEI         TO   OT02-SHOHIN-MI.
        *>
+       *>  顧客番号・顧客名・届け先住所の書き込み（直近のヘッダレコードより引き継ぐ）
+           MOVE   WRK-CUR-KOKYAKU-BANGOU TO   OT01-KOKYAKU-BANGOU.
+           MOVE   WRK-CUR-KOKYAKU-MEI    TO   OT01-KOKYAKU-MEI.
+           MOVE   WRK-CUR-KOKYAKU-ZYUSHO TO   OT01-KOKYAKU-ZYUSHO.
+       *>
+       *>  単価・金額の書き込み
+           MOVE   KY2-TANKA              TO   OT01-TANKA.
+           CALL   "KINGAKU_CALC01"   USING   IN01-TYUMON-SU
+                                              KY2-TANKA
+                                              OT01-KINGAKU.
+       *>
+       *>  出荷した数量分、商品マスタの在庫数を減算
+           SUBTRACT   IN01-TYUMON-SU      FROM   KY2-ZAIKO-SU.
+       *>
        *>  出力ファイルへ書き込む
            WRITE OT01-RECODE.
        *>
        *>  書き込み件数のカウント
            ADD   1                       TO   WRK-OUT-COUNT.
        *>
+       *>  注文数量の累計
+           ADD   IN01-TYUMON-SU          TO   WRK-TYUMON-SU-TOTAL.
+       *>
+       *>  月末の場合は同一内容をアーカイブファイルへも書き込む
+           IF   WRK-GETSUMATSU   THEN
+                MOVE   OT01-RECODE       TO   ARC01-RECODE
+                WRITE  ARC01-RECODE
+                ADD    1                 TO   WRK-ARC-COUNT
+           END-IF.
+       *>
        ZYUTYU-FILE-0UT01-WRITE-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
+       *>[出力]欠品（在庫不足）受注ファイルの編集・書き込み処理
+       *>************************************************************************
+       BACKORDER-FILE-WRITE-PROC       SECTION.
+       *>
+       *>  受注番号の書き込み
+           MOVE   IN01-MISEBAN           TO   BO01-MISEBAN.
+           MOVE   IN01-TYUMON-BANGOU     TO   BO01-TYUMON-BANGOU.
+       *>
+       *>  商品情報の書き込み
+           MOVE   IN01-BUNRUI-CODE       TO   BO01-BUNRUI-CODE.
+           MOVE   IN01-SHOHIN-NO         TO   BO01-SHOHIN-NO.
+       *>
+       *>  注文数量・在庫数量の書き込み
+           MOVE   IN01-TYUMON-SU         TO   BO01-TYUMON-SU.
+           MOVE   KY2-ZAIKO-SU           TO   BO01-ZAIKO-SU.
+       *>
+       *>  出力ファイルへ書き込む
+           WRITE BO01-RECODE.
+       *>
+       *>  書き込み件数のカウント
+           ADD   1                       TO   WRK-BACKORDER-COUNT.
+       *>
+       BACKORDER-FILE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]受注マッチング例外ファイルの編集・書き込み処理
+       *>************************************************************************
+       REJECT-FILE-WRITE-PROC       SECTION.
+       *>
+       *>  受注番号の書き込み
+           MOVE   IN01-MISEBAN           TO   REJ01-MISEBAN.
+           MOVE   IN01-TYUMON-BANGOU     TO   REJ01-TYUMON-BANGOU.
+       *>
+       *>  商品コードの書き込み
+           MOVE   KY1-BUNRUI-CODE        TO   REJ01-BUNRUI-CODE.
+           MOVE   KY1-SHOHIN-NO          TO   REJ01-SHOHIN-NO.
+       *>
+       *>  出力ファイルへ書き込む
+           WRITE REJ01-RECODE.
+       *>
+       *>  書き込み件数のカウント
+           ADD   1                       TO   WRK-REJECT-COUNT.
+       *>
+       REJECT-FILE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
        *>[入力]受注ファイルの読み込み
        *>************************************************************************
        ZYUTYU-FILE-IN01-READ-PROC       SECTION.
+       *>
+       *>  対象日時範囲外の受注は読み飛ばす（範囲内の受注 or ファイル終端まで）
+           PERFORM   ZYUTYU-FILE-IN01-READ-ONCE-PROC
+                    WITH TEST AFTER
+                    UNTIL   WRK-AT-END = CST-END
+                    OR      (WRK-ZYUTYU-HIDUKE-ZIKAN >= WRK-KIKAN-FROM
+                    AND      WRK-ZYUTYU-HIDUKE-ZIKAN <= WRK-KIKAN-TO).
+       *>
+           IF   WRK-AT-END   NOT =   CST-END   THEN
+                ADD    1   TO   WRK-IN-COUNT
+       *>
+       *>          受注番号の重複チェック（ヘッダを読んだときのみ、
+       *>          注文単位で１回実施する）
+                IF   WRK-ZYUTYU-HEADER-READ   THEN
+                     PERFORM   ZYUTYU-BANGOU-CHOUFUKU-HANTEI-PROC
+                END-IF
+           END-IF.
+       *>
+       *>  重複チェック済みのヘッダは次回読み込みへ引き継がない
+           MOVE   SPACE   TO   WRK-ZYUTYU-HEADER-SW.
+       *>
+       ZYUTYU-FILE-IN01-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[入力]受注ファイルの読み込み（１回分・対象日時範囲チェック用）
+       *>  ヘッダレコードは読み飛ばし、明細レコードに達するかファイル終端に
+       *>  達するまで読み進める
+       *>  WRK-ZYUTYU-HEADER-SWは呼び出し元（ZYUTYU-FILE-IN01-READ-PROC）が
+       *>  重複チェック実施後にクリアするため、本処理では初期化しない
+       *>************************************************************************
+       ZYUTYU-FILE-IN01-READ-ONCE-PROC       SECTION.
+       *>
+           PERFORM   ZYUTYU-FILE-IN01-READ-RAW-PROC
+                    WITH TEST AFTER
+                    UNTIL   WRK-AT-END = CST-END
+                    OR      IN01-DETAIL-REC.
+       *>
+           IF   WRK-AT-END   NOT =   CST-END   THEN
+                MOVE   IN01-BUNRUI-CODE   TO   KY1-BUNRUI-CODE
+                MOVE   IN01-SHOHIN-NO     TO   KY1-SHOHIN-NO
+                MOVE   IN01-TYUMON-SU     TO   KY1-TYUMON-SU
+                MOVE   IN01-HIDUKE        TO
+                            WRK-ZYUTYU-HIDUKE-ZIKAN(1:6)
+                MOVE   IN01-ZIKAN         TO
+                            WRK-ZYUTYU-HIDUKE-ZIKAN(7:4)
+           END-IF.
+       *>
+       ZYUTYU-FILE-IN01-READ-ONCE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[入力]受注ファイルの読み込み（物理１レコード分）
+       *>  ヘッダレコードを読んだ場合は店番・注文番号・顧客番号を退避するのみで
+       *>  マッチングキーには反映しない
+       *>************************************************************************
+       ZYUTYU-FILE-IN01-READ-RAW-PROC       SECTION.
        *>
            READ IN01-ZYUTYU-FILE
                AT    END
@@ -324,32 +848,315 @@
                      MOVE   9                  TO KY1-STATUS
        *>
                NOT   AT     END
-                     MOVE   IN01-BUNRUI-CODE   TO   KY1-BUNRUI-CODE
-                     MOVE   IN01-SHOHIN-NO     TO   KY1-SHOHIN-NO
-                     MOVE   IN01-TYUMON-SU     TO   KY1-TYUMON-SU
-       *>
+                     IF   IN01-HEADER-REC   THEN
+                          MOVE   IN01-HD-KOKYAKU-BANGOU
+                                             TO   WRK-CUR-KOKYAKU-BANGOU
+                          PERFORM   KOKYAKU-MASTER-LOOKUP-PROC
+                          MOVE   "Y"         TO   WRK-ZYUTYU-HEADER-SW
+                     END-IF
            END-READ.
        *>
-       ZYUTYU-FILE-IN01-READ-PROC-EXIT.
+       ZYUTYU-FILE-IN01-READ-RAW-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[入力]受注番号の重複判定（今回実行内で既に読んだ受注番号か判定する）
+       *>************************************************************************
+       ZYUTYU-BANGOU-CHOUFUKU-HANTEI-PROC       SECTION.
+       *>
+           MOVE   SPACE   TO   WRK-DUPLICATE-SW.
+           MOVE   ZERO    TO   WRK-ZYUTYU-IDX.
+       *>
+           PERFORM   ZYUTYU-BANGOU-CHOUFUKU-CHECK-PROC
+                    VARYING   WRK-ZYUTYU-IDX   FROM   1   BY   1
+                    UNTIL   WRK-ZYUTYU-IDX   >   WRK-ZYUTYU-BANGOU-CNT
+                    OR      WRK-DUPLICATE-FOUND.
+       *>
+       *>  未登録かつ空きがあれば、今回の受注番号を登録する
+           IF   NOT   WRK-DUPLICATE-FOUND
+           AND    WRK-ZYUTYU-BANGOU-CNT  <  CST-MAX-ZYUTYU-BANGOU
+           THEN
+                ADD   1   TO   WRK-ZYUTYU-BANGOU-CNT
+                MOVE  IN01-ZYUTYU-BANGOU   TO
+                      WRK-ZYUTYU-BANGOU-ENT(WRK-ZYUTYU-BANGOU-CNT)
+           END-IF.
+       *>
+       ZYUTYU-BANGOU-CHOUFUKU-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[入力]受注番号重複判定テーブルの突合チェック（１件分）
+       *>************************************************************************
+       ZYUTYU-BANGOU-CHOUFUKU-CHECK-PROC        SECTION.
+       *>
+           IF   WRK-ZYUTYU-BANGOU-ENT(WRK-ZYUTYU-IDX)
+                                          =   IN01-ZYUTYU-BANGOU   THEN
+                MOVE   "Y"   TO   WRK-DUPLICATE-SW
+           END-IF.
+       *>
+       ZYUTYU-BANGOU-CHOUFUKU-CHECK-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
-       *>商品マスタファイルの読み込み
+       *>商品マスタファイルのキー検索（受注の商品コードで直接読み込む）
        *>************************************************************************
-       SHOHIN-MASTER-READ-PROC      SECTION.
+       SHOHIN-MASTER-KEY-READ-PROC      SECTION.
+       *>
+           MOVE   KY1-BUNRUI-CODE   TO   IN02-BUNRUI-CODE.
+           MOVE   KY1-SHOHIN-NO     TO   IN02-SHOHIN-NO.
        *>
            READ IN02-SHOHIN-MASTER
-               AT    END
-                     MOVE   "END"              TO WRK-AT-END
-                     MOVE   9                  TO   KY2-STATUS
+               INVALID     KEY
+                     MOVE   SPACE              TO   WRK-MASTER-FOUND-SW
        *>
-               NOT   AT     END
+               NOT   INVALID   KEY
                      MOVE   IN02-BUNRUI-CODE   TO   KY2-BUNRUI-CODE
                      MOVE   IN02-SHOHIN-NO     TO   KY2-SHOHIN-NO
+                     MOVE   IN02-SHOHIN-MI     TO   KY2-SHOHIN-MI
                      MOVE   IN02-ZAIKO-SU      TO   KY2-ZAIKO-SU
+                     MOVE   IN02-TANKA         TO   KY2-TANKA
+                     MOVE   "Y"                TO   WRK-MASTER-FOUND-SW
        *>
            END-READ.
        *>
-       SHOHIN-MASTER-READ-PROC-EXIT.
+       SHOHIN-MASTER-KEY-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>商品マスタファイルの在庫更新（出荷反映後の在庫数を直接書き戻す）
+       *>************************************************************************
+       SHOHIN-MASTER-UPDATE-PROC        SECTION.
+       *>
+           MOVE   KY2-ZAIKO-SU        TO   IN02-ZAIKO-SU.
+           REWRITE   IN02-RECODE.
+       *>
+       *>  更新後の在庫数を商品マスタ更新ファイルへも書き出す
+           PERFORM   UPD01-MASTER-WRITE-PROC.
+       *>
+       SHOHIN-MASTER-UPDATE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>顧客マスタファイルの一括読み込み（顧客番号の線形検索用テーブルへ格納）
+       *>************************************************************************
+       KOKYAKU-MASTER-LOAD-PROC        SECTION.
+       *>
+           OPEN   INPUT   IN03-KOKYAKU-MASTER.
+       *>
+           MOVE   ZERO   TO   WRK-KOKYAKU-CNT.
+           MOVE   SPACE  TO   WRK-AT-END.
+       *>
+           PERFORM   KOKYAKU-MASTER-LOAD-READ-PROC
+                    WITH TEST AFTER
+                    UNTIL   WRK-AT-END = CST-END.
+       *>
+           CLOSE   IN03-KOKYAKU-MASTER.
+       *>
+       *>  後続処理が再び受注ファイルの終端判定を行えるよう復元する
+           MOVE   SPACE   TO   WRK-AT-END.
+       *>
+       KOKYAKU-MASTER-LOAD-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>顧客マスタファイルの読み込み（１件分、テーブルへ追加）
+       *>************************************************************************
+       KOKYAKU-MASTER-LOAD-READ-PROC        SECTION.
+       *>
+           READ IN03-KOKYAKU-MASTER
+               AT    END
+                     MOVE   "END"                      TO   WRK-AT-END
+       *>
+               NOT   AT     END
+                     IF   WRK-KOKYAKU-CNT   <   CST-MAX-KOKYAKU   THEN
+                          ADD   1   TO   WRK-KOKYAKU-CNT
+                          MOVE   IN03-KOKYAKU-BANGOU   TO
+                              WRK-KOKYAKU-BANGOU-T(WRK-KOKYAKU-CNT)
+                          MOVE   IN03-KOKYAKU-MEI      TO
+                              WRK-KOKYAKU-MEI-T(WRK-KOKYAKU-CNT)
+                          MOVE   IN03-KOKYAKU-ZYUSHO   TO
+                              WRK-KOKYAKU-ZYUSHO-T(WRK-KOKYAKU-CNT)
+                     END-IF
+           END-READ.
+       *>
+       KOKYAKU-MASTER-LOAD-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>顧客マスタテーブルの検索（顧客番号をキーに氏名・届け先住所を取得する）
+       *>************************************************************************
+       KOKYAKU-MASTER-LOOKUP-PROC       SECTION.
+       *>
+           MOVE   SPACE   TO   WRK-KOKYAKU-MITUKE-SW.
+           MOVE   ZERO    TO   WRK-KOKYAKU-IDX.
+           MOVE   SPACE   TO   WRK-CUR-KOKYAKU-MEI.
+           MOVE   SPACE   TO   WRK-CUR-KOKYAKU-ZYUSHO.
+       *>
+           PERFORM   KOKYAKU-MASTER-LOOKUP-CHECK-PROC
+                    VARYING   WRK-KOKYAKU-IDX   FROM   1   BY   1
+                    UNTIL   WRK-KOKYAKU-IDX   >   WRK-KOKYAKU-CNT
+                    OR      WRK-KOKYAKU-MITUKE.
+       *>
+       KOKYAKU-MASTER-LOOKUP-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>顧客マスタテーブルの突合チェック（１件分）
+       *>************************************************************************
+       KOKYAKU-MASTER-LOOKUP-CHECK-PROC        SECTION.
+       *>
+           IF   WRK-KOKYAKU-BANGOU-T(WRK-KOKYAKU-IDX)
+                                      =   WRK-CUR-KOKYAKU-BANGOU   THEN
+                MOVE   "Y"   TO   WRK-KOKYAKU-MITUKE-SW
+                MOVE   WRK-KOKYAKU-MEI-T(WRK-KOKYAKU-IDX)
+                                  TO   WRK-CUR-KOKYAKU-MEI
+                MOVE   WRK-KOKYAKU-ZYUSHO-T(WRK-KOKYAKU-IDX)
+                                  TO   WRK-CUR-KOKYAKU-ZYUSHO
+           END-IF.
+       *>
+       KOKYAKU-MASTER-LOOKUP-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]商品マスタ更新ファイルの編集・書き込み処理
+       *>************************************************************************
+       UPD01-MASTER-WRITE-PROC         SECTION.
+       *>
+       *>  商品コードの書き込み
+           MOVE   KY2-BUNRUI-CODE       TO   UPD01-BUNRUI-CODE.
+           MOVE   KY2-SHOHIN-NO         TO   UPD01-SHOHIN-NO.
+       *>
+       *>  商品名・在庫数・単価の書き込み（出荷分を反映した在庫数）
+           MOVE   KY2-SHOHIN-MI         TO   UPD01-SHOHIN-MI.
+           MOVE   KY2-ZAIKO-SU          TO   UPD01-ZAIKO-SU.
+           MOVE   KY2-TANKA             TO   UPD01-TANKA.
+       *>
+       *>  出力ファイルへ書き込む
+           WRITE UPD01-RECODE.
+       *>
+       *>  書き込み件数のカウント
+           ADD   1                      TO   WRK-UPD-COUNT.
+       *>
+       UPD01-MASTER-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>対象受注日時範囲パラメータの取得（コマンドラインより取得）
+       *>  未指定の場合は全期間を対象とする
+       *>************************************************************************
+       PARAMETER-GET-PROC                SECTION.
+       *>
+           MOVE   SPACE             TO   WRK-PARM-AREA.
+           ACCEPT  WRK-PARM-AREA    FROM   COMMAND-LINE.
+       *>
+           IF   WRK-PARM-AREA = SPACE   THEN
+                MOVE   0000000000   TO   WRK-KIKAN-FROM
+                MOVE   9999999999   TO   WRK-KIKAN-TO
+           ELSE
+                MOVE   WRK-PARM-AREA(01:10)   TO   WRK-KIKAN-FROM
+                MOVE   WRK-PARM-AREA(11:10)   TO   WRK-KIKAN-TO
+           END-IF.
+       *>
+       PARAMETER-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行日の取得処理
+       *>************************************************************************
+       RUN-DATE-GET-PROC                SECTION.
+       *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+           MOVE     WRK-RUN-DATE   TO     WRK-RUN-DATE-H.
+       *>
+       RUN-DATE-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行日が月末かどうかの判定処理
+       *>************************************************************************
+       GETSUMATSU-HANTEI-PROC           SECTION.
+       *>
+           MOVE   "N"   TO   WRK-GETSUMATSU-SW.
+       *>
+           MOVE   CST-MATSUBI(WRK-RUN-GETU)   TO   WRK-MATSUBI.
+       *>
+           IF   WRK-RUN-GETU   =   2   THEN
+                PERFORM   URUUDOSHI-HANTEI-PROC
+                IF   WRK-URUU-NENDO   THEN
+                     MOVE   29   TO   WRK-MATSUBI
+                END-IF
+           END-IF.
+       *>
+           IF   WRK-RUN-HI   =   WRK-MATSUBI   THEN
+                MOVE   "Y"   TO   WRK-GETSUMATSU-SW
+           END-IF.
+       *>
+       GETSUMATSU-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行年（WRK-RUN-NEN）が閏年かどうかを判定する処理
+       *>************************************************************************
+       URUUDOSHI-HANTEI-PROC            SECTION.
+       *>
+           MOVE   "0"   TO   WRK-URUU-FLG.
+       *>
+           DIVIDE   WRK-RUN-NEN   BY   4     GIVING   WRK-ZYURUI-NEN4
+                REMAINDER   WRK-ZYURUI-NEN4.
+           DIVIDE   WRK-RUN-NEN   BY   100   GIVING   WRK-ZYURUI-NEN100
+                REMAINDER   WRK-ZYURUI-NEN100.
+           DIVIDE   WRK-RUN-NEN   BY   400   GIVING   WRK-ZYURUI-NEN400
+                REMAINDER   WRK-ZYURUI-NEN400.
+       *>
+           IF   WRK-ZYURUI-NEN400   =   ZERO   THEN
+                MOVE   "1"   TO   WRK-URUU-FLG
+           ELSE
+                IF   WRK-ZYURUI-NEN4   =   ZERO
+                AND  WRK-ZYURUI-NEN100   NOT =   ZERO   THEN
+                     MOVE   "1"   TO   WRK-URUU-FLG
+                END-IF
+           END-IF.
+       *>
+       URUUDOSHI-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>前回実行番号の取得（制御ファイルが無い初回実行時はゼロから開始）
+       *>************************************************************************
+       RUNID-GET-PROC                   SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RUN-ID.
+       *>
+           OPEN   INPUT   CTL01-RUNID-FILE.
+       *>
+           IF   CTL-FILE-STATUS   =   "00"   THEN
+                READ   CTL01-RUNID-FILE
+                  AT       END
+                           MOVE   ZERO           TO   WRK-RUN-ID
+                  NOT   AT END
+                           MOVE   CTL01-RUN-ID    TO   WRK-RUN-ID
+                END-READ
+                CLOSE   CTL01-RUNID-FILE
+           END-IF.
+       *>
+           ADD   1   TO   WRK-RUN-ID.
+       *>
+       RUNID-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>今回の実行番号を制御ファイルへ保存し、次回実行へ引き継ぐ処理
+       *>************************************************************************
+       RUNID-SAVE-PROC                  SECTION.
+       *>
+           OPEN   OUTPUT   CTL01-RUNID-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   CTL01-RUN-ID.
+       *>
+           WRITE   CTL01-RECODE.
+       *>
+           CLOSE   CTL01-RUNID-FILE.
+       *>
+       RUNID-SAVE-PROC-EXIT.
        *>
            EXIT.
