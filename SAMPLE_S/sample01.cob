@@ -27,6 +27,34 @@
        SELECT   OUT-URIAGE-MEISAI     ASSIGN       TO "OT01.txt"
                                       ORGANIZATION IS LINE SEQUENTIAL.
        *>************************************************************************
+       *>チェックポイントファイル （再開用の進捗記録）
+       *>************************************************************************
+       SELECT   CKP01-CHECKPOINT-FILE  ASSIGN       TO "CKP01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE   STATUS  IS CKP-FILE-STATUS.
+       *>************************************************************************
+       *>[出力]月末売上明細保存（アーカイブ）ファイル
+       *>************************************************************************
+       SELECT   ARC01-ARCHIVE-FILE      ASSIGN       TO "ARC01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[出力]種類別（ST-SHURUI）集計レポートファイル
+       *>************************************************************************
+       SELECT   CAT01-SHURUI-GOUKEI     ASSIGN       TO "CAT01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[入出力]前回実行番号を保持する制御ファイル
+       *>************************************************************************
+       SELECT   CTL01-RUNID-FILE        ASSIGN       TO "CTL01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      STATUS CTL-FILE-STATUS.
+       *>************************************************************************
+       *>[出力]実行実績履歴ファイル（月間の入出力件数推移用に追記）
+       *>************************************************************************
+       SELECT   HIST01-RUN-HISTORY       ASSIGN       TO "HIST01.txt"
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      STATUS HIST-FILE-STATUS.
+       *>************************************************************************
        *>データ部
        *>************************************************************************
        DATA                          DIVISION.
@@ -41,20 +69,20 @@
                  05   IN-SHOHIN-CODE   PIC 9(005).
                  05   IN-SHURUI        PIC 9(003).
             03   IN-SUURYO             PIC 9(003).
-            03   IN-TANKA              PIC 9(005).
-            03   FILLER                PIC X(016).
+            03   IN-TANKA              PIC 9(005)V99.
+            03   FILLER                PIC X(014).
        *>************************************************************************
        *>ソートファイルのレイアウト定義
        *>************************************************************************
-       FD   ST-HIBETSU-URIAGE.
+       SD   ST-HIBETSU-URIAGE.
        01   ST-HIBETSU-URIAGE-REC.
             03   ST-URIAGE-DATA        PIC 9(008).
             03   ST-SHOHIN.
                  05   ST-SHOHIN-CODE   PIC 9(005).
                  05   ST-SHURUI        PIC 9(003).
             03   ST-SUURYO             PIC 9(003).
-            03   ST-TANKA              PIC 9(005).
-            03   FILLER                PIC X(016).
+            03   ST-TANKA              PIC 9(005)V99.
+            03   FILLER                PIC X(014).
        *>************************************************************************
        *>[出力]ファイルのレイアウト定義
        *>************************************************************************
@@ -64,8 +92,91 @@
                  05   OUT-SHOHIN-CODE   PIC 9(005).
                  05   OUT-SHURUI        PIC 9(003).
             03   OUT-SUURYO-TOTAL       PIC 9(003).
-            03   OUT-KAKAKU             PIC 9(005).
-            03   FILLER                 PIC X(024).
+            03   OUT-KAKAKU             PIC 9(005)V99.
+            03   FILLER                 PIC X(022).
+       *>
+       *>[出力]ファイルのヘッダレコード定義
+       01   OUT-HEADER-REC.
+            03   OUT-HD-CODE            PIC X(006) VALUE "HEADER".
+            03   OUT-HD-RUN-ID          PIC 9(006).
+            03   OUT-HD-RUN-DATE        PIC 9(008).
+            03   FILLER                 PIC X(020).
+       *>
+       *>[出力]ファイルの合計トレーラレコード定義
+       01   OUT-TRAILER-REC.
+            03   OUT-TR-CODE            PIC X(007) VALUE "TRAILER".
+            03   OUT-TR-COUNT           PIC 9(006).
+            03   OUT-TR-SUURYO-TOTAL    PIC 9(008).
+            03   OUT-TR-URIAGE-TOTAL    PIC 9(010)V99.
+            03   FILLER                 PIC X(007).
+       *>************************************************************************
+       *>チェックポイントファイルのレイアウト定義
+       *>************************************************************************
+       FD   CKP01-CHECKPOINT-FILE.
+       01   CKP01-RECODE.
+            03   CKP01-PHASE            PIC X(010).
+            03   CKP01-COUNT            PIC 9(006).
+       *>************************************************************************
+       *>[出力]月末売上明細保存（アーカイブ）ファイルのレイアウト定義
+       *>  （売上明細ファイルと同一形式。月末のみ実データが書き込まれる）
+       *>************************************************************************
+       FD   ARC01-ARCHIVE-FILE.
+       01   ARC01-URIAGE-MEISAI-REC.
+            03   ARC01-SHOHIN.
+                 05   ARC01-SHOHIN-CODE   PIC 9(005).
+                 05   ARC01-SHURUI        PIC 9(003).
+            03   ARC01-SUURYO-TOTAL       PIC 9(003).
+            03   ARC01-KAKAKU             PIC 9(005)V99.
+            03   FILLER                   PIC X(022).
+       *>
+       *>[出力]アーカイブファイルの合計トレーラレコード定義
+       01   ARC01-TRAILER-REC.
+            03   ARC01-TR-CODE            PIC X(007) VALUE "TRAILER".
+            03   ARC01-TR-COUNT           PIC 9(006).
+            03   ARC01-TR-GETSUMATSU-HI   PIC 9(008).
+            03   FILLER                   PIC X(019).
+       *>************************************************************************
+       *>[出力]種類別集計レポートファイルのレイアウト定義
+       *>************************************************************************
+       FD   CAT01-SHURUI-GOUKEI.
+       01   CAT01-SHURUI-GOUKEI-REC.
+            03   CAT01-SHURUI             PIC 9(003).
+            03   CAT01-SUURYO-TOTAL       PIC 9(008).
+            03   CAT01-URIAGE-TOTAL       PIC 9(010)V99.
+            03   FILLER                   PIC X(017).
+       *>
+       *>[出力]種類別集計レポートファイルのヘッダレコード定義
+       01   CAT01-HEADER-REC.
+            03   CAT01-HD-CODE            PIC X(006) VALUE "HEADER".
+            03   CAT01-HD-RUN-ID          PIC 9(006).
+            03   CAT01-HD-RUN-DATE        PIC 9(008).
+            03   FILLER                   PIC X(020).
+       *>
+       *>[出力]種類別集計レポートファイルの合計トレーラレコード定義
+       01   CAT01-TRAILER-REC.
+            03   CAT01-TR-CODE            PIC X(007) VALUE "TRAILER".
+            03   CAT01-TR-COUNT           PIC 9(006).
+            03   CAT01-TR-SUURYO-TOTAL    PIC 9(010).
+            03   CAT01-TR-URIAGE-TOTAL    PIC 9(012)V99.
+            03   FILLER                   PIC X(003).
+       *>************************************************************************
+       *>[入出力]実行番号制御ファイルのレイアウト定義
+       *>************************************************************************
+       FD   CTL01-RUNID-FILE.
+       01   CTL01-RECODE.
+            03   CTL01-RUN-ID             PIC 9(006).
+       *>************************************************************************
+       *>[出力]実行実績履歴ファイルのレイアウト定義（１実行＝１行）
+       *>************************************************************************
+       FD   HIST01-RUN-HISTORY.
+       01   HIST01-RECODE.
+            03   HIST01-RUN-ID            PIC 9(006).
+            03   FILLER                   PIC X(001) VALUE SPACE.
+            03   HIST01-RUN-DATE          PIC 9(008).
+            03   FILLER                   PIC X(001) VALUE SPACE.
+            03   HIST01-IN-COUNT          PIC 9(006).
+            03   FILLER                   PIC X(001) VALUE SPACE.
+            03   HIST01-OUT-COUNT         PIC 9(006).
        *>************************************************************************
        *>作業領域の定義
        *>************************************************************************
@@ -73,19 +184,104 @@
        *>
        77   CST-END                     PIC X(004) VALUE "END".
        *>
+       *>チェックポイントの記録間隔（レコード件数）
+       77   CST-CHECKPOINT-KENSU         PIC 9(006) VALUE 001000.
+       *>
+       *>--１か月分の末日テーブル（平年）。２月は閏年判定で読み替える--
+       01   CST-MATSUBI-TBL.
+            03   CST-MATSUBI-01              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-02              PIC 9(002) VALUE 28.
+            03   CST-MATSUBI-03              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-04              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-05              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-06              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-07              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-08              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-09              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-10              PIC 9(002) VALUE 31.
+            03   CST-MATSUBI-11              PIC 9(002) VALUE 30.
+            03   CST-MATSUBI-12              PIC 9(002) VALUE 31.
+       01   CST-MATSUBI-R REDEFINES CST-MATSUBI-TBL.
+            03   CST-MATSUBI                 PIC 9(002) OCCURS 12.
+       *>
        *>退避領域
        01   WRK-WOEK-AREA.
             03   WRK-AT-END             PIC X(004).
             03   WRK-IN-COUNT           PIC 9(006).
             03   WRK-OUT-COUNT          PIC 9(006).
             03   WRK-SUURYO-TOTAL       PIC 9(003).
-            03   WRK-URIAGE-TOTAL       PIC 9(008).
+            03   WRK-URIAGE-TOTAL       PIC 9(008)V99.
             03   WRK-INCOUNT            PIC 9(006).
+            03   WRK-GRAND-SUURYO-TOTAL PIC 9(008).
+            03   WRK-GRAND-URIAGE-TOTAL PIC 9(010)V99.
+            03   WRK-ARC-COUNT           PIC 9(006).
+            03   WRK-GETSUMATSU-SW       PIC X(001).
+                 88   WRK-GETSUMATSU      VALUE "Y".
+       *>
+       *>--入力件数の桁あふれ検出スイッチ（WRK-IN-COUNTは最大999999件まで）--
+       77   CST-IN-COUNT-MAX          PIC 9(006) VALUE 999999.
+       01   WRK-IN-COUNT-OVER-SW      PIC X(001).
+            88   WRK-IN-COUNT-OVER     VALUE "Y".
+       *>
+       *>実行日の退避領域
+       01   WRK-RUN-DATE                PIC 9(008).
+       01   WRK-RUN-DATE-H.
+            03   WRK-RUN-NEN             PIC 9(004).
+            03   WRK-RUN-GETU            PIC 9(002).
+            03   WRK-RUN-HI              PIC 9(002).
+       *>
+       *>--今回発行する実行番号（前回実行番号＋１）--
+       01   WRK-RUN-ID                   PIC 9(006).
+       *>
+       01   CTL-FILE-STATUS              PIC XX.
+       *>
+       01   HIST-FILE-STATUS             PIC XX.
+       *>
+       *>--共通監査ログ書き込み用ジョブ名--
+       01   WRK-JOB-NAME                 PIC X(020)
+                                   VALUE "SAMPLE0001".
+       01   WRK-AUDIT-ZERO-COUNT         PIC 9(006) VALUE ZERO.
+       *>
+       *>--閏年判定・月末日取得用の作業領域--
+       01   WRK-KEISAN-AREA.
+            03   WRK-ZYURUI-NEN4         PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN100       PIC 9(002) COMP.
+            03   WRK-ZYURUI-NEN400       PIC 9(002) COMP.
+            03   WRK-URUU-FLG            PIC X(001).
+                 88   WRK-URUU-NENDO      VALUE "1".
+            03   WRK-MATSUBI             PIC 9(002) COMP.
+       *>
+       *>チェックポイント管理領域
+       01   CKP-FILE-STATUS              PIC X(002).
+       01   WRK-CHECKPOINT-AREA.
+            03   WRK-RELEASE-COUNT      PIC 9(006).
+            03   WRK-CHK-SHOU           PIC 9(006).
+            03   WRK-CHK-AMARI          PIC 9(006).
+            03   WRK-CHECKPOINT-PHASE   PIC X(010).
+            03   WRK-CHECKPOINT-COUNT   PIC 9(006).
+       *>
+       *>対象期間の指定（コマンドラインパラメータより取得）
+       01   WRK-PARM-AREA               PIC X(016).
+       01   WRK-TAISHO-KIKAN.
+            03   WRK-KIKAN-FROM         PIC 9(008).
+            03   WRK-KIKAN-TO           PIC 9(008).
        *>
        *>前レコードの集計キー保存用
        01   KEY-SUMMARY.
-            03   KEY-SHOHIN-CODE        PIC X(004).
-            03   KEY-SHURUI             PIC 9(006).
+            03   KEY-SHOHIN-CODE        PIC 9(005).
+            03   KEY-SHURUI             PIC 9(003).
+       *>
+       *>--種類別（ST-SHURUI）集計テーブル（種類別集計レポート用）--
+       77   CST-MAX-SHURUI-KENSU         PIC 9(003) VALUE 999.
+       01   WRK-SHURUI-GOUKEI-TBL.
+            03   WRK-SHURUI-GOUKEI-ENT        OCCURS 999.
+                 05   WRK-SHURUI-GOUKEI-CODE      PIC 9(003).
+                 05   WRK-SHURUI-GOUKEI-SUURYO    PIC 9(008).
+                 05   WRK-SHURUI-GOUKEI-URIAGE    PIC 9(010)V99.
+       01   WRK-SHURUI-GOUKEI-CNT             PIC 9(003).
+       01   WRK-SHURUI-IDX                    PIC 9(003).
+       01   WRK-SHURUI-FOUND-SW               PIC X(001).
+            88   WRK-SHURUI-FOUND               VALUE "Y".
        *>
        *>メッセージ１：SORTの処理結果の表示
        01   MS1-MESSAGE-AREA.
@@ -103,17 +299,65 @@
             03   FILLER                 PIC X(040)
                               VALUE "出力ファイル件数:".
             03   MSG3-COUNT             PIC ZZZ,ZZ9.
+       *>
+       *>メッセージ４：前回異常終了の再開警告の表示
+       01   MS4-MESSAGE-AREA.
+            03   FILLER                 PIC X(040)
+                       VALUE "前回異常終了:再開フェーズ=".
+            03   MSG4-PHASE             PIC X(010).
+            03   FILLER                 PIC X(014)
+                       VALUE " 記録件数=".
+            03   MSG4-COUNT             PIC ZZZ,ZZ9.
+       *>
+       *>メッセージ５：月末アーカイブ件数の表示
+       01   MS5-MESSAGE-AREA.
+            03   FILLER                 PIC X(032)
+                       VALUE "月末アーカイブ件数:".
+            03   MSG5-COUNT             PIC ZZZ,ZZ9.
+       *>
+       *>メッセージ６：種類別集計件数の表示
+       01   MS6-MESSAGE-AREA.
+            03   FILLER                 PIC X(032)
+                       VALUE "種類別集計件数:".
+            03   MSG6-COUNT             PIC ZZZ,ZZ9.
+       *>
+       *>メッセージ７：入力件数上限超過（桁あふれ）の警告表示
+       01   MS7-MESSAGE-AREA.
+            03   FILLER                 PIC X(040)
+                 VALUE "入力ファイル件数上限超過：".
+            03   MSG7-COUNT             PIC ZZZ,ZZ9.
        *>************************************************************************
        *>手続き部
        *>************************************************************************
        PROCEDURE                     DIVISION.
        *>
+       *>  対象期間パラメータの取得
+           PERFORM   PARAMETER-GET-PROC.
+       *>
+       *>  前回異常終了していないかチェックポイントファイルを確認
+           PERFORM   CHECKPOINT-CHECK-PROC.
+       *>
+       *>  実行日の取得と月末判定
+           PERFORM   RUN-DATE-GET-PROC.
+           PERFORM   GETSUMATSU-HANTEI-PROC.
+       *>
+       *>  今回実行番号の取得
+           PERFORM   RUNID-GET-PROC.
+       *>
        *>  日別売上明細ファイルのソートとソート後の集計
            SORT   ST-HIBETSU-URIAGE
                   ON   ASCENDING   KEY   ST-SHOHIN-CODE
                   ON   ASCENDING   KEY   ST-SHURUI
                INPUT   PROCEDURE   RELEASE-CONTROL-PROC
                OUTPUT  PROCEDURE   RETURN-CONTROL-PROC.
+       *>
+       *>  正常終了をチェックポイントファイルへ記録
+           MOVE   "COMPLETE"        TO   WRK-CHECKPOINT-PHASE.
+           MOVE   WRK-OUT-COUNT     TO   WRK-CHECKPOINT-COUNT.
+           PERFORM   CHECKPOINT-WRITE-PROC.
+       *>
+       *>  今回実行番号の保存（次回実行へ引き継ぐ）
+           PERFORM   RUNID-SAVE-PROC.
        *>
            PERFORM   TERM-PROC.
        *>
@@ -124,17 +368,58 @@
        TERM-PROC                     SECTION.
        *>
        *>入出力件数の表示
-           MOVE   WRK-IN-COUNT    TO  MSG2-COUNT.
-           MOVE   WRK-OUT-COUNT   TO  MSG3-COUNT.
+           MOVE   WRK-IN-COUNT           TO  MSG2-COUNT.
+           MOVE   WRK-OUT-COUNT          TO  MSG3-COUNT.
+           MOVE   WRK-ARC-COUNT          TO  MSG5-COUNT.
+           MOVE   WRK-SHURUI-GOUKEI-CNT  TO  MSG6-COUNT.
        *>
            DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
            DISPLAY   MS2-MESSAGE-AREA   UPON   CONSOLE.
            DISPLAY   MS3-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS5-MESSAGE-AREA   UPON   CONSOLE.
+           DISPLAY   MS6-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+       *>  入力件数が上限（999,999件）に達した場合は桁あふれを警告する
+           IF   WRK-IN-COUNT-OVER   THEN
+                MOVE      WRK-IN-COUNT       TO   MSG7-COUNT
+                DISPLAY   MS7-MESSAGE-AREA   UPON   CONSOLE
+                MOVE      4                  TO   RETURN-CODE
+           END-IF.
+       *>
+       *>  共通監査ログへの実行実績の記録
+           CALL   "AUDIT_LOG01"   USING   WRK-JOB-NAME
+                                          WRK-RUN-ID
+                                          WRK-IN-COUNT
+                                          WRK-OUT-COUNT
+                                          WRK-AUDIT-ZERO-COUNT.
+       *>
+       *>  月間の入出力件数推移を追うための実行実績履歴への追記
+           PERFORM   HISTORY-WRITE-PROC.
        *>
        TERM-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
+       *>対象期間パラメータの取得（コマンドラインより "開始日 終了日" を取得）
+       *>  未指定の場合は全期間を対象とする
+       *>************************************************************************
+       PARAMETER-GET-PROC             SECTION.
+       *>
+           MOVE   SPACE             TO   WRK-PARM-AREA.
+           ACCEPT  WRK-PARM-AREA    FROM   COMMAND-LINE.
+       *>
+           IF   WRK-PARM-AREA = SPACE   THEN
+                MOVE   00000000     TO   WRK-KIKAN-FROM
+                MOVE   99999999     TO   WRK-KIKAN-TO
+           ELSE
+                MOVE   WRK-PARM-AREA(01:08)   TO   WRK-KIKAN-FROM
+                MOVE   WRK-PARM-AREA(09:08)   TO   WRK-KIKAN-TO
+           END-IF.
+       *>
+       PARAMETER-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
        *>ソート前主処理（ソートファイルへのデータ書き込み）
        *>************************************************************************
        RELEASE-CONTROL-PROC          SECTION.
@@ -165,10 +450,24 @@
                   MOVE "END"   TO   WRK-AT-END
        *>
             NOT   AT   END
-       *>         整列併合用ファイルの書き込み
-                  MOVE   IN-HIBETSU-URIAGE-REC
+       *>         対象期間に該当する売上のみ整列併合用ファイルへ書き込む
+                  IF   IN-URIAGE-DATA >= WRK-KIKAN-FROM
+                  AND  IN-URIAGE-DATA <= WRK-KIKAN-TO      THEN
+                       MOVE   IN-HIBETSU-URIAGE-REC
                                          TO   ST-HIBETSU-URIAGE-REC
-                  RELEASE  ST-HIBETSU-URIAGE-REC
+                       RELEASE  ST-HIBETSU-URIAGE-REC
+                       ADD   1         TO   WRK-RELEASE-COUNT
+                       DIVIDE   WRK-RELEASE-COUNT
+                                BY   CST-CHECKPOINT-KENSU
+                                GIVING   WRK-CHK-SHOU
+                                REMAINDER   WRK-CHK-AMARI
+                       IF   WRK-CHK-AMARI = ZERO   THEN
+                            MOVE   "RELEASE"   TO   WRK-CHECKPOINT-PHASE
+                            MOVE   WRK-RELEASE-COUNT
+                                            TO   WRK-CHECKPOINT-COUNT
+                            PERFORM   CHECKPOINT-WRITE-PROC
+                       END-IF
+                  END-IF
        *>
            END-READ.
        *>
@@ -181,14 +480,27 @@
        RETURN-CONTROL-PROC              SECTION.
        *>
        *>  出力ファイルのオープン
-           OPEN   OUTPUT   OUT-URIAGE-MEISAI.
+           OPEN   OUTPUT   OUT-URIAGE-MEISAI
+                           ARC01-ARCHIVE-FILE.
+       *>
+       *>  出力ファイルへヘッダレコードを書き込む
+           MOVE   SPACE           TO   OUT-HEADER-REC.
+           MOVE   "HEADER"        TO   OUT-HD-CODE.
+           MOVE   WRK-RUN-ID      TO   OUT-HD-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   OUT-HD-RUN-DATE.
+           WRITE  OUT-HEADER-REC.
        *>
        *>  作業領域の初期化
            MOVE   SPACE   TO   WRK-AT-END.
+           MOVE   SPACE   TO   WRK-IN-COUNT-OVER-SW.
            MOVE   ZERO    TO   WRK-IN-COUNT
                                WRK-OUT-COUNT
                                WRK-SUURYO-TOTAL
-                               WRK-URIAGE-TOTAL.
+                               WRK-URIAGE-TOTAL
+                               WRK-GRAND-SUURYO-TOTAL
+                               WRK-GRAND-URIAGE-TOTAL
+                               WRK-ARC-COUNT
+                               WRK-SHURUI-GOUKEI-CNT.
        *>
        *>  データの読み込み（先読み）
            PERFORM  FILE-RETURN-PROC.
@@ -207,8 +519,15 @@
                 PERFORM   URIAGE-SHOUSAI-WRITE-PROC
            END-IF.
        *>
+       *>  合計トレーラレコードの書き込み
+           PERFORM   TRAILER-WRITE-PROC.
+       *>
+       *>  種類別集計レポートファイルへの書き込み
+           PERFORM   CATEGORY-REPORT-WRITE-PROC.
+       *>
        *>  出力ファイルのクローズ
-           CLOSE   OUT-URIAGE-MEISAI.
+           CLOSE   OUT-URIAGE-MEISAI
+                   ARC01-ARCHIVE-FILE.
        *>
        RETURN-CONTROL-PROC-EXIT.
        *>
@@ -249,6 +568,8 @@
        *>売上詳細ファイルの編集・書き込み処理
        *>************************************************************************
        URIAGE-SHOUSAI-WRITE-PROC              SECTION.
+       *>
+           MOVE   SPACE              TO   OUT-URIAGE-MEISAI-REC.
        *>
        *>  商品コード、商品種類は対象の内容をセット
            MOVE   KEY-SHOHIN-CODE    TO   OUT-SHOHIN-CODE.
@@ -257,8 +578,9 @@
        *>  合計数量
            MOVE   WRK-SUURYO-TOTAL   TO   OUT-SUURYO-TOTAL.
        *>
-       *>  加重平均単価の算出
-           COMPUTE   OUT-KAKAKU = WRK-URIAGE-TOTAL / WRK-SUURYO-TOTAL.
+       *>  加重平均単価の算出（四捨五入）
+           COMPUTE   OUT-KAKAKU ROUNDED =
+                     WRK-URIAGE-TOTAL / WRK-SUURYO-TOTAL.
        *>
        *>  出力ファイルへ書き込む
            WRITE   OUT-URIAGE-MEISAI-REC.
@@ -266,10 +588,148 @@
        *>  書き込み件数のカウント
            ADD   1                   TO  WRK-OUT-COUNT.
        *>
+       *>  合計トレーラ用の積み上げ
+           ADD   WRK-SUURYO-TOTAL    TO  WRK-GRAND-SUURYO-TOTAL.
+           ADD   WRK-URIAGE-TOTAL    TO  WRK-GRAND-URIAGE-TOTAL.
+       *>
+       *>  種類別（ST-SHURUI）集計テーブルへの積み上げ
+           PERFORM   SHURUI-GOUKEI-SHUUKEI-PROC.
+       *>
+       *>  月末の場合は同一内容をアーカイブファイルへも書き込む
+           IF   WRK-GETSUMATSU   THEN
+                MOVE  OUT-URIAGE-MEISAI-REC  TO  ARC01-URIAGE-MEISAI-REC
+                WRITE ARC01-URIAGE-MEISAI-REC
+                ADD   1                      TO  WRK-ARC-COUNT
+           END-IF.
+       *>
        URIAGE-SHOUSAI-WRITE-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
+       *>合計トレーラレコードの編集・書き込み処理
+       *>************************************************************************
+       TRAILER-WRITE-PROC             SECTION.
+       *>
+           MOVE   SPACE                   TO   OUT-TRAILER-REC.
+           MOVE   "TRAILER"               TO   OUT-TR-CODE.
+           MOVE   WRK-OUT-COUNT           TO   OUT-TR-COUNT.
+           MOVE   WRK-GRAND-SUURYO-TOTAL  TO   OUT-TR-SUURYO-TOTAL.
+           MOVE   WRK-GRAND-URIAGE-TOTAL  TO   OUT-TR-URIAGE-TOTAL.
+       *>
+           WRITE   OUT-TRAILER-REC.
+       *>
+       *>  月末の場合はアーカイブファイルへもトレーラレコードを書き込む
+           IF   WRK-GETSUMATSU   THEN
+                MOVE   SPACE           TO   ARC01-TRAILER-REC
+                MOVE   "TRAILER"       TO   ARC01-TR-CODE
+                MOVE   WRK-ARC-COUNT   TO   ARC01-TR-COUNT
+                MOVE   WRK-RUN-DATE    TO   ARC01-TR-GETSUMATSU-HI
+                WRITE  ARC01-TRAILER-REC
+           END-IF.
+       *>
+       TRAILER-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]種類別（ST-SHURUI）集計テーブルへの積み上げ処理
+       *>************************************************************************
+       SHURUI-GOUKEI-SHUUKEI-PROC        SECTION.
+       *>
+           MOVE   SPACE   TO   WRK-SHURUI-FOUND-SW.
+           MOVE   ZERO    TO   WRK-SHURUI-IDX.
+       *>
+           PERFORM   SHURUI-GOUKEI-CHECK-PROC
+                    VARYING   WRK-SHURUI-IDX   FROM   1   BY   1
+                    UNTIL   WRK-SHURUI-IDX   >   WRK-SHURUI-GOUKEI-CNT
+                    OR      WRK-SHURUI-FOUND.
+       *>
+       *>  未登録かつ空きがあれば、今回の種類を新規登録する
+           IF   NOT   WRK-SHURUI-FOUND
+           AND    WRK-SHURUI-GOUKEI-CNT  <  CST-MAX-SHURUI-KENSU
+           THEN
+                ADD   1   TO   WRK-SHURUI-GOUKEI-CNT
+                MOVE  KEY-SHURUI   TO
+                      WRK-SHURUI-GOUKEI-CODE(WRK-SHURUI-GOUKEI-CNT)
+                MOVE  WRK-SUURYO-TOTAL   TO
+                      WRK-SHURUI-GOUKEI-SUURYO(WRK-SHURUI-GOUKEI-CNT)
+                MOVE  WRK-URIAGE-TOTAL   TO
+                      WRK-SHURUI-GOUKEI-URIAGE(WRK-SHURUI-GOUKEI-CNT)
+           END-IF.
+       *>
+       SHURUI-GOUKEI-SHUUKEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]種類別集計テーブルの突合チェック（１件分・一致時は積み上げ）
+       *>************************************************************************
+       SHURUI-GOUKEI-CHECK-PROC          SECTION.
+       *>
+           IF   WRK-SHURUI-GOUKEI-CODE(WRK-SHURUI-IDX)
+                                          =   KEY-SHURUI   THEN
+                ADD   WRK-SUURYO-TOTAL   TO
+                      WRK-SHURUI-GOUKEI-SUURYO(WRK-SHURUI-IDX)
+                ADD   WRK-URIAGE-TOTAL   TO
+                      WRK-SHURUI-GOUKEI-URIAGE(WRK-SHURUI-IDX)
+                MOVE   "Y"   TO   WRK-SHURUI-FOUND-SW
+           END-IF.
+       *>
+       SHURUI-GOUKEI-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]種類別集計レポートファイルの編集・書き込み処理
+       *>************************************************************************
+       CATEGORY-REPORT-WRITE-PROC        SECTION.
+       *>
+           OPEN   OUTPUT   CAT01-SHURUI-GOUKEI.
+       *>
+       *>  出力ファイルへヘッダレコードを書き込む
+           MOVE   SPACE           TO   CAT01-HEADER-REC.
+           MOVE   "HEADER"        TO   CAT01-HD-CODE.
+           MOVE   WRK-RUN-ID      TO   CAT01-HD-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   CAT01-HD-RUN-DATE.
+           WRITE  CAT01-HEADER-REC.
+       *>
+       *>  種類別集計テーブルの内容を１件ずつ出力する
+           MOVE   ZERO   TO   WRK-SHURUI-IDX.
+       *>
+           PERFORM   CATEGORY-DETAIL-WRITE-PROC
+                    VARYING   WRK-SHURUI-IDX   FROM   1   BY   1
+                    UNTIL   WRK-SHURUI-IDX   >   WRK-SHURUI-GOUKEI-CNT.
+       *>
+       *>  合計トレーラレコードの書き込み
+           MOVE   SPACE                   TO   CAT01-TRAILER-REC.
+           MOVE   "TRAILER"               TO   CAT01-TR-CODE.
+           MOVE   WRK-SHURUI-GOUKEI-CNT   TO   CAT01-TR-COUNT.
+           MOVE   WRK-GRAND-SUURYO-TOTAL  TO   CAT01-TR-SUURYO-TOTAL.
+           MOVE   WRK-GRAND-URIAGE-TOTAL  TO   CAT01-TR-URIAGE-TOTAL.
+           WRITE  CAT01-TRAILER-REC.
+       *>
+           CLOSE  CAT01-SHURUI-GOUKEI.
+       *>
+       CATEGORY-REPORT-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]種類別集計レコードの編集・書き込み（テーブル１件分）
+       *>************************************************************************
+       CATEGORY-DETAIL-WRITE-PROC        SECTION.
+       *>
+           MOVE   SPACE                                    TO
+                             CAT01-SHURUI-GOUKEI-REC.
+           MOVE   WRK-SHURUI-GOUKEI-CODE(WRK-SHURUI-IDX)    TO
+                             CAT01-SHURUI.
+           MOVE   WRK-SHURUI-GOUKEI-SUURYO(WRK-SHURUI-IDX)  TO
+                             CAT01-SUURYO-TOTAL.
+           MOVE   WRK-SHURUI-GOUKEI-URIAGE(WRK-SHURUI-IDX)  TO
+                             CAT01-URIAGE-TOTAL.
+       *>
+           WRITE  CAT01-SHURUI-GOUKEI-REC.
+       *>
+       CATEGORY-DETAIL-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
        *>ソート後日別売上明細ファイル読み込み
        *>************************************************************************
        FILE-RETURN-PROC              SECTION.
@@ -279,10 +739,190 @@
                    MOVE   "END"   TO   WRK-AT-END
        *>
              NOT   AT   END
-                   ADD   1        TO   WRK-IN-COUNT
+                   IF   WRK-IN-COUNT   <   CST-IN-COUNT-MAX   THEN
+                        ADD   1   TO   WRK-IN-COUNT
+                   ELSE
+                        MOVE   "Y"   TO   WRK-IN-COUNT-OVER-SW
+                   END-IF
+                   DIVIDE   WRK-IN-COUNT
+                            BY   CST-CHECKPOINT-KENSU
+                            GIVING   WRK-CHK-SHOU
+                            REMAINDER   WRK-CHK-AMARI
+                   IF   WRK-CHK-AMARI = ZERO   THEN
+                        MOVE   "RETURN"    TO   WRK-CHECKPOINT-PHASE
+                        MOVE   WRK-IN-COUNT
+                                         TO   WRK-CHECKPOINT-COUNT
+                        PERFORM   CHECKPOINT-WRITE-PROC
+                   END-IF
        *>
            END-RETURN.
        *>
        FILE-RETURN-PROC-EXIT.
        *>
            EXIT.
+       *>************************************************************************
+       *>チェックポイントファイルの確認（前回異常終了の再開警告）
+       *>************************************************************************
+       CHECKPOINT-CHECK-PROC          SECTION.
+       *>
+           OPEN   INPUT   CKP01-CHECKPOINT-FILE.
+       *>
+           IF   CKP-FILE-STATUS = "00"   THEN
+                READ   CKP01-CHECKPOINT-FILE
+                  AT   END
+                       CONTINUE
+                  NOT   AT   END
+                       IF   CKP01-PHASE NOT = "COMPLETE "   THEN
+                            MOVE   CKP01-PHASE     TO   MSG4-PHASE
+                            MOVE   CKP01-COUNT     TO   MSG4-COUNT
+                            DISPLAY   MS4-MESSAGE-AREA   UPON   CONSOLE
+                       END-IF
+                END-READ
+                CLOSE   CKP01-CHECKPOINT-FILE
+           END-IF.
+       *>
+       CHECKPOINT-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>チェックポイントファイルへの進捗記録（再開ポイントの更新）
+       *>************************************************************************
+       CHECKPOINT-WRITE-PROC          SECTION.
+       *>
+           OPEN   OUTPUT   CKP01-CHECKPOINT-FILE.
+       *>
+           MOVE   WRK-CHECKPOINT-PHASE   TO   CKP01-PHASE.
+           MOVE   WRK-CHECKPOINT-COUNT   TO   CKP01-COUNT.
+       *>
+           WRITE   CKP01-RECODE.
+       *>
+           CLOSE   CKP01-CHECKPOINT-FILE.
+       *>
+       CHECKPOINT-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行日の取得処理
+       *>************************************************************************
+       RUN-DATE-GET-PROC                SECTION.
+       *>
+           ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+           MOVE     WRK-RUN-DATE   TO     WRK-RUN-DATE-H.
+       *>
+       RUN-DATE-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行日が月末かどうかの判定処理
+       *>************************************************************************
+       GETSUMATSU-HANTEI-PROC           SECTION.
+       *>
+           MOVE   "N"   TO   WRK-GETSUMATSU-SW.
+       *>
+           MOVE   CST-MATSUBI(WRK-RUN-GETU)   TO   WRK-MATSUBI.
+       *>
+           IF   WRK-RUN-GETU   =   2   THEN
+                PERFORM   URUUDOSHI-HANTEI-PROC
+                IF   WRK-URUU-NENDO   THEN
+                     MOVE   29   TO   WRK-MATSUBI
+                END-IF
+           END-IF.
+       *>
+           IF   WRK-RUN-HI   =   WRK-MATSUBI   THEN
+                MOVE   "Y"   TO   WRK-GETSUMATSU-SW
+           END-IF.
+       *>
+       GETSUMATSU-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行年（WRK-RUN-NEN）が閏年かどうかを判定する処理
+       *>************************************************************************
+       URUUDOSHI-HANTEI-PROC            SECTION.
+       *>
+           MOVE   "0"   TO   WRK-URUU-FLG.
+       *>
+           DIVIDE   WRK-RUN-NEN   BY   4     GIVING   WRK-ZYURUI-NEN4
+                REMAINDER   WRK-ZYURUI-NEN4.
+           DIVIDE   WRK-RUN-NEN   BY   100   GIVING   WRK-ZYURUI-NEN100
+                REMAINDER   WRK-ZYURUI-NEN100.
+           DIVIDE   WRK-RUN-NEN   BY   400   GIVING   WRK-ZYURUI-NEN400
+                REMAINDER   WRK-ZYURUI-NEN400.
+       *>
+           IF   WRK-ZYURUI-NEN400   =   ZERO   THEN
+                MOVE   "1"   TO   WRK-URUU-FLG
+           ELSE
+                IF   WRK-ZYURUI-NEN4   =   ZERO
+                AND  WRK-ZYURUI-NEN100   NOT =   ZERO   THEN
+                     MOVE   "1"   TO   WRK-URUU-FLG
+                END-IF
+           END-IF.
+       *>
+       URUUDOSHI-HANTEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>前回実行番号の取得（制御ファイルが無い初回実行時はゼロから開始）
+       *>************************************************************************
+       RUNID-GET-PROC                    SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RUN-ID.
+       *>
+           OPEN   INPUT   CTL01-RUNID-FILE.
+       *>
+           IF   CTL-FILE-STATUS   =   "00"   THEN
+                READ   CTL01-RUNID-FILE
+                  AT       END
+                           MOVE   ZERO           TO   WRK-RUN-ID
+                  NOT   AT END
+                           MOVE   CTL01-RUN-ID    TO   WRK-RUN-ID
+                END-READ
+                CLOSE   CTL01-RUNID-FILE
+           END-IF.
+       *>
+           ADD   1   TO   WRK-RUN-ID.
+       *>
+       RUNID-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>今回の実行番号を制御ファイルへ保存し、次回実行へ引き継ぐ処理
+       *>************************************************************************
+       RUNID-SAVE-PROC                   SECTION.
+       *>
+           OPEN   OUTPUT   CTL01-RUNID-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   CTL01-RUN-ID.
+       *>
+           WRITE   CTL01-RECODE.
+       *>
+           CLOSE   CTL01-RUNID-FILE.
+       *>
+       RUNID-SAVE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>実行実績履歴ファイルへの１行追記（月間推移グラフ用）
+       *>************************************************************************
+       HISTORY-WRITE-PROC                SECTION.
+       *>
+       *>  追記モードでオープン（初回実行でファイルが無い場合は新規作成）
+           OPEN   EXTEND   HIST01-RUN-HISTORY.
+       *>
+           IF   HIST-FILE-STATUS   =   "35"   THEN
+                OPEN   OUTPUT   HIST01-RUN-HISTORY
+           END-IF.
+       *>
+           MOVE   SPACE           TO   HIST01-RECODE.
+           MOVE   WRK-RUN-ID      TO   HIST01-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   HIST01-RUN-DATE.
+           MOVE   WRK-IN-COUNT    TO   HIST01-IN-COUNT.
+           MOVE   WRK-OUT-COUNT   TO   HIST01-OUT-COUNT.
+       *>
+           WRITE   HIST01-RECODE.
+       *>
+           CLOSE   HIST01-RUN-HISTORY.
+       *>
+       HISTORY-WRITE-PROC-EXIT.
+       *>
+           EXIT.
