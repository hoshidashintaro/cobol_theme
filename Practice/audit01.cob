@@ -0,0 +1,86 @@
+       *>----------------------------------------------------------------------------
+       *>共通監査ログ書き込みサブプログラム
+       *>  各バッチジョブの出力ファイル書き込み実績（ジョブ名・実行番号・
+       *>  実行日時・入出力件数）を共通の監査ログファイルへ１行追記する。
+       *>  呼び出し側は実行の都度、終了処理の中でこのサブプログラムを
+       *>  CALL することで、後から突合・追跡できるようにする。
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        AUDIT_LOG01.
+       ENVIRONMENT                        DIVISION.
+       CONFIGURATION                      SECTION.
+       INPUT-OUTPUT                       SECTION.
+       FILE-CONTROL.
+       *>----------------------------------------------------------------------------
+       *>[入出力]共通監査ログファイル（追記）
+       *>----------------------------------------------------------------------------
+           SELECT   AUD01-AUDIT-LOG      ASSIGN       TO "AUD01.txt"
+                                        ORGANIZATION IS LINE SEQUENTIAL
+                                        STATUS       IS AUD-FILE-STATUS.
+       DATA                                DIVISION.
+       FILE                                SECTION.
+       FD   AUD01-AUDIT-LOG.
+       01   AUD01-AUDIT-REC.
+            03   AUD-JOB-NAME               PIC X(020).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-RUN-ID                 PIC 9(006).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-RUN-DATE               PIC 9(008).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-RUN-TIME               PIC 9(006).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-IN-COUNT               PIC 9(006).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-OUT-COUNT              PIC 9(006).
+            03   FILLER                     PIC X(001) VALUE SPACE.
+            03   AUD-ERROR-COUNT            PIC 9(006).
+       WORKING-STORAGE                    SECTION.
+       01   AUD-FILE-STATUS                PIC XX.
+       01   WRK-AUDIT-DATE                 PIC 9(008).
+       01   WRK-AUDIT-TIME                 PIC 9(008).
+       LINKAGE                            SECTION.
+       01   PRM-JOB-NAME                   PIC X(020).
+       01   PRM-RUN-ID                     PIC 9(006).
+       01   PRM-IN-COUNT                   PIC 9(006).
+       01   PRM-OUT-COUNT                  PIC 9(006).
+       01   PRM-ERROR-COUNT                PIC 9(006).
+       PROCEDURE                         DIVISION   USING   PRM-JOB-NAME
+                                                    PRM-RUN-ID
+                                                    PRM-IN-COUNT
+                                                    PRM-OUT-COUNT
+                                                    PRM-ERROR-COUNT.
+       *>
+           PERFORM   AUDIT-WRITE-PROC.
+       *>
+           GOBACK.
+       *>----------------------------------------------------------------------------
+       *>監査ログレコードの追記
+       *>----------------------------------------------------------------------------
+       AUDIT-WRITE-PROC                  SECTION.
+       *>
+           ACCEPT   WRK-AUDIT-DATE   FROM   DATE   YYYYMMDD.
+           ACCEPT   WRK-AUDIT-TIME   FROM   TIME.
+       *>
+       *>  追記モードでオープン（初回実行でファイルが無い場合は新規作成）
+           OPEN   EXTEND   AUD01-AUDIT-LOG.
+       *>
+           IF   AUD-FILE-STATUS   =   "35"   THEN
+                OPEN   OUTPUT   AUD01-AUDIT-LOG
+           END-IF.
+       *>
+           MOVE   SPACE               TO   AUD01-AUDIT-REC.
+           MOVE   PRM-JOB-NAME        TO   AUD-JOB-NAME.
+           MOVE   PRM-RUN-ID          TO   AUD-RUN-ID.
+           MOVE   WRK-AUDIT-DATE      TO   AUD-RUN-DATE.
+           MOVE   WRK-AUDIT-TIME(1:6) TO   AUD-RUN-TIME.
+           MOVE   PRM-IN-COUNT        TO   AUD-IN-COUNT.
+           MOVE   PRM-OUT-COUNT       TO   AUD-OUT-COUNT.
+           MOVE   PRM-ERROR-COUNT     TO   AUD-ERROR-COUNT.
+       *>
+           WRITE   AUD01-AUDIT-REC.
+       *>
+           CLOSE   AUD01-AUDIT-LOG.
+       *>
+       AUDIT-WRITE-PROC-EXIT.
+       *>
+           EXIT.
