@@ -1,24 +1,44 @@
-       IDENTIFICATION                DIVISION.
-       PROGRAM-ID.                   ADD_SAMPLE01.
-
-       ENVIRONMENT                   DIVISION.
-       CONFIGURATION                 SECTION.
-       DATA                          DIVISION.
-       WORKING-STORAGE               SECTION.
-         01 WORK-AREA.
-           03 WORK-GROUP-1.
-             05 WORK-1             PIC 9(3).
-             05 WORK-2             PIC 9(3).
-             05 WORK-SUM           PIC 9(3).
-
-       PROCEDURE                     DIVISION.
-       MAIN                          SECTION.
-
-       MOVE 100 TO WORK-1.
-       MOVE 200 TO WORK-2.
-
-       ADD WORK-1 WORK-2 TO WORK-SUM.
-
-       DISPLAY "合計: "WORK-SUM.
-
-       STOP RUN.
+       *>----------------------------------------------------------------------------
+       *>受注金額計算共通ルーチン（数量×単価の四捨五入計算）
+       *>----------------------------------------------------------------------------
+       *>見出し部
+       *>----------------------------------------------------------------------------
+       IDENTIFICATION                     DIVISION.
+       PROGRAM-ID.                        KINGAKU_CALC01.
+       *>----------------------------------------------------------------------------
+       *>環境部
+       *>----------------------------------------------------------------------------
+       ENVIRONMENT                        DIVISION.
+       CONFIGURATION                      SECTION.
+       *>----------------------------------------------------------------------------
+       *>データ部
+       *>----------------------------------------------------------------------------
+       DATA                                DIVISION.
+       *>----------------------------------------------------------------------------
+       *>連絡節（呼び出し元から受け取る数量・単価・計算結果の金額）
+       *>----------------------------------------------------------------------------
+       LINKAGE                            SECTION.
+       01   PRM-SURYO                      PIC S9(003).
+       01   PRM-TANKA                      PIC 9(005).
+       01   PRM-KINGAKU                    PIC S9(008).
+       *>----------------------------------------------------------------------------
+       *>手続き部
+       *>----------------------------------------------------------------------------
+       PROCEDURE                         DIVISION   USING   PRM-SURYO
+                                                    PRM-TANKA
+                                                    PRM-KINGAKU.
+       *>
+           PERFORM   KINGAKU-CALC-PROC.
+       *>
+           GOBACK.
+       *>----------------------------------------------------------------------------
+       *>数量×単価の金額計算（四捨五入）
+       *>----------------------------------------------------------------------------
+       KINGAKU-CALC-PROC                 SECTION.
+       *>
+           COMPUTE   PRM-KINGAKU   ROUNDED   =
+                     PRM-SURYO   *   PRM-TANKA.
+       *>
+       KINGAKU-CALC-PROC-EXIT.
+       *>
+           EXIT.
