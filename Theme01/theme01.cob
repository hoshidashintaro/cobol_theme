@@ -4,7 +4,7 @@
        *>見出し部
        *>************************************************************************
        IDENTIFICATION                DIVISION.
-       PROGRAM-ID.                   TEST0001.
+       PROGRAM-ID.                   THEME0001.
        *>************************************************************************
        *>環境部
        *>************************************************************************
@@ -21,7 +21,10 @@
        *>[入力]商品マスタファイル
        *>************************************************************************
        SELECT   IN02-SHOHIN-MASTER   ASSIGN       TO "IN02.txt"
-                                     ORGANIZATION IS LINE SEQUENTIAL.
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS MODE  IS DYNAMIC
+                                     RECORD KEY   IS IN02-SHOHIN-CODE
+                                     STATUS       IS IN02-FILE-STATUS.
        *>************************************************************************
        *>[出力]受注ファイル
        *>************************************************************************
@@ -37,6 +40,9 @@
        *>************************************************************************
        FD   IN01-ZYUTYU-FILE.
        01   IN01-RECODE.
+          03   IN01-RECORD-KUBUN                    PIC X(001).
+                88   IN01-HEADER-REC                VALUE "1".
+                88   IN01-DETAIL-REC                VALUE "2".
           03   IN01-ZYUTYU-BANGOU.
                 05   IN01-MISEBAN                   PIC X(003).
                 05   IN01-TYUMON-BANGOU             PIC 9(005).
@@ -45,13 +51,23 @@
                       07   IN01-BUNRUI-CODE         PIC X(002).
                       07   IN01-SHOHIN-NO           PIC 9(004).
           03   IN01-TYUMON-ZYOHOU.
-                05   IN01-TYUMON-SU                 PIC 9(003).
+                05   IN01-TYUMON-SU                 PIC S9(003).
                 05   IN01-UKETSUKE-NICHIZI.
                       07   IN01-DATE                PIC 9(006).
                       07   IN01-TIME                PIC 9(004).
                 05   IN01-TANTOSYA-CODE.
                       07   IN01-BUSHO-CODE          PIC X(003).
                       07   IN01-TANTOSYA-BANGOU     PIC 9(004).
+       *>
+       *>  [入力]受注ファイル ヘッダレコードのレイアウト定義
+       *>  （１注文の先頭に置かれ、店番・注文番号・顧客番号を保持する）
+       01   IN01-HEADER-RECODE   REDEFINES   IN01-RECODE.
+          03   IN01-HD-KUBUN                        PIC X(001).
+          03   IN01-HD-ZYUTYU-BANGOU.
+                05   IN01-HD-MISEBAN                PIC X(003).
+                05   IN01-HD-TYUMON-BANGOU          PIC 9(005).
+          03   IN01-HD-KOKYAKU-BANGOU               PIC 9(006).
+          03   FILLER                               PIC X(020).
        *>************************************************************************
        *>商品マスタファイルのレイアウト定義
        *>************************************************************************
@@ -62,6 +78,7 @@
                 05 IN02-SHOHIN-NO                   PIC 9(004).
           03   IN02-SHOHIN-MI                       PIC X(020).
           03   IN02-ZAIKO-SU                        PIC 9(004).
+          03   IN02-TANKA                           PIC 9(005).
        *>************************************************************************
        *>[出力]受注ファイルのレイアウト定義
        *>************************************************************************
@@ -76,13 +93,16 @@
                       07   OT01-SHOHIN-NO           PIC 9(004).
                 05   OT02-SHOHIN-MI                 PIC X(020).
           03   OT01-TYUMON-ZYOHOU.
-                05   OT01-TYUMON-SU                 PIC 9(003).
+                05   OT01-TYUMON-SU                 PIC S9(003).
                 05   OT01-UKETSUKE-NICHIZI.
                       07 OT01-DATE                  PIC 9(006).
                       07 OT01-TIME                  PIC 9(004).
                 05   OT01-TANTOSYA-CODE.
                       07 OT01-BUSHO-CODE            PIC X(003).
                       07 OT01-TANTOSYA-BANGOU       PIC 9(004).
+          03   OT01-TANKA                           PIC 9(005).
+          03   OT01-KINGAKU                         PIC S9(008).
+          03   OT01-KOKYAKU-BANGOU                  PIC 9(006).
        *>************************************************************************
        *>作業領域の定義
        *>************************************************************************
@@ -96,27 +116,34 @@
              03   WRK-SHOHIN-MEI                    PIC X(020).
              03   WRK-BUNRUI-CODE                   PIC X(002).
              03   WRK-SHOHIN-NO                     PIC 9(004).
+             03   WRK-CUR-KOKYAKU-BANGOU            PIC 9(006).
+             03   WRK-MASTER-FOUND-SW               PIC X(001).
+                  88   WRK-MASTER-FOUND             VALUE "Y".
+       *>
+       01   IN02-FILE-STATUS                        PIC XX.
        *>
        *>[入力]受注ファイルマッチングキー領域
        01   KY1-ZYUTYU-FILE.
              03   KY1-STATUS                        PIC 9(001).
-             *>*---03   KY1-SHOHIN-CODE.
-                   03   KY1-BUNRUI-CODE             PIC 9(005).
-                   03   KY1-SHOHIN-NO               PIC 9(003).
+             03   KY1-BUNRUI-CODE                   PIC X(002).
+             03   KY1-SHOHIN-NO                     PIC 9(004).
+             03   KY1-TYUMON-SU                     PIC S9(003).
        *>
        *>商品マスタファイルマッチングキー領域
        01   KY2-SHOHIN-M.
            03   KY2-STATUS                          PIC 9(001).
-           *>*---03   KY2-SHOHIN-CODE.
-                 03   KY2-BUNRUI-CODE               PIC 9(005).
-                 03   KY2-SHOHIN-NO                 PIC 9(003).
+           03   KY2-BUNRUI-CODE                     PIC X(002).
+           03   KY2-SHOHIN-NO                       PIC 9(004).
+           03   KY2-ZAIKO-SU                        PIC 9(004).
+           03   KY2-TANKA                           PIC 9(005).
        *>
        01   MS1-MESSAGE-AREA.
            03   FILLER                              PIC X(030)
                                               VALUE "処理の結果".
        *>
        01   MS2-MESSAGE-AREA.
-           03   FILLER                              PIC X(030) VALUE "出力ファイル件数".
+           03   FILLER                              PIC X(030)
+                                       VALUE "出力ファイル件数".
            03   MSG2-COUNT                          PIC ZZZ,ZZ9.
        *>
        *>************************************************************************
@@ -140,6 +167,8 @@
            MOVE   SPACE   TO   WRK-AT-END.
        *>
            MOVE   ZERO    TO   WRK-OUT-COUNT.
+       *>
+           MOVE   ZERO    TO   WRK-CUR-KOKYAKU-BANGOU.
        *>
        *>マッチングキーの初期化（ステータス）
            MOVE   ZERO    TO   KY1-STATUS
@@ -153,9 +182,6 @@
        *>[入力]受注ファイルの読み込み
            PERFORM    ZYUTYU-FILE-IN01-READ-PROC.
        *>
-       *>商品マスタファイルの読み込み
-           PERFORM    SHOHIN-MASTER-READ-PROC.
-       *>
        INIT-PROC-EXIT.
        *>
            EXIT.
@@ -183,53 +209,47 @@
        *>************************************************************************
        MAIN-PROC                     SECTION.
        *>
-       *>  キーが一致
-           IF KY1-SHOHIN-CODE = KY2-SHOHIN-CODE THEN
+       *>  受注の商品コードで商品マスタを直接キー検索する
+           PERFORM   SHOHIN-MASTER-KEY-READ-PROC.
        *>
-       *>      商品名を一時（退避）領域へ待避
-               MOVE   IN02-SHOHIN-MI   TO   WRK-SHOHIN-MEI
+       *>  商品マスタに該当なし
+           IF   NOT   WRK-MASTER-FOUND   THEN
        *>
-       *>      [出力]受注ファイルの編集と出力
-               PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
+       *>      一時（退避）領域をスペースでクリア
+               MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+               MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
+               DISPLAY   "商品コード" WRK-BUNRUI-CODE WRK-SHOHIN-NO
+                         " 該当マスタなし"   UPON   CONSOLE
        *>
        *>      [入力]受注ファイルの読み込み
                PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
-       *>      商品マスタの読み込み
-               PERFORM   SHOHIN-MASTER-READ-PROC
-       *>
-       *>  [入力]受注ファイルだけの場合
-           ELSE   IF   KY1-ZYUTYU-FILE > KY2-SHOHIN-M THEN
-           *>----ELSE   IF   TYUMON-SU-IN01 > ZAIKO-SU-IN02 THEN
-           *>--エラーメッセージの表示
+       *>  在庫が注文数以上（キーが一致）
+           ELSE   IF   KY1-TYUMON-SU   <=   KY2-ZAIKO-SU   THEN
        *>
-       *>      一時（退避）領域をスペースでクリア
-               MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+       *>      商品名を一時（退避）領域へ待避
+               MOVE   IN02-SHOHIN-MI   TO   WRK-SHOHIN-MEI
        *>
-       *>      [入力]受注ファイルの編集と出力
-               *>*---PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
+       *>      [出力]受注ファイルの編集と出力
+               PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
        *>
        *>      [入力]受注ファイルの読み込み
                PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
-       *>  商品マスタにない時
-           *>*---ELSE IF IN01-TYUMON-SU NOT = IN02-ZAIKO-SU THEN
+       *>  [入力]受注ファイルの注文数が商品マスタよりも多い場合
+           ELSE
        *>
        *>      一時（退避）領域をスペースでクリア
-               *>*---MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+               MOVE   KY1-BUNRUI-CODE   TO   WRK-BUNRUI-CODE
+               MOVE   KY1-SHOHIN-NO     TO   WRK-SHOHIN-NO
+               DISPLAY   "商品コード" WRK-BUNRUI-CODE WRK-SHOHIN-NO
+                         " 在庫不足"   UPON   CONSOLE
        *>
        *>      [入力]受注ファイルの編集と出力
                *>*---PERFORM   ZYUTYU-FILE-0UT01-WRITE-PROC
        *>
        *>      [入力]受注ファイルの読み込み
-               *>*---PERFORM   ZYUTYU-FILE-IN01-READ-PROC
-       *>
-       *>
-       *>  商品マスタファイルだけの場合
-           ELSE   IF   KY1-ZYUTYU-FILE > KY2-SHOHIN-M   THEN
-       *>
-       *>      商品マスタファイルの読み込み
-               PERFORM SHOHIN-MASTER-READ-PROC
+               PERFORM   ZYUTYU-FILE-IN01-READ-PROC
        *>
            END-IF.
        *>
@@ -247,6 +267,15 @@
        *>  商品名は一時領域の内容セット
            MOVE   WRK-SHOHIN-MEI     TO   OT02-SHOHIN-MI.
        *>
+       *>  顧客番号の書き込み（直近のヘッダレコードより引き継ぐ）
+           MOVE   WRK-CUR-KOKYAKU-BANGOU TO   OT01-KOKYAKU-BANGOU.
+       *>
+       *>  単価・金額の書き込み
+           MOVE   KY2-TANKA          TO   OT01-TANKA.
+           CALL   "KINGAKU_CALC01"   USING   IN01-TYUMON-SU
+                                              KY2-TANKA
+                                              OT01-KINGAKU.
+       *>
        *>  出力ファイルへ書き込む
            WRITE OT01-RECODE.
        *>
@@ -258,8 +287,31 @@
            EXIT.
        *>************************************************************************
        *>[入力]受注ファイルの読み込み
+       *>  ヘッダレコードは読み飛ばし、明細レコードに達するかファイル終端に
+       *>  達するまで読み進める
        *>************************************************************************
        ZYUTYU-FILE-IN01-READ-PROC       SECTION.
+       *>
+           PERFORM   ZYUTYU-FILE-IN01-READ-RAW-PROC
+                    WITH TEST AFTER
+                    UNTIL   WRK-AT-END = CST-END
+                    OR      IN01-DETAIL-REC.
+       *>
+           IF   WRK-AT-END   NOT =   CST-END   THEN
+                MOVE   IN01-BUNRUI-CODE    TO   KY1-BUNRUI-CODE
+                MOVE   IN01-SHOHIN-NO      TO   KY1-SHOHIN-NO
+                MOVE   IN01-TYUMON-SU      TO   KY1-TYUMON-SU
+           END-IF.
+       *>
+       ZYUTYU-FILE-IN01-READ-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[入力]受注ファイルの読み込み（物理１レコード分）
+       *>  ヘッダレコードを読んだ場合は店番・注文番号・顧客番号を退避するのみで
+       *>  マッチングキーには反映しない
+       *>************************************************************************
+       ZYUTYU-FILE-IN01-READ-RAW-PROC       SECTION.
        *>
            READ IN01-ZYUTYU-FILE
                AT    END
@@ -267,30 +319,37 @@
                      MOVE   9                  TO KY1-STATUS
        *>
                NOT   AT     END
-                     MOVE   IN01-BUNRUI-CODE    TO   KY1-BUNRUI-CODE
-                     MOVE   IN01-SHOHIN-NO    TO   KY1-SHOHIN-NO
-
+                     IF   IN01-HEADER-REC   THEN
+                          MOVE   IN01-HD-KOKYAKU-BANGOU
+                                             TO   WRK-CUR-KOKYAKU-BANGOU
+                     END-IF
        *>
            END-READ.
        *>
-       ZYUTYU-FILE-IN01-READ-PROC-EXIT.
+       ZYUTYU-FILE-IN01-READ-RAW-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
-       *>商品マスタファイルの読み込み
+       *>商品マスタファイルのキー検索（受注の商品コードで直接読み込む）
        *>************************************************************************
-       SHOHIN-MASTER-READ-PROC      SECTION.
+       SHOHIN-MASTER-KEY-READ-PROC      SECTION.
+       *>
+           MOVE   KY1-BUNRUI-CODE   TO   IN02-BUNRUI-CODE.
+           MOVE   KY1-SHOHIN-NO     TO   IN02-SHOHIN-NO.
        *>
            READ IN02-SHOHIN-MASTER
-               AT    END
-                     MOVE   9                  TO   KY2-STATUS
+               INVALID     KEY
+                     MOVE   SPACE              TO   WRK-MASTER-FOUND-SW
        *>
-               NOT   AT     END
-                     MOVE   IN02-BUNRUI-CODE    TO   KY2-BUNRUI-CODE
-                     MOVE   IN02-SHOHIN-NO    TO   KY2-SHOHIN-NO
+               NOT   INVALID   KEY
+                     MOVE   IN02-BUNRUI-CODE   TO   KY2-BUNRUI-CODE
+                     MOVE   IN02-SHOHIN-NO     TO   KY2-SHOHIN-NO
+                     MOVE   IN02-ZAIKO-SU      TO   KY2-ZAIKO-SU
+                     MOVE   IN02-TANKA         TO   KY2-TANKA
+                     MOVE   "Y"                TO   WRK-MASTER-FOUND-SW
        *>
            END-READ.
        *>
-       SHOHIN-MASTER-READ-PROC-EXIT.
+       SHOHIN-MASTER-KEY-READ-PROC-EXIT.
        *>
            EXIT.
