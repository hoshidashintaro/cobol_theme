@@ -23,6 +23,11 @@
        SELECT    OT01-ZYUTYU-FILE   ASSIGN       TO   "OT01.txt"
                                     ORGANIZATION IS LINE SEQUENTIAL.
        *>----------------------------------------------------------------------------
+       *>[出力]受注ファイル店番不一致分
+       *>----------------------------------------------------------------------------
+       SELECT    GAI01-ZYUTYU-FILE  ASSIGN       TO   "GAI01.txt"
+                                    ORGANIZATION IS LINE SEQUENTIAL.
+       *>----------------------------------------------------------------------------
        *>データ部
        *>----------------------------------------------------------------------------
        DATA                               DIVISION.
@@ -42,6 +47,13 @@
             03   OT01-MISEBAN            PIC X(003).
             03   OT01-TYUMON-BANGOU      PIC 9(005).
        *>----------------------------------------------------------------------------
+       *>店番不一致ファイルのレイアウト定義
+       *>----------------------------------------------------------------------------
+       FD   GAI01-ZYUTYU-FILE.
+       01   GAI01-RECODE.
+            03   GAI01-MISEBAN           PIC X(003).
+            03   GAI01-TYUMON-BANGOU     PIC 9(005).
+       *>----------------------------------------------------------------------------
        *>作業領域の定義
        *>----------------------------------------------------------------------------
        WORKING-STORAGE                    SECTION.
@@ -52,11 +64,15 @@
        *>
        01   WRK-WORK-AREA.
             *>--手続き部で「MAIN-PROC」を終了させる際の変数となる--
-            *>03   WRK-AT-END                   PIC X(004).
+            03   WRK-AT-END                   PIC X(004).
             *>--書き込み件数をカウントする変数--
             03   WRK-OUT-COUNT                PIC 9(006).
+            03   WRK-GAI-COUNT                PIC 9(006).
             03   WRK-MISEBAN                  PIC X(003).
        *>
+       *>対象店番パラメータ（コマンドラインより取得、未指定時は"T01"）
+       01   WRK-MISEBAN-PARM                  PIC X(003).
+       *>
        *>商品マスタファイルマッチング領域
        01   KY01-SHOHIN-M.
             03   KY01-STATUS                  PIC 9(001).
@@ -74,7 +90,19 @@
             *>--ZZZ,ZZ9：整数部3けた（ゼロサプレス）＋カンマ＋整数部3けた（ゼロサプレス）--
             *>--ゼロサプレス：数値としての本来の表示に直す時に使う--
             03   MSG2-COUNT                   PIC ZZZ,ZZ9.
+       *>
+       *>--処理が終了した際に店番不一致件数を表示する--
+       01   MS3-MESSAGE-AREA.
+            03   FILLER                       PIC X(030)
+                                 VALUE "不一致ファイル件数：".
+            03   MSG3-COUNT                   PIC ZZZ,ZZ9.
        01   IN-FILE-STATUS PIC XX.
+       *>
+       *>--入出力異常発生時に表示するメッセージ--
+       01   MS9-MESSAGE-AREA.
+            03   FILLER                       PIC X(039)
+                       VALUE "IN01-ZYUTYU-FILE入出力異常 STATUS=".
+            03   MSG9-STATUS                  PIC X(002).
        *>----------------------------------------------------------------------------
        *>手続き部
        *>----------------------------------------------------------------------------
@@ -82,7 +110,7 @@
        *>
            PERFORM   INIT-PROC.
        *>
-           *>PERFORM   MAIN-PROC  UNTIL   WRK-AT-END   =   CST-END.
+           PERFORM   MAIN-PROC  UNTIL   WRK-AT-END   =   CST-END.
        *>
            PERFORM   TERM-PROC.
        *>
@@ -93,16 +121,21 @@
        INIT-PROC                         SECTION.
        *>
        *>  作業領域の初期化
-           *>MOVE   SPACE      TO   WRK-AT-END.
+           MOVE   SPACE      TO   WRK-AT-END.
        *>
            MOVE   ZERO       TO   WRK-OUT-COUNT.
+           MOVE   ZERO       TO   WRK-GAI-COUNT.
        *>
        *>  マッチングキーの初期化（ステータス）
            MOVE   ZERO       TO KY01-STATUS.
        *>
+       *>  対象店番パラメータの取得
+           PERFORM   PARAMETER-GET-PROC.
+       *>
        *>ファイルのオープン
            OPEN   INPUT    IN01-ZYUTYU-FILE
-                  OUTPUT   OT01-ZYUTYU-FILE.
+                  OUTPUT   OT01-ZYUTYU-FILE
+                           GAI01-ZYUTYU-FILE.
        *>
        *>受注ファイルの読み込み
            PERFORM ZYUTYU-FILE-READ-PROC.
@@ -111,19 +144,37 @@
        *>
            EXIT.
        *>----------------------------------------------------------------------------
+       *>対象店番パラメータの取得（コマンドラインより取得、未指定時は"T01"）
+       *>----------------------------------------------------------------------------
+       PARAMETER-GET-PROC                SECTION.
+       *>
+           MOVE   SPACE             TO   WRK-MISEBAN-PARM.
+           ACCEPT  WRK-MISEBAN-PARM FROM   COMMAND-LINE.
+       *>
+           IF   WRK-MISEBAN-PARM = SPACE   THEN
+                MOVE   "T01"        TO   WRK-MISEBAN-PARM
+           END-IF.
+       *>
+       PARAMETER-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
        *>終了処理
        *>----------------------------------------------------------------------------
        TERM-PROC                         SECTION.
        *>
        *>ファイルのクローズ
            CLOSE   IN01-ZYUTYU-FILE
-                   OT01-ZYUTYU-FILE.
+                   OT01-ZYUTYU-FILE
+                   GAI01-ZYUTYU-FILE.
        *>
        *>入出力件数の表示
            MOVE   WRK-OUT-COUNT TO MSG2-COUNT.
+           MOVE   WRK-GAI-COUNT TO MSG3-COUNT.
        *>
            DISPLAY   MS1-MESSAGE-AREA UPON CONSOLE.
            DISPLAY   MS2-MESSAGE-AREA UPON CONSOLE.
+           DISPLAY   MS3-MESSAGE-AREA UPON CONSOLE.
        *>
        TERM-PROC-EXIT.
        *>
@@ -133,13 +184,15 @@
        *>----------------------------------------------------------------------------
        MAIN-PROC                          SECTION.
        *>
-           IF   KY01-MISEBAN  =  "T01"   THEN
+           IF   KY01-MISEBAN  =  WRK-MISEBAN-PARM   THEN
        *>
                PERFORM   WRITE-PROC
        *>
                PERFORM   ZYUTYU-FILE-READ-PROC
        *>
-           ELSE   IF   KY01-MISEBAN NOT =  "T01"   THEN
+           ELSE   IF   KY01-MISEBAN NOT =  WRK-MISEBAN-PARM   THEN
+       *>
+               PERFORM   GAI-WRITE-PROC
        *>
                PERFORM   ZYUTYU-FILE-READ-PROC
        *>
@@ -149,12 +202,13 @@
        *>
            EXIT.
        *>----------------------------------------------------------------------------
-       *>書き込み処理
+       *>書き込み処理（店番一致分）
        *>----------------------------------------------------------------------------
        WRITE-PROC                         SECTION.
        *>
        *>
            MOVE    IN01-MISEBAN   TO   OT01-MISEBAN.
+           MOVE    IN01-TYUMON-BANGOU   TO   OT01-TYUMON-BANGOU.
        *>
            WRITE   OT01-RECODE.
        *>
@@ -164,19 +218,54 @@
        *>
            EXIT.
        *>----------------------------------------------------------------------------
+       *>書き込み処理（店番不一致分）
+       *>----------------------------------------------------------------------------
+       GAI-WRITE-PROC                     SECTION.
+       *>
+           MOVE    IN01-MISEBAN         TO   GAI01-MISEBAN.
+           MOVE    IN01-TYUMON-BANGOU   TO   GAI01-TYUMON-BANGOU.
+       *>
+           WRITE   GAI01-RECODE.
+       *>
+           ADD   1                TO   WRK-GAI-COUNT.
+       *>
+       GAI-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>----------------------------------------------------------------------------
        *>受注ファイルの読み込み
        *>----------------------------------------------------------------------------
        ZYUTYU-FILE-READ-PROC SECTION.
        *>
            READ   IN01-ZYUTYU-FILE
              AT   END
-                  *>MOVE   "END"   TO   WRK-AT-END
+                  MOVE   "END"   TO   WRK-AT-END
                   MOVE   9   TO   KY01-STATUS
        *>
             NOT   AT   END
                 MOVE   IN01-MISEBAN   TO   KY01-MISEBAN
             END-READ.
        *>
+       *>  正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN-FILE-STATUS NOT = "00"
+                AND   IN-FILE-STATUS NOT = "10"   THEN
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF.
+       *>
        ZYUTYU-FILE-READ-PROC-EXIT.
        *>
            EXIT.
+       *>----------------------------------------------------------------------------
+       *>入力ファイルの入出力異常処理（異常終了）
+       *>----------------------------------------------------------------------------
+       FILE-STATUS-ERROR-PROC             SECTION.
+       *>
+           MOVE   IN-FILE-STATUS   TO   MSG9-STATUS.
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
