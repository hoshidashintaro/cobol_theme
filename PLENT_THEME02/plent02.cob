@@ -14,13 +14,24 @@
        *>************************************************************************
        *>[入力]受注ファイル
        *>************************************************************************
-       SELECT   IN01-TEST-FILE     ASSIGN        TO "IN01.txt"
+       SELECT   IN01-FILE          ASSIGN        TO "IN01.txt"
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    STATUS IN-FILE-STATUS.
        *>************************************************************************
        SELECT   PRT-TEST-FILE     ASSIGN        TO "PR01.txt"
                                   ORGANIZATION IS LINE SEQUENTIAL.
        *>************************************************************************
+       *>[出力]エラー件一覧ファイル
+       *>************************************************************************
+       SELECT   ERR01-ERROR-FILE   ASSIGN        TO "ERR01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL.
+       *>************************************************************************
+       *>[入出力]前回実行番号を保持する制御ファイル
+       *>************************************************************************
+       SELECT   CTL01-RUNID-FILE   ASSIGN        TO "CTL01.txt"
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   STATUS CTL-FILE-STATUS.
+       *>************************************************************************
        *>データ部
        *>************************************************************************
        DATA                          DIVISION.
@@ -37,28 +48,133 @@
        *>一覧表のレイアウト定義
        *>************************************************************************
        FD   PRT-TEST-FILE.
-       01   PRT-RECODE                              PIC ZZZ,ZZ9.
+       01   PRT-RECODE                              PIC X(080).
+       *>************************************************************************
+       *>ERR01-ERROR-FILEのレイアウト定義
+       *>************************************************************************
+       FD   ERR01-ERROR-FILE.
+       01   ERR01-RECODE.
+          03   ERR01-ZYUTYU-BANGOU.
+                05   ERR01-MISEBAN                  PIC X(003).
+                05   ERR01-TYUMON-BANDOU             PIC X(005).
+          03   ERR01-ERROR-KUBUN                     PIC X(015).
+       *>************************************************************************
+       *>実行番号制御ファイルのレイアウト定義
+       *>************************************************************************
+       FD   CTL01-RUNID-FILE.
+       01   CTL01-RECODE.
+          03   CTL01-RUN-ID                           PIC 9(006).
        *>************************************************************************
        *>作業領域の定義
        *>************************************************************************
        WORKING-STORAGE               SECTION.
        *>
        01   WRK-WOEK-AREA.
+             03   WRK-IN-COUNT                      PIC 9(006).
              03   WRK-OUT-COUNT                     PIC 9(006).
+             03   WRK-LINE-COUNT                     PIC 9(002).
+             03   WRK-PAGE-COUNT                     PIC 9(003).
+             03   WRK-ERROR-COUNT                    PIC 9(006).
+       *>
+       *>--件数上限（999,999件）の桁あふれ検出スイッチ--
+       77   CST-OUT-COUNT-MAX            PIC 9(006) VALUE 999999.
+       01   WRK-OUT-COUNT-OVER-SW        PIC X(001).
+            88   WRK-OUT-COUNT-OVER       VALUE "Y".
+       *>
+       *>共通監査ログへ渡すジョブ名
+       01   WRK-JOB-NAME                             PIC X(020)
+                                     VALUE "PLENT002".
        *>
        *>ステータスの領域を定義を設定する
        01  IN-FILE-STATUS                           PIC XX.
+       *>
+       01  CTL-FILE-STATUS                          PIC XX.
+       *>
+       *>実行日の退避領域
+       01   WRK-RUN-DATE                            PIC 9(008).
+       01   WRK-RUN-DATE-H.
+             03   WRK-RUN-NEN                        PIC 9(004).
+             03   WRK-RUN-GETU                       PIC 9(002).
+             03   WRK-RUN-HI                         PIC 9(002).
+       *>
+       *>--今回発行する実行番号（前回実行番号＋１）--
+       01   WRK-RUN-ID                               PIC 9(006).
+       *>
+       77   CST-MAX-LINE                       PIC 9(002) VALUE 50.
+       *>
+       *>--店番別（IN01-MISEBAN）集計テーブル（店別小計印刷用）--
+       77   CST-MAX-MISE-KENSU                 PIC 9(003) VALUE 999.
+       01   WRK-MISE-GOUKEI-TBL.
+             03   WRK-MISE-GOUKEI-ENT               OCCURS 999.
+                  05   WRK-MISE-GOUKEI-CODE             PIC X(003).
+                  05   WRK-MISE-GOUKEI-COUNT            PIC 9(006).
+       01   WRK-MISE-GOUKEI-CNT                 PIC 9(003).
+       01   WRK-MISE-IDX                        PIC 9(003).
+       01   WRK-MISE-FOUND-SW                   PIC X(001).
+             88   WRK-MISE-FOUND                          VALUE "Y".
        *>************************************************************************
        *>印刷用パーツ定義
        *>************************************************************************
+       01   HD01-MIDASHI-1.
+             03   FILLER                            PIC X(021)
+                                      VALUE "受注件数一覧表".
+             03   FILLER                            PIC X(012)
+                                      VALUE "実行日：".
+             03   HD01-NEN                          PIC 9(004).
+             03   FILLER                            PIC X(001)
+                                      VALUE "/".
+             03   HD01-GETU                         PIC 9(002).
+             03   FILLER                            PIC X(001)
+                                      VALUE "/".
+             03   HD01-HI                           PIC 9(002).
+             03   FILLER                            PIC X(003)
+                                      VALUE SPACE.
+             03   FILLER                            PIC X(015)
+                                      VALUE "実行番号：".
+             03   HD01-RUN-ID                       PIC 9(006).
+       *>
+       01   HD01-MIDASHI-2.
+             03   FILLER                            PIC X(012)
+                                      VALUE "ページ：".
+             03   HD01-PAGE                         PIC ZZ9.
+       *>
        01   HD01-OUT-NUMBER.
+             03   FILLER                            PIC X(020)
+                                      VALUE "件数合計：".
              03   OUT-NUMBER                        PIC ZZZ,ZZ9.
+       *>
+       01   HD01-MISE-SUBTOTAL.
+             03   FILLER                            PIC X(012)
+                                      VALUE "店番：".
+             03   HD01-MISE-CODE                    PIC X(003).
+             03   FILLER                            PIC X(003)
+                                      VALUE SPACE.
+             03   FILLER                            PIC X(015)
+                                      VALUE "店別件数：".
+             03   HD01-MISE-COUNT                   PIC ZZZ,ZZ9.
+       *>
+       *>メッセージ：件数上限超過（桁あふれ）の警告表示
+       01   HD01-OUT-COUNT-WARN.
+             03   FILLER                            PIC X(040)
+                  VALUE "件数合計：上限超過".
+       *>
+       01   MS8-MESSAGE-AREA.
+             03   FILLER                            PIC X(040)
+                       VALUE "受注件数が上限に達しました".
+       *>
+       *>メッセージ：入出力異常発生時の表示
+       01   MS9-MESSAGE-AREA.
+             03   FILLER                            PIC X(032)
+                       VALUE "IN01-FILE入出力異常 STATUS=".
+             03   MSG9-STATUS                        PIC X(002).
        *>************************************************************************
        *>手続き部
        *>************************************************************************
        PROCEDURE                     DIVISION.
        *>
              PERFORM   INIT-PROC.
+       *>
+             PERFORM   IN01-FILE-READ-AND-WRITE-PROC.
        *>
              PERFORM   TERM-PROC.
        *>
@@ -68,12 +184,29 @@
        *>************************************************************************
        INIT-PROC                     SECTION.
        *>
+       *>  作業領域の初期化
+           MOVE   ZERO       TO   WRK-IN-COUNT.
+           MOVE   ZERO       TO   WRK-OUT-COUNT.
+           MOVE   SPACE      TO   WRK-OUT-COUNT-OVER-SW.
+           MOVE   ZERO       TO   WRK-LINE-COUNT.
+           MOVE   ZERO       TO   WRK-PAGE-COUNT.
+           MOVE   ZERO       TO   WRK-ERROR-COUNT.
+           MOVE   ZERO       TO   WRK-MISE-GOUKEI-CNT.
+       *>
+       *>  実行日の取得
+           ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+           MOVE     WRK-RUN-DATE   TO     WRK-RUN-DATE-H.
+       *>
+       *>  前回実行番号の取得
+           PERFORM   RUNID-GET-PROC.
+       *>
        *>  ファイルのオープン
            OPEN   INPUT    IN01-FILE
-                  OUTPUT   PRT-TEST-FILE.
+                  OUTPUT   PRT-TEST-FILE
+                           ERR01-ERROR-FILE.
        *>
-       *>  [入力]受注ファイルの読み込み
-           PERFORM    IN01-FILE-READ-AND-WRITE-PROC.
+       *>  見出しの印刷
+           PERFORM   MIDASHI-WRITE-PROC.
        *>
        INIT-PROC-EXIT.
        *>
@@ -84,46 +217,257 @@
        TERM-PROC                     SECTION.
        *>
        *>  ファイルのクローズ
-           CLOSE   IN01-TEST-FILE
-                   PRT-TEST-FILE.
+           CLOSE   IN01-FILE
+                   PRT-TEST-FILE
+                   ERR01-ERROR-FILE.
        *>
-       *>  入力件数の表示
+       *>  今回実行番号の保存（次回実行へ引き継ぐ）
+           PERFORM   RUNID-SAVE-PROC.
        *>
-       *>  プログラムが終了したことを表示する
-           *>DISPLAY   MS1-MESSAGE-AREA   UPON   CONSOLE.
+       *>  共通監査ログへの実行実績の記録
+           CALL   "AUDIT_LOG01"   USING   WRK-JOB-NAME
+                                          WRK-RUN-ID
+                                          WRK-IN-COUNT
+                                          WRK-OUT-COUNT
+                                          WRK-ERROR-COUNT.
        *>
        TERM-PROC-EXIT.
        *>
            EXIT.
        *>************************************************************************
+       *>見出しの印刷処理（新ページごとに呼び出す）
+       *>************************************************************************
+       MIDASHI-WRITE-PROC             SECTION.
+       *>
+           ADD     1                  TO   WRK-PAGE-COUNT.
+           MOVE    ZERO               TO   WRK-LINE-COUNT.
+       *>
+           MOVE    WRK-RUN-NEN        TO   HD01-NEN.
+           MOVE    WRK-RUN-GETU       TO   HD01-GETU.
+           MOVE    WRK-RUN-HI         TO   HD01-HI.
+           MOVE    WRK-RUN-ID         TO   HD01-RUN-ID.
+       *>
+           MOVE    SPACE              TO   PRT-RECODE.
+           WRITE   PRT-RECODE         FROM   HD01-MIDASHI-1.
+       *>
+           MOVE    WRK-PAGE-COUNT     TO   HD01-PAGE.
+           MOVE    SPACE              TO   PRT-RECODE.
+           WRITE   PRT-RECODE         FROM   HD01-MIDASHI-2.
+       *>
+       MIDASHI-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>改ページ判定処理（印刷行数が上限を超えたら見出しを再印刷）
+       *>************************************************************************
+       PAGE-BREAK-CHECK-PROC          SECTION.
+       *>
+           IF   WRK-LINE-COUNT   >   CST-MAX-LINE   THEN
+                PERFORM   MIDASHI-WRITE-PROC
+           END-IF.
+       *>
+       PAGE-BREAK-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>エラー件一覧ファイルへの書き込み
+       *>************************************************************************
+       ERROR-FILE-WRITE-PROC          SECTION.
+       *>
+           MOVE    IN01-MISEBAN           TO   ERR01-MISEBAN.
+           MOVE    IN01-TYUMON-BANDOU     TO   ERR01-TYUMON-BANDOU.
+       *>
+           WRITE   ERR01-RECODE.
+           ADD     1                      TO   WRK-ERROR-COUNT.
+       *>
+       ERROR-FILE-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]店番別（IN01-MISEBAN）集計テーブルへの積み上げ処理
+       *>************************************************************************
+       MISE-GOUKEI-SHUUKEI-PROC        SECTION.
+       *>
+           MOVE   SPACE   TO   WRK-MISE-FOUND-SW.
+           MOVE   ZERO    TO   WRK-MISE-IDX.
+       *>
+           PERFORM   MISE-GOUKEI-CHECK-PROC
+                    VARYING   WRK-MISE-IDX   FROM   1   BY   1
+                    UNTIL   WRK-MISE-IDX   >   WRK-MISE-GOUKEI-CNT
+                    OR      WRK-MISE-FOUND.
+       *>
+       *>  未登録かつ空きがあれば、今回の店番を新規登録する
+           IF   NOT   WRK-MISE-FOUND
+           AND    WRK-MISE-GOUKEI-CNT  <  CST-MAX-MISE-KENSU
+           THEN
+                ADD   1   TO   WRK-MISE-GOUKEI-CNT
+                MOVE  IN01-MISEBAN   TO
+                      WRK-MISE-GOUKEI-CODE(WRK-MISE-GOUKEI-CNT)
+                MOVE  1              TO
+                      WRK-MISE-GOUKEI-COUNT(WRK-MISE-GOUKEI-CNT)
+           END-IF.
+       *>
+       MISE-GOUKEI-SHUUKEI-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]店番別集計テーブルの突合チェック（１件分・一致時は積み上げ）
+       *>************************************************************************
+       MISE-GOUKEI-CHECK-PROC          SECTION.
+       *>
+           IF   WRK-MISE-GOUKEI-CODE(WRK-MISE-IDX)
+                                          =   IN01-MISEBAN   THEN
+                ADD   1   TO
+                      WRK-MISE-GOUKEI-COUNT(WRK-MISE-IDX)
+                MOVE   "Y"   TO   WRK-MISE-FOUND-SW
+           END-IF.
+       *>
+       MISE-GOUKEI-CHECK-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>[出力]店番別小計の編集・印刷（テーブル１件分）
+       *>************************************************************************
+       MISE-SUBTOTAL-WRITE-PROC        SECTION.
+       *>
+           PERFORM   PAGE-BREAK-CHECK-PROC.
+       *>
+           MOVE   WRK-MISE-GOUKEI-CODE(WRK-MISE-IDX)    TO
+                             HD01-MISE-CODE.
+           MOVE   WRK-MISE-GOUKEI-COUNT(WRK-MISE-IDX)   TO
+                             HD01-MISE-COUNT.
+       *>
+           MOVE   SPACE                TO   PRT-RECODE.
+           WRITE  PRT-RECODE         FROM   HD01-MISE-SUBTOTAL.
+           ADD    1                    TO   WRK-LINE-COUNT.
+       *>
+       MISE-SUBTOTAL-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
        *>[入力]受注ファイルの読み込みと書き込み
        *>************************************************************************
        IN01-FILE-READ-AND-WRITE-PROC       SECTION.
        *>
        PERFORM UNTIL IN-FILE-STATUS NOT = "00"
-           READ IN01-TEST-FILE
+           READ IN01-FILE
                AT    END
                      DISPLAY "READ END"
        *>
                NOT   AT     END
+               ADD   1   TO   WRK-IN-COUNT
                IF IN01-RECODE = SPACE THEN
                *>DISPLAY IN01-RECODE
                ADD   ZERO   TO   WRK-OUT-COUNT
                *>
+               ELSE IF IN01-TYUMON-BANDOU NOT NUMERIC THEN
+                     MOVE   "TYUMON-BANGOU-NG"   TO   ERR01-ERROR-KUBUN
+                     PERFORM   ERROR-FILE-WRITE-PROC
+               *>
                ELSE IF IN01-RECODE >= 1 THEN
                      DISPLAY IN01-RECODE
-                     ADD   1   TO   WRK-OUT-COUNT
+                     IF   WRK-OUT-COUNT   <   CST-OUT-COUNT-MAX   THEN
+                          ADD   1   TO   WRK-OUT-COUNT
+                     ELSE
+                          MOVE   "Y"   TO   WRK-OUT-COUNT-OVER-SW
+                     END-IF
+                     PERFORM   MISE-GOUKEI-SHUUKEI-PROC
+               *>
+               ELSE
+                     MOVE   "RECODE-FUSEI"       TO   ERR01-ERROR-KUBUN
+                     PERFORM   ERROR-FILE-WRITE-PROC
+               END-IF   END-IF   END-IF
        *>
            END-READ
+       *>
+       *>      正常終了（"10"）以外のステータスは入出力異常として中断
+           IF   IN-FILE-STATUS NOT = "00"
+                AND   IN-FILE-STATUS NOT = "10"   THEN
+                PERFORM   FILE-STATUS-ERROR-PROC
+           END-IF
        END-PERFORM.
        *>
-       *>      件数の代入と印刷処理
+       *>      店番別小計の印刷
+               MOVE      ZERO                 TO   WRK-MISE-IDX.
+       *>
+               PERFORM   MISE-SUBTOTAL-WRITE-PROC
+                        VARYING   WRK-MISE-IDX   FROM   1   BY   1
+                        UNTIL   WRK-MISE-IDX   >   WRK-MISE-GOUKEI-CNT.
+       *>
+       *>      改ページ判定
+               PERFORM   PAGE-BREAK-CHECK-PROC.
+       *>
+       *>      件数合計の代入と印刷処理
                MOVE      WRK-OUT-COUNT        TO   OUT-NUMBER.
-               *>DISPLAY"WRK-OUT-COUNT:"WRK-OUT-COUNT
-               *>DISPLAY"OUT-NUMBER:"OUT-NUMBER
        *>
+               MOVE      SPACE                TO   PRT-RECODE.
                WRITE     PRT-RECODE         FROM   HD01-OUT-NUMBER.
+               ADD       1                    TO   WRK-LINE-COUNT.
+       *>
+       *>      件数上限超過（桁あふれ）の警告を表へ追記する
+               IF   WRK-OUT-COUNT-OVER   THEN
+                    MOVE      SPACE                TO   PRT-RECODE
+                    WRITE     PRT-RECODE
+                              FROM   HD01-OUT-COUNT-WARN
+                    ADD       1                    TO   WRK-LINE-COUNT
+                    DISPLAY   MS8-MESSAGE-AREA   UPON   CONSOLE
+                    MOVE      4                  TO      RETURN-CODE
+               END-IF.
        *>
        IN01-FILE-READ-AND-WRITE-PROC-EXIT.
        *>
            EXIT.
+       *>************************************************************************
+       *>[入力]受注ファイルの入出力異常処理（異常終了）
+       *>************************************************************************
+       FILE-STATUS-ERROR-PROC          SECTION.
+       *>
+           MOVE   IN-FILE-STATUS   TO   MSG9-STATUS.
+           DISPLAY   MS9-MESSAGE-AREA   UPON   CONSOLE.
+       *>
+           MOVE   16               TO   RETURN-CODE.
+           STOP   RUN.
+       *>
+       FILE-STATUS-ERROR-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>前回実行番号の取得（制御ファイルが無い初回実行時はゼロから開始）
+       *>************************************************************************
+       RUNID-GET-PROC                   SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RUN-ID.
+       *>
+           OPEN   INPUT   CTL01-RUNID-FILE.
+       *>
+           IF   CTL-FILE-STATUS   =   "00"   THEN
+                READ   CTL01-RUNID-FILE
+                  AT       END
+                           MOVE   ZERO           TO   WRK-RUN-ID
+                  NOT   AT END
+                           MOVE   CTL01-RUN-ID    TO   WRK-RUN-ID
+                END-READ
+                CLOSE   CTL01-RUNID-FILE
+           END-IF.
+       *>
+           ADD   1   TO   WRK-RUN-ID.
+       *>
+       RUNID-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>************************************************************************
+       *>今回の実行番号を制御ファイルへ保存し、次回実行へ引き継ぐ処理
+       *>************************************************************************
+       RUNID-SAVE-PROC                  SECTION.
+       *>
+           OPEN   OUTPUT   CTL01-RUNID-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   CTL01-RUN-ID.
+       *>
+           WRITE   CTL01-RECODE.
+       *>
+           CLOSE   CTL01-RUNID-FILE.
+       *>
+       RUNID-SAVE-PROC-EXIT.
+       *>
+           EXIT.
