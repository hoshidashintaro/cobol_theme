@@ -0,0 +1,47 @@
+//DAILYRUN JOB (ACCT01),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* 夜間バッチウィンドウ：件数集計 → 受注マッチング → 売上集計
+//*                     → 日次突合確認表
+//* 前工程の戻りコードが不良（RC>=4）の場合、後続工程は実行しない
+//* 各ステップのIN01/OT01/ARC01/CTL01は同名だが無関係な独立データ
+//* セットのため、ステップごとに別データセットをDD割り当てする
+//*--------------------------------------------------------------
+//*--------------------------------------------------------------
+//* STEP010 受注件数集計（PLENT002）
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=PLENT002
+//STEPLIB  DD  DISP=SHR,DSN=BATCH.LOADLIB
+//IN01     DD  DISP=SHR,DSN=BATCH.PLENT002.IN01
+//CTL01    DD  DISP=SHR,DSN=BATCH.PLENT002.CTL01
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP020 受注マッチング（TEST0001）
+//*         STEP010の戻りコードが4以上の場合はスキップする
+//*--------------------------------------------------------------
+//STEP020  EXEC PGM=TEST0001,COND=(4,LE,STEP010)
+//STEPLIB  DD  DISP=SHR,DSN=BATCH.LOADLIB
+//IN01     DD  DISP=SHR,DSN=BATCH.TEST0001.IN01
+//OT01     DD  DISP=(NEW,CATLG,DELETE),DSN=BATCH.TEST0001.OT01
+//ARC01    DD  DISP=SHR,DSN=BATCH.TEST0001.ARC01
+//CTL01    DD  DISP=SHR,DSN=BATCH.TEST0001.CTL01
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP030 売上集計（SAMPLE0001）
+//*         STEP010／STEP020いずれかの戻りコードが4以上の場合は
+//*         スキップする
+//*--------------------------------------------------------------
+//STEP030  EXEC PGM=SAMPLE0001,COND=((4,LE,STEP010),(4,LE,STEP020))
+//STEPLIB  DD  DISP=SHR,DSN=BATCH.LOADLIB
+//IN01     DD  DISP=SHR,DSN=BATCH.SAMPLE0001.IN01
+//OT01     DD  DISP=(NEW,CATLG,DELETE),DSN=BATCH.SAMPLE0001.OT01
+//ARC01    DD  DISP=SHR,DSN=BATCH.SAMPLE0001.ARC01
+//CTL01    DD  DISP=SHR,DSN=BATCH.SAMPLE0001.CTL01
+//SYSOUT   DD  SYSOUT=*
+//*--------------------------------------------------------------
+//* STEP040 日次突合確認表（RECON01）
+//*         前工程の成否にかかわらず、その日の実績を突合するため
+//*         必ず実行する
+//*--------------------------------------------------------------
+//STEP040  EXEC PGM=RECON01
+//STEPLIB  DD  DISP=SHR,DSN=BATCH.LOADLIB
+//SYSOUT   DD  SYSOUT=*
