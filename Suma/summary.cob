@@ -18,11 +18,40 @@
        SELECT    IN01-ZYUTYU-FILE      ASSIGN       TO   "IN01.txt"
                                        ORGANIZATION IS LINE SEQUENTIAL.
        *>-----------------------------------------------------------------------
+       *>中間ソートファイル （作業領域）
+       *>-----------------------------------------------------------------------
+       SELECT    ST-ZYUTYU-FILE        ASSIGN       TO   "ST".
+       *>-----------------------------------------------------------------------
        *>出力ファイル
        *>-----------------------------------------------------------------------
        SELECT    OT01-TYUMON-SU-FILE   ASSIGN       TO   "OT01.txt"
                                        ORGANIZATION IS LINE SEQUENTIAL.
        *>-----------------------------------------------------------------------
+       *>出力ファイル（購買担当向けCSV版）
+       *>-----------------------------------------------------------------------
+       SELECT    CSV01-TYUMON-SU-FILE  ASSIGN       TO   "CSV01.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用中間ファイル（商品別集計値の一時退避）
+       *>-----------------------------------------------------------------------
+       SELECT    RANKIN-FILE            ASSIGN       TO   "RANKIN.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用ソート作業ファイル
+       *>-----------------------------------------------------------------------
+       SELECT    RANK-SORT-FILE         ASSIGN       TO   "RANKSORT".
+       *>-----------------------------------------------------------------------
+       *>出力ファイル（受注数量上位ランキング）
+       *>-----------------------------------------------------------------------
+       SELECT    RANK01-RANK-FILE       ASSIGN       TO   "RANK01.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL.
+       *>-----------------------------------------------------------------------
+       *>[入出力]前回実行番号を保持する制御ファイル
+       *>-----------------------------------------------------------------------
+       SELECT    CTL01-RUNID-FILE       ASSIGN       TO   "CTL01.txt"
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       STATUS CTL-FILE-STATUS.
+       *>-----------------------------------------------------------------------
        *>データ部
        *>-----------------------------------------------------------------------
        DATA                               DIVISION.
@@ -32,19 +61,51 @@
        *>-----------------------------------------------------------------------
        FD   IN01-ZYUTYU-FILE.
        01   IN01-ZYUTYU-FILE-REC.
+            03   IN01-RECORD-KUBUN            PIC X(001).
+                 88   IN01-HEADER-REC         VALUE "1".
+                 88   IN01-DETAIL-REC         VALUE "2".
             03   IN01-ZYUTYU-BANGOU.
                  05   IN01-MISEBAN            PIC X(003).
                  05   IN01-TYUMON-BANGOU      PIC 9(005).
             03   IN01-SHOHIN-ZYOUHOU.
                  05   IN01-BUNRUI-CODE        PIC X(002).
                  05   IN01-SHOHIN-NO          PIC 9(004).
-            03   IN01-TYUMON-SU               PIC 9(003).
+            03   IN01-TYUMON-SU               PIC S9(003).
             03   IN01-UKETSUKE-NICHIZI.
                  05   IN01-HIDUKE             PIC 9(006).
                  05   IN01-ZIKAN              PIC 9(004).
             03   IN01-TANTOSYA-CODE.
                  05   IN01-BUSHO-CODE         PIC X(003).
                  05   IN01-TANTOSYA-BANGOU    PIC 9(004).
+       *>
+       *>  受注ファイル ヘッダレコードのレイアウト定義
+       *>  （集計対象外。店番・注文番号・顧客番号の保持のみに用いる）
+       01   IN01-HEADER-FILE-REC   REDEFINES   IN01-ZYUTYU-FILE-REC.
+            03   IN01-HD-KUBUN                PIC X(001).
+            03   IN01-HD-ZYUTYU-BANGOU.
+                 05   IN01-HD-MISEBAN         PIC X(003).
+                 05   IN01-HD-TYUMON-BANGOU   PIC 9(005).
+            03   IN01-HD-KOKYAKU-BANGOU       PIC 9(006).
+            03   FILLER                       PIC X(020).
+       *>-----------------------------------------------------------------------
+       *>ソートファイルのレイアウト定義
+       *>-----------------------------------------------------------------------
+       SD   ST-ZYUTYU-FILE.
+       01   ST-ZYUTYU-FILE-REC.
+            03   ST-RECORD-KUBUN              PIC X(001).
+            03   ST-ZYUTYU-BANGOU.
+                 05   ST-MISEBAN              PIC X(003).
+                 05   ST-TYUMON-BANGOU        PIC 9(005).
+            03   ST-SHOHIN-ZYOUHOU.
+                 05   ST-BUNRUI-CODE          PIC X(002).
+                 05   ST-SHOHIN-NO            PIC 9(004).
+            03   ST-TYUMON-SU                 PIC S9(003).
+            03   ST-UKETSUKE-NICHIZI.
+                 05   ST-HIDUKE               PIC 9(006).
+                 05   ST-ZIKAN                PIC 9(004).
+            03   ST-TANTOSYA-CODE.
+                 05   ST-BUSHO-CODE           PIC X(003).
+                 05   ST-TANTOSYA-BANGOU      PIC 9(004).
        *>-----------------------------------------------------------------------
        *>OT01-TYUMON-SU-FILEの定義
        *>-----------------------------------------------------------------------
@@ -53,7 +114,73 @@
             03   OT01-SHOHIN-ZYOUHOU.
                  05   OT01-BUNRUI-CODE        PIC X(002).
                  05   OT01-SHOHIN-NO          PIC 9(004).
-            03   OT01-TYUMON-SU               PIC 9(004).
+            03   OT01-TYUMON-SU               PIC S9(004).
+       *>
+       *>出力ファイルのヘッダレコード定義
+       01   OT01-HEADER-REC.
+            03   OT01-HD-CODE                 PIC X(006) VALUE "HEADER".
+            03   OT01-HD-RUN-ID                PIC 9(006).
+            03   OT01-HD-RUN-DATE              PIC 9(008).
+            03   FILLER                       PIC X(003).
+       *>
+       *>出力ファイルの合計トレーラレコード定義
+       01   OT01-TRAILER-REC.
+            03   OT01-TR-CODE                 PIC X(007)
+                                                 VALUE "TRAILER".
+            03   OT01-TR-COUNT                PIC 9(006).
+            03   OT01-TR-TYUMON-SU-TOTAL      PIC S9(007).
+            03   FILLER                       PIC X(003).
+       *>-----------------------------------------------------------------------
+       *>CSV01-TYUMON-SU-FILEの定義（カンマ区切り、表計算ソフト取込用）
+       *>-----------------------------------------------------------------------
+       FD   CSV01-TYUMON-SU-FILE.
+       01   CSV01-RECODE                      PIC X(041).
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用中間ファイルのレイアウト定義
+       *>-----------------------------------------------------------------------
+       FD   RANKIN-FILE.
+       01   RANKIN-REC.
+            03   RANKIN-TYUMON-SU             PIC S9(007).
+            03   RANKIN-BUNRUI-CODE           PIC X(002).
+            03   RANKIN-SHOHIN-NO             PIC 9(004).
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用ソート作業ファイルのレイアウト定義
+       *>-----------------------------------------------------------------------
+       SD   RANK-SORT-FILE.
+       01   RANK-SORT-REC.
+            03   RANK-SORT-TYUMON-SU          PIC S9(007).
+            03   RANK-SORT-BUNRUI-CODE        PIC X(002).
+            03   RANK-SORT-SHOHIN-NO          PIC 9(004).
+       *>-----------------------------------------------------------------------
+       *>RANK01-RANK-FILEの定義（受注数量上位ランキング）
+       *>-----------------------------------------------------------------------
+       FD   RANK01-RANK-FILE.
+       01   RANK01-DETAIL-REC.
+            03   RANK01-RANK-NO               PIC ZZ9.
+            03   FILLER                       PIC X(001) VALUE SPACE.
+            03   RANK01-BUNRUI-CODE           PIC X(002).
+            03   RANK01-SHOHIN-NO             PIC 9(004).
+            03   FILLER                       PIC X(001) VALUE SPACE.
+            03   RANK01-TYUMON-SU             PIC -ZZZZZZ9.
+       *>
+       *>出力ファイルのヘッダレコード定義
+       01   RANK01-HEADER-REC.
+            03   RANK01-HD-CODE               PIC X(006) VALUE "HEADER".
+            03   RANK01-HD-RUN-ID             PIC 9(006).
+            03   RANK01-HD-RUN-DATE           PIC 9(008).
+       *>
+       *>出力ファイルの合計トレーラレコード定義
+       01   RANK01-TRAILER-REC.
+            03   RANK01-TR-CODE               PIC X(007)
+                                                 VALUE "TRAILER".
+            03   RANK01-TR-COUNT              PIC 9(003).
+            03   FILLER                       PIC X(010).
+       *>-----------------------------------------------------------------------
+       *>実行番号制御ファイルのレイアウト定義
+       *>-----------------------------------------------------------------------
+       FD   CTL01-RUNID-FILE.
+       01   CTL01-RECODE.
+            03   CTL01-RUN-ID                 PIC 9(006).
        *>-----------------------------------------------------------------------
        *>作業領域の定義
        *>-----------------------------------------------------------------------
@@ -63,50 +190,67 @@
        *>
        01   WRK-WORK-AREA.
             03   WRK-AT-END                   PIC X(004).
-            *>後ほど出力確認で使うかも？使わなければ削除03   WRK-IN-COUNT                 PIC 9(006).
-            *>後ほど出力確認で使うかも？使わなければ削除03   WRK-OUT-COUNT                PIC 9(006).
-            03   WRK-TYUMON-SU-TOTAL          PIC 9(004).
+            03   WRK-OUT-COUNT                PIC 9(006).
+            03   WRK-TYUMON-SU-TOTAL          PIC S9(004).
+            03   WRK-GRAND-TYUMON-SU-TOTAL    PIC S9(007).
             03   WRK-INCOUNT                  PIC 9(006).
-            03   WRK-TYUMON-SU                PIC 9(003).
+            03   WRK-TYUMON-SU                PIC S9(003).
+       *>
+       *>--数量ランキング（上位表示件数）--
+       77   CST-TOP-N                          PIC 9(003) VALUE 10.
+       01   WRK-RANK-NO                        PIC 9(003).
+       *>
+       *>実行日の退避領域
+       01   WRK-RUN-DATE                      PIC 9(008).
+       *>
+       *>--今回発行する実行番号（前回実行番号＋１）--
+       01   WRK-RUN-ID                        PIC 9(006).
+       *>
+       01   CTL-FILE-STATUS                   PIC XX.
+       *>
+       *>--共通監査ログ書き込み用ジョブ名--
+       01   WRK-JOB-NAME                      PIC X(020)
+                                        VALUE "SUMMARY_SAMPLE01".
+       01   WRK-AUDIT-ZERO-COUNT              PIC 9(006) VALUE ZERO.
+       01   WRK-AUDIT-ZERO-ERR-COUNT          PIC 9(006) VALUE ZERO.
        *>
        *>前レコードの集計キー保存用
        01   KEY-SUMMARY.
             03   KEY-BUNRUI-CODE              PIC X(002).
             03   KEY-SHOHIN-NO                PIC 9(004).
        *>
+       *>CSV編集用の数量（ゼロサプレス）
+       01   WRK-CSV-SU-E                      PIC -ZZZZ9.
+       *>CSV編集用の合計数量（ゼロサプレス）
+       01   WRK-CSV-GRAND-SU-E                PIC -ZZZZZZ9.
+       *>
+       *>CSV見出し行（1行目に出力する列見出し）
+       01   CSV01-MIDASHI-REC                 PIC X(041)
+                      VALUE "分類コード,商品番号,受注数量".
+       *>
        *>01   MS1-MESSAGE-AREA.
        *>     03   FILLER                       PIC X(018) VALUE "正常終了".
        *>-----------------------------------------------------------------------
        *>手続き部
        *>-----------------------------------------------------------------------
        PROCEDURE                          DIVISION.
-       *>
-             PERFORM   MAIN-PROC.
-       *>
-             PERFORM   TERM-PROC.
-       *>
-       STOP RUN.
-       *>-----------------------------------------------------------------------
-       *>主処理
-       *>-----------------------------------------------------------------------
-       MAIN-PROC                          SECTION.
        *>
        *>    初期処理を実行
              PERFORM   INIT-PROC.
        *>
-       *>    ファイルのオープン
-             OPEN   INPUT    IN01-ZYUTYU-FILE
-                    OUTPUT   OT01-TYUMON-SU-FILE.
+       *>    受注ファイルのソートとソート後の集計
+             SORT   ST-ZYUTYU-FILE
+                    ON   ASCENDING   KEY   ST-BUNRUI-CODE
+                    ON   ASCENDING   KEY   ST-SHOHIN-NO
+                INPUT   PROCEDURE   RELEASE-CONTROL-PROC
+                OUTPUT  PROCEDURE   RETURN-CONTROL-PROC.
        *>
-       *>    入力ファイルの読み込み
-             PERFORM   IN01-ZYUTYU-FILE-READ-PROC.
+       *>    受注数量上位ランキングの作成
+             PERFORM   RANKING-CONTROL-PROC.
        *>
-       *>    集計処理の呼び出し
-             PERFORM   SUMMARY-MAIN-PROC
-                                       UNTIL   WRK-AT-END  =  CST-END.
-       MAIN-PROC-EXIT.
+             PERFORM   TERM-PROC.
        *>
-           EXIT.
+       STOP RUN.
        *>-----------------------------------------------------------------------
        *>初期処理
        *>-----------------------------------------------------------------------
@@ -115,6 +259,14 @@
              MOVE   SPACE   TO   WRK-AT-END.
              MOVE   ZERO    TO   WRK-TYUMON-SU.
              MOVE   ZERO    TO   WRK-TYUMON-SU-TOTAL.
+             MOVE   ZERO    TO   WRK-OUT-COUNT.
+             MOVE   ZERO    TO   WRK-GRAND-TYUMON-SU-TOTAL.
+       *>
+       *>  実行日の取得
+             ACCEPT   WRK-RUN-DATE   FROM   DATE   YYYYMMDD.
+       *>
+       *>  前回実行番号の取得
+             PERFORM   RUNID-GET-PROC.
        *>
        INIT-PROC-EXIT.
        *>
@@ -124,43 +276,122 @@
        *>-----------------------------------------------------------------------
        TERM-PROC                          SECTION.
        *>
-       *>  ファイルのクローズ
-           CLOSE   IN01-ZYUTYU-FILE
-                   OT01-TYUMON-SU-FILE.
-
+       *>  ファイルのクローズ(SORTのINPUT/OUTPUT PROCEDURE内で開閉済み)
            *>DISPLAY   MS1-MESSAGE-AREA UPON   CONSOLE.
        *>
+       *>  今回実行番号の保存（次回実行へ引き継ぐ）
+           PERFORM   RUNID-SAVE-PROC.
+       *>
+       *>  共通監査ログへの実行実績の記録
+           CALL   "AUDIT_LOG01"   USING   WRK-JOB-NAME
+                                          WRK-RUN-ID
+                                          WRK-AUDIT-ZERO-COUNT
+                                          WRK-OUT-COUNT
+                                          WRK-AUDIT-ZERO-ERR-COUNT.
+       *>
        TERM-PROC-EXIT.
        *>
            EXIT.
        *>-----------------------------------------------------------------------
-       *>ファイル読み込み処理
+       *>ソート前主処理（ソートファイルへのデータ書き込み）
        *>-----------------------------------------------------------------------
-       IN01-ZYUTYU-FILE-READ-PROC                          SECTION.
+       RELEASE-CONTROL-PROC                SECTION.
+       *>
+       *>  入力ファイルのオープン
+           OPEN   INPUT   IN01-ZYUTYU-FILE.
+       *>
+           MOVE   SPACE   TO   WRK-AT-END.
+       *>
+           PERFORM   RELEASE-MAIN-PROC
+                                     UNTIL   WRK-AT-END = CST-END.
+       *>
+       *>  入力ファイルをクローズ
+           CLOSE   IN01-ZYUTYU-FILE.
+       *>
+       RELEASE-CONTROL-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>受注ファイルの読み込みと整列併合用ファイルへの書き込み
+       *>  ヘッダレコードは集計対象外のため、整列併合用ファイルへは送らない
+       *>-----------------------------------------------------------------------
+       RELEASE-MAIN-PROC                   SECTION.
+       *>
+           READ   IN01-ZYUTYU-FILE
+             AT   END
+                  MOVE   "END"   TO   WRK-AT-END
+       *>
+            NOT   AT   END
+                  IF   IN01-DETAIL-REC   THEN
+                       MOVE   IN01-ZYUTYU-FILE-REC
+                                              TO   ST-ZYUTYU-FILE-REC
+                       RELEASE  ST-ZYUTYU-FILE-REC
+                  END-IF
        *>
-       *>PERFORM   UNTIL WRK-AT-END = CST-END
-           READ IN01-ZYUTYU-FILE
-                AT     END
-                MOVE      "END"          TO   WRK-AT-END
-                DISPLAY   "READ END"
-           *>
-               NOT   AT   END
-               MOVE   IN01-BUNRUI-CODE   TO   KEY-BUNRUI-CODE
-               MOVE   IN01-SHOHIN-NO     TO   KEY-SHOHIN-NO
            END-READ.
-       *>END-PERFORM.
        *>
-       IN01-ZYUTYU-FILE-READ-PROC-EXIT.
+       RELEASE-MAIN-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>ソート後主処理（データの集計処理制御）
+       *>-----------------------------------------------------------------------
+       RETURN-CONTROL-PROC                 SECTION.
+       *>
+       *>  出力ファイルのオープン
+           OPEN   OUTPUT   OT01-TYUMON-SU-FILE
+                           CSV01-TYUMON-SU-FILE
+                           RANKIN-FILE.
+       *>
+       *>  CSVファイルへ見出し行を書き込む
+           WRITE   CSV01-RECODE   FROM   CSV01-MIDASHI-REC.
+       *>
+       *>  出力ファイルへヘッダレコードを書き込む
+           MOVE   SPACE           TO   OT01-HEADER-REC.
+           MOVE   "HEADER"        TO   OT01-HD-CODE.
+           MOVE   WRK-RUN-ID      TO   OT01-HD-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   OT01-HD-RUN-DATE.
+           WRITE  OT01-HEADER-REC.
+       *>
+           MOVE   SPACE   TO   WRK-AT-END.
+           MOVE   ZERO    TO   WRK-INCOUNT.
+       *>
+       *>  データの読み込み（先読み）
+           PERFORM   FILE-RETURN-PROC.
+       *>
+       *>  前レコードの集計キー保存
+           MOVE   ST-BUNRUI-CODE   TO   KEY-BUNRUI-CODE.
+           MOVE   ST-SHOHIN-NO     TO   KEY-SHOHIN-NO.
+       *>
+       *>  集計処理の呼び出し
+           PERFORM   SUMMARY-MAIN-PROC
+                                     UNTIL   WRK-AT-END = CST-END.
+       *>
+       *>  入力件数が0よりも大きければ、最終グループの
+       *>  編集・出力を行う（最終データの対策）
+           IF   WRK-INCOUNT > ZERO   THEN
+                PERFORM   WRITE-PROC
+           END-IF.
+       *>
+       *>  合計トレーラレコードの書き込み
+           PERFORM   TRAILER-WRITE-PROC.
+       *>
+       *>  出力ファイルのクローズ
+           CLOSE   OT01-TYUMON-SU-FILE
+                   CSV01-TYUMON-SU-FILE
+                   RANKIN-FILE.
+       *>
+       RETURN-CONTROL-PROC-EXIT.
        *>
            EXIT.
        *>-----------------------------------------------------------------------
-       *>ファイルの集計処理
+       *>ソート後受注ファイルの集計
        *>-----------------------------------------------------------------------
        SUMMARY-MAIN-PROC                          SECTION.
        *>
        *>  集計キー変わりを判定
-           IF  IN01-BUNRUI-CODE   NOT =   KEY-BUNRUI-CODE   OR
-               IN01-SHOHIN-NO     NOT =   KEY-SHOHIN-NO     THEN
+           IF  ST-BUNRUI-CODE    NOT =   KEY-BUNRUI-CODE   OR
+               ST-SHOHIN-NO      NOT =   KEY-SHOHIN-NO     THEN
        *>
        *>      ファイルの書き込み処理
                PERFORM   WRITE-PROC
@@ -169,15 +400,15 @@
                MOVE   ZERO   TO   WRK-TYUMON-SU-TOTAL
        *>
        *>      現レコードの集計キーの保存
-               MOVE   IN01-BUNRUI-CODE   TO   KEY-BUNRUI-CODE
-               MOVE   IN01-SHOHIN-NO     TO   KEY-SHOHIN-NO
+               MOVE   ST-BUNRUI-CODE   TO   KEY-BUNRUI-CODE
+               MOVE   ST-SHOHIN-NO     TO   KEY-SHOHIN-NO
            END-IF.
        *>
-       *>  数量、売上金額の集計
-           ADD IN01-TYUMON-SU TO WRK-TYUMON-SU-TOTAL.
+       *>  数量の集計
+           ADD ST-TYUMON-SU TO WRK-TYUMON-SU-TOTAL.
        *>
-       *>  入力ファイルの読み込み
-           PERFORM   IN01-ZYUTYU-FILE-READ-PROC.
+       *>  ソート後受注ファイルの読み込み
+           PERFORM   FILE-RETURN-PROC.
        *>
        SUMMARY-MAIN-PROC-EXIT.
        *>
@@ -186,6 +417,8 @@
        *>ファイルの書き込み処理
        *>-----------------------------------------------------------------------
        WRITE-PROC                          SECTION.
+       *>
+           MOVE   SPACE             TO   OT01-TYUMON-SU-FILE-REC
        *>
            MOVE   KEY-BUNRUI-CODE   TO   OT01-BUNRUI-CODE
            MOVE   KEY-SHOHIN-NO     TO   OT01-SHOHIN-NO
@@ -196,7 +429,211 @@
        *>  出力ファイルへ書き込む
            WRITE   OT01-TYUMON-SU-FILE-REC.
        *>
+       *>  CSVファイルへカンマ区切りの同一内容を書き込む
+           PERFORM   CSV-WRITE-PROC.
+       *>
+       *>  数量ランキング用中間ファイルへの積み上げ
+           PERFORM   RANKIN-WRITE-PROC.
+       *>
+       *>  書き込み件数と合計数量トレーラ用の積み上げ
+           ADD   1                      TO   WRK-OUT-COUNT.
+           ADD   WRK-TYUMON-SU-TOTAL    TO   WRK-GRAND-TYUMON-SU-TOTAL.
+       *>
        WRITE-PROC-EXIT.
        *>
            EXIT.
        *>-----------------------------------------------------------------------
+       *>CSVファイルへの書き込み処理（カンマ区切り編集）
+       *>-----------------------------------------------------------------------
+       CSV-WRITE-PROC                      SECTION.
+       *>
+           MOVE   WRK-TYUMON-SU-TOTAL   TO   WRK-CSV-SU-E.
+       *>
+           MOVE   SPACE   TO   CSV01-RECODE.
+       *>
+           STRING   KEY-BUNRUI-CODE      DELIMITED BY SIZE
+                    ","                  DELIMITED BY SIZE
+                    KEY-SHOHIN-NO        DELIMITED BY SIZE
+                    ","                  DELIMITED BY SIZE
+                    WRK-CSV-SU-E         DELIMITED BY SIZE
+                    INTO   CSV01-RECODE
+           END-STRING.
+       *>
+           WRITE   CSV01-RECODE.
+       *>
+       CSV-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用中間ファイルへの書き込み処理（商品別集計値１件分）
+       *>-----------------------------------------------------------------------
+       RANKIN-WRITE-PROC                   SECTION.
+       *>
+           MOVE   WRK-TYUMON-SU-TOTAL   TO   RANKIN-TYUMON-SU.
+           MOVE   KEY-BUNRUI-CODE       TO   RANKIN-BUNRUI-CODE.
+           MOVE   KEY-SHOHIN-NO         TO   RANKIN-SHOHIN-NO.
+       *>
+           WRITE   RANKIN-REC.
+       *>
+       RANKIN-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>合計トレーラレコードの編集・書き込み処理
+       *>-----------------------------------------------------------------------
+       TRAILER-WRITE-PROC                  SECTION.
+       *>
+           MOVE   SPACE                     TO   OT01-TRAILER-REC.
+           MOVE   "TRAILER"                 TO   OT01-TR-CODE.
+           MOVE   WRK-OUT-COUNT             TO   OT01-TR-COUNT.
+           MOVE   WRK-GRAND-TYUMON-SU-TOTAL TO
+                                OT01-TR-TYUMON-SU-TOTAL.
+       *>
+           WRITE   OT01-TRAILER-REC.
+       *>
+       *>  CSVファイルへも合計行を書き込む
+           MOVE   WRK-GRAND-TYUMON-SU-TOTAL TO   WRK-CSV-GRAND-SU-E.
+           MOVE   SPACE   TO   CSV01-RECODE.
+           STRING   "合計,"              DELIMITED BY SIZE
+                    OT01-TR-COUNT        DELIMITED BY SIZE
+                    ","                  DELIMITED BY SIZE
+                    WRK-CSV-GRAND-SU-E   DELIMITED BY SIZE
+                    INTO   CSV01-RECODE
+           END-STRING.
+       *>
+           WRITE   CSV01-RECODE.
+       *>
+       TRAILER-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>ソート後受注ファイルの読み込み
+       *>-----------------------------------------------------------------------
+       FILE-RETURN-PROC                    SECTION.
+       *>
+           RETURN   ST-ZYUTYU-FILE
+              AT   END
+                   MOVE   "END"   TO   WRK-AT-END
+       *>
+             NOT   AT   END
+                   ADD   1        TO   WRK-INCOUNT
+       *>
+           END-RETURN.
+       *>
+       FILE-RETURN-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>受注数量上位ランキングの作成制御処理
+       *>-----------------------------------------------------------------------
+       RANKING-CONTROL-PROC                SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RANK-NO.
+       *>
+           SORT   RANK-SORT-FILE
+                  ON   DESCENDING   KEY   RANK-SORT-TYUMON-SU
+              USING    RANKIN-FILE
+              OUTPUT   PROCEDURE   RANK-REPORT-WRITE-PROC.
+       *>
+       RANKING-CONTROL-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>受注数量上位ランキングファイルの編集・書き込み処理
+       *>-----------------------------------------------------------------------
+       RANK-REPORT-WRITE-PROC              SECTION.
+       *>
+           OPEN   OUTPUT   RANK01-RANK-FILE.
+       *>
+       *>  出力ファイルへヘッダレコードを書き込む
+           MOVE   SPACE           TO   RANK01-HEADER-REC.
+           MOVE   "HEADER"        TO   RANK01-HD-CODE.
+           MOVE   WRK-RUN-ID      TO   RANK01-HD-RUN-ID.
+           MOVE   WRK-RUN-DATE    TO   RANK01-HD-RUN-DATE.
+           WRITE  RANK01-HEADER-REC.
+       *>
+           MOVE   SPACE   TO   WRK-AT-END.
+       *>
+           PERFORM   RANK-DETAIL-WRITE-PROC
+                             UNTIL   WRK-AT-END = CST-END.
+       *>
+       *>  ランキング件数トレーラレコードの書き込み
+           MOVE   SPACE           TO   RANK01-TRAILER-REC.
+           MOVE   "TRAILER"       TO   RANK01-TR-CODE.
+           MOVE   WRK-RANK-NO     TO   RANK01-TR-COUNT.
+           WRITE  RANK01-TRAILER-REC.
+       *>
+           CLOSE  RANK01-RANK-FILE.
+       *>
+       RANK-REPORT-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>数量ランキング用ソート結果の読み込みと上位N件の書き込み（１件分）
+       *>-----------------------------------------------------------------------
+       RANK-DETAIL-WRITE-PROC              SECTION.
+       *>
+           RETURN   RANK-SORT-FILE
+             AT   END
+                  MOVE   "END"   TO   WRK-AT-END
+       *>
+            NOT   AT   END
+                  IF   WRK-RANK-NO   <   CST-TOP-N   THEN
+                       ADD    1   TO   WRK-RANK-NO
+                       MOVE   SPACE   TO   RANK01-DETAIL-REC
+                       MOVE   WRK-RANK-NO   TO   RANK01-RANK-NO
+                       MOVE   RANK-SORT-BUNRUI-CODE   TO
+                                       RANK01-BUNRUI-CODE
+                       MOVE   RANK-SORT-SHOHIN-NO   TO
+                                       RANK01-SHOHIN-NO
+                       MOVE   RANK-SORT-TYUMON-SU   TO
+                                       RANK01-TYUMON-SU
+                       WRITE  RANK01-DETAIL-REC
+                  END-IF
+       *>
+           END-RETURN.
+       *>
+       RANK-DETAIL-WRITE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>前回実行番号の取得（制御ファイルが無い初回実行時はゼロから開始）
+       *>-----------------------------------------------------------------------
+       RUNID-GET-PROC                   SECTION.
+       *>
+           MOVE   ZERO   TO   WRK-RUN-ID.
+       *>
+           OPEN   INPUT   CTL01-RUNID-FILE.
+       *>
+           IF   CTL-FILE-STATUS   =   "00"   THEN
+                READ   CTL01-RUNID-FILE
+                  AT       END
+                           MOVE   ZERO           TO   WRK-RUN-ID
+                  NOT   AT END
+                           MOVE   CTL01-RUN-ID    TO   WRK-RUN-ID
+                END-READ
+                CLOSE   CTL01-RUNID-FILE
+           END-IF.
+       *>
+           ADD   1   TO   WRK-RUN-ID.
+       *>
+       RUNID-GET-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
+       *>今回の実行番号を制御ファイルへ保存し、次回実行へ引き継ぐ処理
+       *>-----------------------------------------------------------------------
+       RUNID-SAVE-PROC                  SECTION.
+       *>
+           OPEN   OUTPUT   CTL01-RUNID-FILE.
+       *>
+           MOVE   WRK-RUN-ID   TO   CTL01-RUN-ID.
+       *>
+           WRITE   CTL01-RECODE.
+       *>
+           CLOSE   CTL01-RUNID-FILE.
+       *>
+       RUNID-SAVE-PROC-EXIT.
+       *>
+           EXIT.
+       *>-----------------------------------------------------------------------
